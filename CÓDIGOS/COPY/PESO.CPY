@@ -0,0 +1,16 @@
+      ******************************************************************
+      * Author: MARILENE COSTA
+      * Date: 09/08/2026
+      * Purpose: LAYOUT DO REGISTRO DE PESO/ALTURA PARA PROCESSAMENTO
+      *          EM LOTE (PESOROL.TXT) PELO PROGRAMA PESO-IDEAL
+      * Modification History:
+      *   09/08/2026 MC  - Unidades opcionais de altura (M/C) e peso
+      *                    (K/L) por registro, padrao M/K quando vazio
+      ******************************************************************
+       01 PESO-REG.
+           02 PR-NOME             PIC X(30).
+           02 PR-SEXO             PIC X(01).
+           02 PR-ALTURA           PIC 9(04)V99.
+           02 PR-PESO-ATUAL       PIC 9(04).
+           02 PR-UNID-ALTURA      PIC X(01).
+           02 PR-UNID-PESO        PIC X(01).
