@@ -0,0 +1,16 @@
+      ******************************************************************
+      * Author: MARILENE COSTA
+      * Date: 09/08/2026
+      * Purpose: LAYOUT DO REGISTRO DE AUDITORIA DE REJEICAO
+      *          (AUDITORIA.TXT), GRAVADO PELOS PROGRAMAS DE ENTRADA DE
+      *          DADOS SEMPRE QUE UMA ENTRADA FOR REJEITADA, PARA MANTER
+      *          HISTORICO DE REJEICOES AO LONGO DO TEMPO
+      * Modification History:
+      *   09/08/2026 MC  - AUDITORIA-REG ampliado de X(100) para X(200):
+      *                    os trechos fixos do STRING de CALCULO-PESO
+      *                    (GRAVA-AUDITORIA) sozinhos ja somavam 97
+      *                    bytes, deixando so espaco parcial (ou nenhum)
+      *                    para WS-AUDIT-VALOR/WS-AUDIT-MOTIVO e
+      *                    truncando o motivo da rejeicao em silencio
+      ******************************************************************
+       01 AUDITORIA-REG            PIC X(200).
