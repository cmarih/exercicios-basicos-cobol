@@ -0,0 +1,17 @@
+      ******************************************************************
+      * Author: MARILENE COSTA
+      * Date: 04/05/2021
+      * Purpose: LAYOUT DO REGISTRO DE NOTAS (compartilhado por MEDIA
+      *          e pelo arquivo NOTAS.TXT gravado por LAYOUT-ARQUIVO)
+      * Modification History:
+      *   09/08/2026 MC  - Incluida a matricula do aluno (FD-ID), chave
+      *                    do NOTAS.TXT reorganizado como INDEXED
+      ******************************************************************
+       01 LAYOUT-ARQUIVO-REC.
+           02 FD-ID                PIC X(05).
+           02 FD-NOME             PIC X(11).
+           02 FD-NOTA1            PIC 9(02).
+           02 FD-NOTA2            PIC 9(02).
+           02 FD-NOTA3            PIC 9(02).
+           02 FD-NOTA4            PIC 9(02).
+           02 FD-DATA             PIC X(10).
