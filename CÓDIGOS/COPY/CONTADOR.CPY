@@ -0,0 +1,8 @@
+      ******************************************************************
+      * Author: MARILENE COSTA
+      * Date: 09/08/2026
+      * Purpose: LAYOUT DO REGISTRO DE AUDITORIA DO CONTADOR-NUMEROS
+      *          (CONTADORLOG.TXT), UM REGISTRO POR EXECUCAO COM A
+      *          CONTAGEM FINAL E O CARIMBO DE DATA/HORA DO JOB
+      ******************************************************************
+       01 CONTADOR-LOG-REG         PIC X(80).
