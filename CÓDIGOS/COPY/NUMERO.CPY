@@ -0,0 +1,8 @@
+      ******************************************************************
+      * Author: MARILENE COSTA
+      * Date: 09/08/2026
+      * Purpose: LAYOUT DO REGISTRO DE LEITURA DE NUMEROS (NUMEROS.TXT)
+      *          - MODO EM LOTE DO PROGRAMA MAIOR-MENOR
+      ******************************************************************
+       01 NUMERO-REG.
+           02 NR-NUMERO            PIC 9(06).
