@@ -0,0 +1,10 @@
+      ******************************************************************
+      * Author: MARILENE COSTA
+      * Date: 09/08/2026
+      * Purpose: LAYOUT DO REGISTRO DE LEITURA DE ESTACAO DE
+      *          MONITORAMENTO (ESTACOES.TXT) - MODO EM LOTE DO
+      *          PROGRAMA INDICE-POLUICAO
+      ******************************************************************
+       01 POLU-REG.
+           02 PO-ESTACAO          PIC X(10).
+           02 PO-INDICE           PIC 9(03)V9(2).
