@@ -0,0 +1,7 @@
+      ******************************************************************
+      * Author: MARILENE COSTA
+      * Date: 09/08/2026
+      * Purpose: LAYOUT DO REGISTRO DA TABUA DE DOBRAS DO JOGO-XADREZ
+      *          (XADREZ.TXT), UM REGISTRO POR CASA DO TABULEIRO
+      ******************************************************************
+       01 XADREZ-REG               PIC X(60).
