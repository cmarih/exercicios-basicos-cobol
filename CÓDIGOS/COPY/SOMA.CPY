@@ -0,0 +1,8 @@
+      ******************************************************************
+      * Author: MARILENE COSTA
+      * Date: 09/08/2026
+      * Purpose: LAYOUT DO REGISTRO DE TOTAL GRAVADO PELO CONTADOR-SOMA
+      *          (SOMA.TXT), PARA UM PASSO POSTERIOR DE RELATORIO LER
+      *          O TOTAL DEPOIS QUE O JOB TERMINAR
+      ******************************************************************
+       01 SOMA-REG                 PIC X(30).
