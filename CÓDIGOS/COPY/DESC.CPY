@@ -0,0 +1,7 @@
+      ******************************************************************
+      * Author: MARILENE COSTA
+      * Date: 09/08/2026
+      * Purpose: LAYOUT DO REGISTRO DA SEQUENCIA DESCRESCENTE GRAVADA
+      *          PELO LOOPING-DESC (DESCLOG.TXT)
+      ******************************************************************
+       01 DESC-REG                 PIC 9(04).
