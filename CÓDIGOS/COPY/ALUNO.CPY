@@ -0,0 +1,8 @@
+      ******************************************************************
+      * Author: MARILENE COSTA
+      * Date: 04/05/2021
+      * Purpose: LAYOUT DO REGISTRO DE ALUNO (ARQ1.TXT)
+      ******************************************************************
+       01 FD-ARQ-ALUNO.
+           03 FD-NOME          PIC X(08).
+           03 FD-IDADE         PIC 9(03).
