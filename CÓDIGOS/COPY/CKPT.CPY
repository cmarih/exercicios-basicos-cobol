@@ -0,0 +1,12 @@
+      ******************************************************************
+      * Author: MARILENE COSTA
+      * Date: 09/08/2026
+      * Purpose: LAYOUT DO REGISTRO DE CHECKPOINT (CKPT-INCREMENTO.TXT)
+      *          GRAVADO PERIODICAMENTE PELO INCREMENTO, PARA PERMITIR
+      *          RETOMAR A CONTAGEM DE ONDE PAROU SE O JOB ABENDAR
+      ******************************************************************
+       01 CKPT-REG.
+           02 CKPT-FASE            PIC X(01).
+               88 CKPT-FASE-CRESCENTE     VALUE 'C'.
+               88 CKPT-FASE-DECRESCENTE   VALUE 'D'.
+           02 CKPT-CONTADOR        PIC 9(04).
