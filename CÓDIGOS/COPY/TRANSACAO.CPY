@@ -0,0 +1,12 @@
+      ******************************************************************
+      * Author: MARILENE COSTA
+      * Date: 09/08/2026
+      * Purpose: LAYOUT DO REGISTRO DE TRANSACAO (TRANSACOES.TXT), UM
+      *          FORMATO DE ENTRADA DIFERENTE DO LAYOUT DE ALUNO (ARQ1.
+      *          TXT / ALUNO.CPY), PARA RECONCILIAR OS DOIS FORMATOS
+      *          LADO A LADO
+      ******************************************************************
+       01 TRANSACAO-REG.
+           02 TX-CONTA             PIC X(10).
+           02 TX-VALOR             PIC 9(07)V99.
+           02 TX-DATA              PIC X(10).
