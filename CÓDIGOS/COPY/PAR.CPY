@@ -0,0 +1,7 @@
+      ******************************************************************
+      * Author: MARILENE COSTA
+      * Date: 09/08/2026
+      * Purpose: LAYOUT DO REGISTRO DE NUMEROS PARES GRAVADOS PELO
+      *          LOOPING-PARES (PARES.TXT)
+      ******************************************************************
+       01 PAR-REG                  PIC 9(04).
