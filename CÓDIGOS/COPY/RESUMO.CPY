@@ -0,0 +1,10 @@
+      ******************************************************************
+      * Author: MARILENE COSTA
+      * Date: 09/08/2026
+      * Purpose: LAYOUT DO REGISTRO DE RESUMO DE PASSO (RESUMO.TXT),
+      *          GRAVADO POR CADA PROGRAMA DO JOB NOTURNO (BATCH-
+      *          NOTURNO) PARA QUE O PASSO FINAL MONTE UM RELATORIO
+      *          CONSOLIDADO DE REGISTROS LIDOS/PROCESSADOS/REJEITADOS
+      *          POR PASSO
+      ******************************************************************
+       01 RESUMO-REG               PIC X(80).
