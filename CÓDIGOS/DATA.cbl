@@ -3,6 +3,11 @@
       * Date: 20/04/2020
       * Purpose: CALCULO DA MEDIA
       * Tectonics: cobc
+      * Modification History:
+      *   09/08/2026 MC  - DATA-ATUAL/DATA-FINAL agora sao um par real
+      *                    de carimbos de inicio/fim de job, com a
+      *                    duracao em segundos entre eles calculada e
+      *                    exibida ao final
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. DATAA.
@@ -30,6 +35,9 @@
            02 MINS              PIC 9(02).
            02 SEGS              PIC 9(02).
       * 01 DATA-HORA            PIC 9(30).
+       01 WS-SEGUNDOS-INICIO      PIC 9(05) VALUE ZERO.
+       01 WS-SEGUNDOS-FIM         PIC 9(05) VALUE ZERO.
+       01 WS-DURACAO-SEGUNDOS     PIC 9(05) VALUE ZERO.
       ******************************************************************
        PROCEDURE DIVISION.
 
@@ -43,6 +51,7 @@
                DISPLAY 'HORA ATUAL:  ' HORA ':' MIN ':' SEG
                DISPLAY '-----------------------------------'
 
+               PERFORM PROCESSA-JOB
 
                MOVE FUNCTION CURRENT-DATE TO DATA-FINAL
 
@@ -52,6 +61,33 @@
                DISPLAY '-----------------------------------'
                DISPLAY 'HORA FINAL:  ' HORAS ':' MINS ':' SEGS
                DISPLAY '-----------------------------------'
+
+               PERFORM CALCULA-DURACAO
+               DISPLAY 'DURACAO DO JOB (SEGUNDOS): '
+                       WS-DURACAO-SEGUNDOS
+            MOVE 0 TO RETURN-CODE
             STOP RUN.
+
+       PROCESSA-JOB.
+      *    PASSO RESERVADO PARA O TRABALHO REAL DO JOB, ENTRE O
+      *    CARIMBO DE INICIO (DATA-ATUAL) E O DE FIM (DATA-FINAL)
+           EXIT.
+       FIM-PROCESSA-JOB.
+
+       CALCULA-DURACAO.
+           COMPUTE WS-SEGUNDOS-INICIO =
+                   (HORA * 3600) + (MIN * 60) + SEG
+           COMPUTE WS-SEGUNDOS-FIM =
+                   (HORAS * 3600) + (MINS * 60) + SEGS
+
+           IF WS-SEGUNDOS-FIM >= WS-SEGUNDOS-INICIO
+               COMPUTE WS-DURACAO-SEGUNDOS =
+                       WS-SEGUNDOS-FIM - WS-SEGUNDOS-INICIO
+           ELSE
+               COMPUTE WS-DURACAO-SEGUNDOS =
+                       WS-SEGUNDOS-FIM + 86400 - WS-SEGUNDOS-INICIO
+           END-IF
+           EXIT.
+       FIM-CALCULA-DURACAO.
       ******************************************************************
        END PROGRAM DATAA.
