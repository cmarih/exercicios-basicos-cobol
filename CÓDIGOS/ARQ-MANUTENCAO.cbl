@@ -0,0 +1,93 @@
+      ******************************************************************
+      * Author: MARILENE COSTA
+      * Date: 09/08/2026
+      * Purpose: MANUTENCAO DO ARQUIVO DE ALUNOS (ARQ1.TXT)
+      * Tectonics: cobc
+      * Modification History:
+      *   09/08/2026 MC  - SELECT ARQ1 passou a ter FILE STATUS, e
+      *                    INICIO-PROGRAMA passou a tratar ARQ1.TXT
+      *                    inexistente (status '35') com OPEN OUTPUT,
+      *                    mesmo fallback de todo OPEN EXTEND do
+      *                    programa (RESUMO.TXT, AUDITORIA.TXT etc.);
+      *                    sem isso, a primeira execucao contra um
+      *                    ARQ1.TXT ainda nao criado tentava WRITE sem
+      *                    nunca ter checado se o OPEN deu certo
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ARQ-MANUT.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+      *-----------------------------------------------------------------
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQ1 ASSIGN TO DISK
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-ARQ1-STATUS.
+      ******************************************************************
+       DATA DIVISION.
+       FILE SECTION.
+       FD ARQ1
+           LABEL RECORD  STANDARD
+           VALUE OF FILE-ID IS 'ARQ1.TXT'.
+       COPY ALUNO.CPY.
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       01 WS-QTD-INCLUIDOS     PIC 9(03) VALUE ZERO.
+       01 WS-ARQ1-STATUS       PIC X(02) VALUE '00'.
+       01 WS-FLAGS.
+           02 WS-FIM-INCLUSAO   PIC X(01) VALUE 'N'.
+               88 WS-FIM-INCLUSAO-SIM  VALUE 'S'.
+      ******************************************************************
+       PROCEDURE DIVISION.
+               PERFORM INICIO-PROGRAMA.
+               PERFORM PROCESSA-PROGRAMA.
+               PERFORM FINALIZA-PROGRAMA.
+
+       INICIO-PROGRAMA.
+           DISPLAY 'INICIO PROGRAMA'
+           DISPLAY 'MANUTENCAO - INCLUSAO DE ALUNOS EM ARQ1.TXT'
+
+           OPEN EXTEND ARQ1
+           IF WS-ARQ1-STATUS = '35'
+               OPEN OUTPUT ARQ1
+           END-IF
+           EXIT.
+       FIM-INICIO.
+
+       PROCESSA-PROGRAMA.
+           PERFORM UNTIL WS-FIM-INCLUSAO-SIM
+               DISPLAY 'NOME DO ALUNO (EM BRANCO PARA ENCERRAR): '
+               ACCEPT FD-NOME
+
+               IF FD-NOME = SPACES
+                   SET WS-FIM-INCLUSAO-SIM TO TRUE
+               ELSE
+                   DISPLAY 'IDADE DO ALUNO: '
+                   ACCEPT FD-IDADE
+
+                   WRITE FD-ARQ-ALUNO
+
+                   ADD 1 TO WS-QTD-INCLUIDOS
+                   DISPLAY 'REGISTRO GRAVADO: ' FD-NOME ' ' FD-IDADE
+               END-IF
+           END-PERFORM
+
+           DISPLAY 'PROCESSA PROGRAMA'
+           EXIT.
+       FIM-PROCESSA.
+
+       FINALIZA-PROGRAMA.
+           CLOSE ARQ1
+
+           DISPLAY '-----------------------------------'
+           DISPLAY 'ALUNOS INCLUIDOS: ' WS-QTD-INCLUIDOS
+           DISPLAY '-----------------------------------'
+
+           DISPLAY 'FINALIZA PROGRAMA'
+           MOVE 0 TO RETURN-CODE
+           EXIT.
+           STOP RUN.
+       FIM-FINALIZA.
+
+       END PROGRAM ARQ-MANUT.
