@@ -0,0 +1,82 @@
+      ******************************************************************
+      * Author: MARILENE COSTA
+      * Date: 09/08/2021
+      * Purpose: MENU DO OPERADOR - LISTA AS UTILIDADES DISPONIVEIS E
+      *          CALL A OPCAO ESCOLHIDA, PARA O OPERADOR NAO PRECISAR
+      *          SABER O PROGRAM-ID DE CADA UMA
+      * Tectonics: cobc
+      * Operacao: AO ESCOLHER UMA OPCAO, O PROGRAMA CHAMADO PODE FAZER
+      *           SEUS PROPRIOS ACCEPT DE TERMINAL (MODO DE EXECUCAO,
+      *           DADOS DIGITADOS) NORMALMENTE - O MENU SO FAZ O CALL E
+      *           VOLTA A EXIBIR A LISTA QUANDO O PROGRAMA CHAMADO
+      *           RETORNA.
+      * Modification History:
+      *   09/08/2021 MC  - Programa original
+      *   09/08/2026 MC  - CANCEL apos cada CALL: nenhum dos programas
+      *                    chamados e IS INITIAL, entao sem o CANCEL a
+      *                    segunda escolha da mesma opcao na mesma
+      *                    sessao reaproveitaria contadores/flags da
+      *                    WORKING-STORAGE deixados pela chamada anterior
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MENU-OPERADOR.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+      ******************************************************************
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-OPCAO                PIC 9(01) VALUE 0.
+       01 WS-FLAGS.
+           02 WS-FIM-MENU      PIC X(01) VALUE 'N'.
+               88 WS-FIM-MENU-SIM    VALUE 'S'.
+      ******************************************************************
+       PROCEDURE DIVISION.
+               PERFORM EXIBE-MENU UNTIL WS-FIM-MENU-SIM
+               GOBACK.
+
+       EXIBE-MENU.
+           DISPLAY ' '
+           DISPLAY '======================================='
+           DISPLAY 'MENU DO OPERADOR'
+           DISPLAY '======================================='
+           DISPLAY '1 - VALIDACAO DE DATA'
+           DISPLAY '2 - CALCULO DA MEDIA DA TURMA'
+           DISPLAY '3 - CALCULO DO PESO IDEAL'
+           DISPLAY '4 - INDICE DE POLUICAO'
+           DISPLAY '5 - MAIOR E MENOR NUMERO'
+           DISPLAY '0 - SAIR'
+           DISPLAY '======================================='
+           DISPLAY 'ESCOLHA UMA OPCAO: ' WITH NO ADVANCING
+           ACCEPT WS-OPCAO
+
+           EVALUATE WS-OPCAO
+               WHEN 1
+                   CALL 'VALIDACAO-DATA'
+                   END-CALL
+                   CANCEL 'VALIDACAO-DATA'
+               WHEN 2
+                   CALL 'MEDIA'
+                   END-CALL
+                   CANCEL 'MEDIA'
+               WHEN 3
+                   CALL 'PESO-IDEAL'
+                   END-CALL
+                   CANCEL 'PESO-IDEAL'
+               WHEN 4
+                   CALL 'INDICE-POLUICAO'
+                   END-CALL
+                   CANCEL 'INDICE-POLUICAO'
+               WHEN 5
+                   CALL 'MAIOR-MENOR'
+                   END-CALL
+                   CANCEL 'MAIOR-MENOR'
+               WHEN 0
+                   SET WS-FIM-MENU-SIM TO TRUE
+               WHEN OTHER
+                   DISPLAY 'OPCAO INVALIDA'
+           END-EVALUATE
+           EXIT.
+       FIM-EXIBE-MENU.
+      ******************************************************************
+       END PROGRAM MENU-OPERADOR.
