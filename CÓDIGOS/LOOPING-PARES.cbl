@@ -3,34 +3,64 @@
       * Date: 30/04/2021
       * Purpose: INCREMENTO
       * Tectonics: cobc
+      * Modification History:
+      *   30/04/2021 MC  - Programa original
+      *   09/08/2026 MC  - Passou a de fato filtrar e exibir apenas os
+      *                    numeros pares entre 1 e NUMERADOR, e a
+      *                    gravar os pares encontrados em PARES.TXT
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. INCREMENTO.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+      *-----------------------------------------------------------------
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PARES-SAIDA ASSIGN TO DISK
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-PARES-STATUS.
+      ******************************************************************
        DATA DIVISION.
        FILE SECTION.
+       FD PARES-SAIDA
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS 'PARES.TXT'.
+       COPY PAR.CPY.
       ******************************************************************
        WORKING-STORAGE SECTION.
+       01 WS-PARES-STATUS          PIC X(02) VALUE '00'.
        01 WS-VARIAVEIS.
-           02 CONTADOR             PIC 9(02).
+           02 CONTADOR             PIC 9(04) VALUE 0.
            02 NUMERADOR            PIC 9(04).
-
+       01 WS-RESULT-DIV            PIC 9(04) VALUE 0.
+       01 WS-RESTO-DIV             PIC 9(04) VALUE 0.
       ******************************************************************
        PROCEDURE DIVISION.
-            MOVE 0 TO CONTADOR
-
             DISPLAY "DIGITE UM NUMERO: "
             ACCEPT NUMERADOR
 
+            OPEN OUTPUT PARES-SAIDA
+
                DISPLAY "********************************"
-               DISPLAY "***** CONTANDO 'N' NUMEROS *****"
+               DISPLAY "****** FILTRANDO OS PARES ******"
                DISPLAY "********************************"
 
                PERFORM UNTIL CONTADOR EQUAL NUMERADOR
 
                    ADD 1 TO CONTADOR
 
-                   DISPLAY "CONTADOR: " CONTADOR
+                   DIVIDE CONTADOR BY 2
+                       GIVING WS-RESULT-DIV REMAINDER WS-RESTO-DIV
+                   IF WS-RESTO-DIV = 0
+                       DISPLAY "CONTADOR: " CONTADOR
+                       MOVE CONTADOR TO PAR-REG
+                       WRITE PAR-REG
+                   END-IF
 
                END-PERFORM.
+
+            CLOSE PARES-SAIDA
+            MOVE 0 TO RETURN-CODE
             STOP RUN.
        END PROGRAM INCREMENTO.
