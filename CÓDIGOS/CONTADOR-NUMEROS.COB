@@ -3,25 +3,71 @@
       * Date: 30/04/2021
       * Purpose: INCREMENTO
       * Tectonics: cobc
+      * Modification History:
+      *   09/08/2026 MC  - Grava a contagem final e o carimbo de data/
+      *                    hora do job em CONTADORLOG.TXT, para um
+      *                    operador conferir depois quantas iteracoes
+      *                    uma execucao fez sem depender do console
+      *   09/08/2026 MC  - NUMERADOR = 0 passou a ser rejeitado com uma
+      *                    mensagem clara, em vez de so sair do loop
+      *                    silenciosamente sem contagem nenhuma
+      *   09/08/2026 MC  - FINALIZA-PROGRAMA passou a ter o par EXIT./
+      *                    FIM-FINALIZA. usado nos demais paragrafos
+      *                    do programa
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. CONTADOR-NUMEROS.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+      *-----------------------------------------------------------------
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CONTADOR-LOG ASSIGN TO DISK
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-LOG-STATUS.
+      ******************************************************************
        DATA DIVISION.
        FILE SECTION.
+       FD CONTADOR-LOG
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS 'CONTADORLOG.TXT'.
+       COPY CONTADOR.CPY.
       ******************************************************************
        WORKING-STORAGE SECTION.
+       01 WS-LOG-STATUS            PIC X(02) VALUE '00'.
        01 WS-VARIAVEIS.
            02 CONTADOR             PIC 9(04).
            02 NUMERADOR            PIC 9(04).
            02 CONTADOR-MASK       PIC  ZZZZ.
-
+       01 WS-DATA-HORA-JOB.
+           02 WS-DHJ-ANO           PIC 9(04).
+           02 WS-DHJ-MES           PIC 9(02).
+           02 WS-DHJ-DIA           PIC 9(02).
+           02 WS-DHJ-HORA          PIC 9(02).
+           02 WS-DHJ-MIN           PIC 9(02).
+           02 WS-DHJ-SEG           PIC 9(02).
+       01 WS-RETORNO-JOB           PIC 9(02) VALUE 0.
       ******************************************************************
        PROCEDURE DIVISION.
+            PERFORM INICIO-PROGRAMA.
+            PERFORM PROCESSA-PROGRAMA.
+            PERFORM FINALIZA-PROGRAMA.
+
+       INICIO-PROGRAMA.
             MOVE 0 TO CONTADOR
+            MOVE FUNCTION CURRENT-DATE TO WS-DATA-HORA-JOB
 
             DISPLAY "DIGITE UM NUMERO MAIOR QUE 0 : "
             ACCEPT NUMERADOR
+            EXIT.
+       FIM-INICIO.
 
+       PROCESSA-PROGRAMA.
+            IF NUMERADOR = 0
+                DISPLAY "ERRO: O NUMERO DEVE SER MAIOR QUE 0"
+                MOVE 4 TO WS-RETORNO-JOB
+            ELSE
                DISPLAY "********************************"
                DISPLAY "***** CONTANDO 'N' NUMEROS *****"
                DISPLAY "********************************"
@@ -32,6 +78,48 @@
                    MOVE CONTADOR TO CONTADOR-MASK
                    DISPLAY "CONTADOR: " CONTADOR-MASK
 
-               END-PERFORM.
+               END-PERFORM
+            END-IF
+            EXIT.
+       FIM-PROCESSA.
+
+       FINALIZA-PROGRAMA.
+            PERFORM GRAVA-CONTADOR-LOG
+
+            MOVE WS-RETORNO-JOB TO RETURN-CODE
+            EXIT.
             STOP RUN.
+       FIM-FINALIZA.
+
+       GRAVA-CONTADOR-LOG.
+            MOVE CONTADOR TO CONTADOR-MASK
+
+            OPEN EXTEND CONTADOR-LOG
+            IF WS-LOG-STATUS = '35'
+                OPEN OUTPUT CONTADOR-LOG
+            END-IF
+
+            MOVE SPACES TO CONTADOR-LOG-REG
+            STRING 'CONTADOR-NUMEROS - ' DELIMITED BY SIZE
+                   WS-DHJ-DIA DELIMITED BY SIZE
+                   '/' DELIMITED BY SIZE
+                   WS-DHJ-MES DELIMITED BY SIZE
+                   '/' DELIMITED BY SIZE
+                   WS-DHJ-ANO DELIMITED BY SIZE
+                   ' ' DELIMITED BY SIZE
+                   WS-DHJ-HORA DELIMITED BY SIZE
+                   ':' DELIMITED BY SIZE
+                   WS-DHJ-MIN DELIMITED BY SIZE
+                   ':' DELIMITED BY SIZE
+                   WS-DHJ-SEG DELIMITED BY SIZE
+                   ' - CONTAGEM FINAL: ' DELIMITED BY SIZE
+                   CONTADOR-MASK DELIMITED BY SIZE
+                   INTO CONTADOR-LOG-REG
+            END-STRING
+            WRITE CONTADOR-LOG-REG
+
+            CLOSE CONTADOR-LOG
+            EXIT.
+       FIM-GRAVA-CONTADOR-LOG.
+      ******************************************************************
        END PROGRAM CONTADOR-NUMEROS.
