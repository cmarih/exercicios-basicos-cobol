@@ -0,0 +1,143 @@
+      ******************************************************************
+      * Author: MARILENE COSTA
+      * Date: 09/08/2026
+      * Purpose: UTILITARIO DE CONVERSAO UNICA DE ARQ1.TXT (LINE
+      *          SEQUENTIAL, FD-ARQ-ALUNO) PARA UM ARQUIVO INDEXADO
+      *          (ARQ1IDX.TXT) PELA CHAVE FD-NOME, PARA PERMITIR
+      *          LOCALIZAR UM ALUNO SEM VARRER O ARQUIVO INTEIRO
+      * Tectonics: cobc
+      * Modification History:
+      *   09/08/2026 MC  - FINALIZA-PROGRAMA passou a decidir o CLOSE de
+      *                    ARQ1 e de ARQ1-IDX por flags proprias, ligadas
+      *                    so apos cada OPEN bem sucedido, em vez do
+      *                    FILE STATUS de ARQ1: um erro de leitura que
+      *                    nao fosse fim de arquivo deixava WS-ARQ1-
+      *                    STATUS diferente de '00'/'10' e fechava nem
+      *                    ARQ1 nem (erradamente, pois o status nao tem
+      *                    nada a ver com o arquivo indexado) ARQ1-IDX
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ARQ1-INDEXADO.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+      *-----------------------------------------------------------------
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQ1 ASSIGN TO DISK
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-ARQ1-STATUS.
+           SELECT ARQ1-IDX ASSIGN TO DISK
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS DYNAMIC
+                   RECORD KEY IS IDX-NOME
+                   FILE STATUS IS WS-IDX-STATUS.
+      ******************************************************************
+       DATA DIVISION.
+       FILE SECTION.
+       FD ARQ1
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS 'ARQ1.TXT'.
+       COPY ALUNO.CPY.
+
+       FD ARQ1-IDX
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS 'ARQ1IDX.TXT'.
+       COPY ALUNO.CPY REPLACING FD-ARQ-ALUNO BY ARQ1-IDX-REC
+                                FD-NOME      BY IDX-NOME
+                                FD-IDADE     BY IDX-IDADE.
+      ******************************************************************
+       WORKING-STORAGE SECTION.
+       01 WS-ARQ1-STATUS           PIC X(02) VALUE '00'.
+       01 WS-IDX-STATUS            PIC X(02) VALUE '00'.
+       01 WS-FLAGS.
+           02 WS-FIM-ARQ1          PIC X(01) VALUE 'N'.
+               88 WS-FIM-ARQ1-SIM        VALUE 'S'.
+           02 WS-ARQ1-ABERTO       PIC X(01) VALUE 'N'.
+               88 WS-ARQ1-ABERTO-SIM     VALUE 'S'.
+           02 WS-IDX-ABERTO        PIC X(01) VALUE 'N'.
+               88 WS-IDX-ABERTO-SIM      VALUE 'S'.
+       01 WS-QTD-LIDOS             PIC 9(05) VALUE 0.
+       01 WS-QTD-GRAVADOS          PIC 9(05) VALUE 0.
+       01 WS-QTD-REJEITADOS        PIC 9(05) VALUE 0.
+       01 WS-RETORNO-JOB           PIC 9(02) VALUE 0.
+      ******************************************************************
+       PROCEDURE DIVISION.
+           PERFORM INICIO-PROGRAMA.
+           PERFORM PROCESSA-PROGRAMA.
+           PERFORM FINALIZA-PROGRAMA.
+
+       INICIO-PROGRAMA.
+           DISPLAY '-----------------------------------'
+           DISPLAY 'CONVERSAO DE ARQ1.TXT PARA INDEXADO'
+           DISPLAY '-----------------------------------'
+
+           OPEN INPUT ARQ1
+           IF WS-ARQ1-STATUS NOT = '00'
+               DISPLAY 'ARQ1.TXT NAO ENCONTRADO'
+               MOVE 4 TO WS-RETORNO-JOB
+               SET WS-FIM-ARQ1-SIM TO TRUE
+           ELSE
+               SET WS-ARQ1-ABERTO-SIM TO TRUE
+               OPEN OUTPUT ARQ1-IDX
+               SET WS-IDX-ABERTO-SIM TO TRUE
+               PERFORM LER-ARQ1
+           END-IF
+           EXIT.
+       FIM-INICIO.
+
+       PROCESSA-PROGRAMA.
+           PERFORM UNTIL WS-FIM-ARQ1-SIM
+               ADD 1 TO WS-QTD-LIDOS
+
+               IF FD-NOME = SPACES
+                   DISPLAY 'REGISTRO REJEITADO: NOME EM BRANCO'
+                   ADD 1 TO WS-QTD-REJEITADOS
+               ELSE
+                   MOVE FD-NOME  TO IDX-NOME
+                   MOVE FD-IDADE TO IDX-IDADE
+                   WRITE ARQ1-IDX-REC
+                       INVALID KEY
+                           DISPLAY 'REGISTRO REJEITADO: NOME DUPLICADO'
+                                   ' - ' FD-NOME
+                           ADD 1 TO WS-QTD-REJEITADOS
+                       NOT INVALID KEY
+                           ADD 1 TO WS-QTD-GRAVADOS
+                   END-WRITE
+               END-IF
+
+               PERFORM LER-ARQ1
+           END-PERFORM
+           EXIT.
+       FIM-PROCESSA.
+
+       LER-ARQ1.
+           READ ARQ1
+               AT END
+                   SET WS-FIM-ARQ1-SIM TO TRUE
+           END-READ
+           EXIT.
+       FIM-LER-ARQ1.
+
+       FINALIZA-PROGRAMA.
+           IF WS-ARQ1-ABERTO-SIM
+               CLOSE ARQ1
+           END-IF
+           IF WS-IDX-ABERTO-SIM
+               CLOSE ARQ1-IDX
+           END-IF
+
+           DISPLAY '-----------------------------------'
+           DISPLAY 'REGISTROS LIDOS    : ' WS-QTD-LIDOS
+           DISPLAY 'REGISTROS GRAVADOS : ' WS-QTD-GRAVADOS
+           DISPLAY 'REGISTROS REJEITADOS: ' WS-QTD-REJEITADOS
+           DISPLAY '-----------------------------------'
+
+           IF WS-QTD-REJEITADOS > 0
+               MOVE 4 TO WS-RETORNO-JOB
+           END-IF
+
+           MOVE WS-RETORNO-JOB TO RETURN-CODE
+           STOP RUN.
+      ******************************************************************
+       END PROGRAM ARQ1-INDEXADO.
