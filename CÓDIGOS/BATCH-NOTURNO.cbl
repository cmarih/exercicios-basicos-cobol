@@ -0,0 +1,143 @@
+      ******************************************************************
+      * Author: MARILENE COSTA
+      * Date: 09/08/2021
+      * Purpose: JOB NOTURNO - EXECUTA EM SEQUENCIA OS PASSOS DE
+      *          VALIDACAO-DATA, MEDIA, PESO-IDEAL, INDICE-POLUICAO E
+      *          MAIOR-MENOR, E MONTA UM RELATORIO CONSOLIDADO DE
+      *          REGISTROS LIDOS/PROCESSADOS/REJEITADOS POR PASSO A
+      *          PARTIR DE RESUMO.TXT
+      * Tectonics: cobc
+      * Operacao: CADA PASSO CHAMADO ABAIXO FAZ UM ACCEPT DE TERMINAL
+      *           (MODO DE EXECUCAO OU DADO DIGITADO). COMO ESTE JOB
+      *           CHAMA OS PASSOS POR CALL, TODOS ELES LEEM DA MESMA
+      *           ENTRADA PADRAO DO JOB NOTURNO - O SYSIN DESTE JOB
+      *           DEVE TRAZER UMA LINHA PARA CADA ACCEPT DOS PASSOS,
+      *           NA ORDEM ABAIXO, DA MESMA FORMA QUE UM CARTAO DE
+      *           PARAMETRO SERIA PASSADO A CADA STEP DE UM JCL:
+      *             1) VALIDACAO-DATA : 1 LINHA (DATA A VALIDAR)
+      *             2) PESO-IDEAL     : 1 LINHA (MODO I OU L) E, SE
+      *                                 MODO I, MAIS 6 LINHAS (NOME,
+      *                                 SEXO, PESO ATUAL, UNIDADE DO
+      *                                 PESO, ALTURA, UNIDADE DA ALTURA,
+      *                                 NESTA ORDEM)
+      *             3) INDICE-POLUICAO: 1 LINHA (MODO I OU L) E, SE
+      *                                 MODO I, MAIS 1 LINHA (INDICE)
+      *             4) MAIOR-MENOR    : 1 LINHA (MODO I OU L) E, SE
+      *                                 MODO I, MAIS 5 LINHAS (NUMEROS)
+      *           MEDIA NAO FAZ NENHUM ACCEPT (SEMPRE LOTE CONTRA
+      *           ALUNOS.TXT).
+      * Modification History:
+      *   09/08/2021 MC  - Job original
+      *   09/08/2026 MC  - Corrigida a documentacao do SYSIN do passo
+      *                    PESO-IDEAL: modo I faz 6 ACCEPTs de dado
+      *                    alem do ACCEPT do modo, nao so 1 linha
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BATCH-NOTURNO.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RESUMO ASSIGN TO DISK
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-RESUMO-STATUS.
+      ******************************************************************
+       DATA DIVISION.
+       FILE SECTION.
+       FD RESUMO
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS 'RESUMO.TXT'.
+       COPY RESUMO.CPY.
+      ******************************************************************
+       WORKING-STORAGE SECTION.
+       01 WS-RESUMO-STATUS        PIC X(02) VALUE '00'.
+       01 WS-FLAGS.
+           02 WS-FIM-RESUMO    PIC X(01) VALUE 'N'.
+               88 WS-FIM-RESUMO-SIM   VALUE 'S'.
+       01 WS-RETORNO-JOB          PIC 9(02) VALUE ZERO.
+      ******************************************************************
+       PROCEDURE DIVISION.
+               PERFORM INICIO-JOB.
+               PERFORM EXECUTA-PASSOS.
+               PERFORM FINALIZA-JOB.
+
+       INICIO-JOB.
+           DISPLAY '======================================='
+           DISPLAY 'JOB NOTURNO - INICIO'
+           DISPLAY '======================================='
+
+           OPEN OUTPUT RESUMO
+           CLOSE RESUMO
+           EXIT.
+       FIM-INICIO-JOB.
+
+       EXECUTA-PASSOS.
+           DISPLAY 'PASSO 1: VALIDACAO-DATA'
+           CALL 'VALIDACAO-DATA'
+           END-CALL
+           PERFORM VERIFICA-RETORNO-PASSO
+
+           DISPLAY 'PASSO 2: MEDIA'
+           CALL 'MEDIA'
+           END-CALL
+           PERFORM VERIFICA-RETORNO-PASSO
+
+           DISPLAY 'PASSO 3: PESO-IDEAL'
+           CALL 'PESO-IDEAL'
+           END-CALL
+           PERFORM VERIFICA-RETORNO-PASSO
+
+           DISPLAY 'PASSO 4: INDICE-POLUICAO'
+           CALL 'INDICE-POLUICAO'
+           END-CALL
+           PERFORM VERIFICA-RETORNO-PASSO
+
+           DISPLAY 'PASSO 5: MAIOR-MENOR'
+           CALL 'MAIOR-MENOR'
+           END-CALL
+           PERFORM VERIFICA-RETORNO-PASSO
+           EXIT.
+       FIM-EXECUTA-PASSOS.
+
+       VERIFICA-RETORNO-PASSO.
+           IF RETURN-CODE NOT = 0
+               MOVE 4 TO WS-RETORNO-JOB
+           END-IF
+           EXIT.
+       FIM-VERIFICA-RETORNO-PASSO.
+
+       FINALIZA-JOB.
+           DISPLAY '======================================='
+           DISPLAY 'JOB NOTURNO - RELATORIO CONSOLIDADO'
+           DISPLAY '======================================='
+
+           OPEN INPUT RESUMO
+           IF WS-RESUMO-STATUS = '00'
+               PERFORM LER-RESUMO
+               PERFORM UNTIL WS-FIM-RESUMO-SIM
+                   DISPLAY RESUMO-REG
+                   PERFORM LER-RESUMO
+               END-PERFORM
+               CLOSE RESUMO
+           ELSE
+               DISPLAY 'RESUMO.TXT NAO ENCONTRADO'
+           END-IF
+
+           DISPLAY '======================================='
+           DISPLAY 'JOB NOTURNO - FIM'
+           DISPLAY '======================================='
+
+           MOVE WS-RETORNO-JOB TO RETURN-CODE
+           EXIT.
+           GOBACK.
+       FIM-FINALIZA-JOB.
+
+       LER-RESUMO.
+           READ RESUMO
+               AT END
+                   SET WS-FIM-RESUMO-SIM TO TRUE
+           END-READ
+           EXIT.
+       FIM-LER-RESUMO.
+      ******************************************************************
+       END PROGRAM BATCH-NOTURNO.
