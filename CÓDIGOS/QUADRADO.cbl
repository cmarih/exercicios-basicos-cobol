@@ -3,6 +3,19 @@
       * Date: 22/04/2020
       * Purpose: CALCULO DO QUADRADO NUMERO
       * Tectonics: cobc
+      * Modification History:
+      *   09/08/2026 MC  - VALOR1-4 fixos trocados por uma tabela OCCURS
+      *                    lida de QUADRADOS.TXT, para apurar a soma dos
+      *                    quadrados de qualquer quantidade de numeros
+      *   09/08/2026 MC  - LER-NUMEROS passou a conferir o FILE STATUS
+      *                    tambem fora do AT END, encerrando o loop em
+      *                    caso de erro de leitura (antes so EOF parava
+      *                    WS-FIM-NUM-SIM, um erro de leitura deixava
+      *                    PERFORM UNTIL WS-FIM-NUM-SIM em loop infinito);
+      *                    FINALIZA-PROGRAMA passou a decidir o CLOSE por
+      *                    uma flag propria (WS-NUM-ABERTA-SIM), ligada
+      *                    so apos OPEN bem sucedido, em vez do FILE
+      *                    STATUS da ultima leitura
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. QUADRADO.
@@ -10,55 +23,113 @@
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+      *-----------------------------------------------------------------
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT NUMEROS ASSIGN TO DISK
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-NUM-STATUS.
       ******************************************************************
        DATA DIVISION.
        FILE SECTION.
+       FD NUMEROS
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS 'QUADRADOS.TXT'.
+       COPY NUMERO.CPY.
       ******************************************************************
        WORKING-STORAGE SECTION.
-       01 SOMA                              PIC 9(6).
-       01 SOMA-MASK                         PIC ZZZ.ZZZ.
-       01 VALOR1                            PIC 9(4).
-       01 QUADRADO1                         PIC 9(4).
-       01 QUADRADO1-MASK                    PIC ZZZ.ZZZ.
-       01 VALOR2                            PIC 9(4).
-       01 QUADRADO2                         PIC 9(4).
-       01 QUADRADO2-MASK                    PIC ZZZ.ZZZ.
-       01 VALOR3                            PIC 9(4).
-       01 QUADRADO3                         PIC 9(4).
-       01 QUADRADO3-MASK                    PIC ZZZ.ZZZ.
-       01 VALOR4                            PIC 9(4).
-       01 QUADRADO4                         PIC 9(4).
-       01 QUADRADO4-MASK                    PIC ZZZ.ZZZ.
+       01 WS-NUM-STATUS                     PIC X(02) VALUE '00'.
+       01 WS-FLAGS.
+           02 WS-FIM-NUM            PIC X(01) VALUE 'N'.
+               88 WS-FIM-NUM-SIM           VALUE 'S'.
+           02 WS-NUM-ABERTA         PIC X(01) VALUE 'N'.
+               88 WS-NUM-ABERTA-SIM        VALUE 'S'.
+       01 WS-QTD                            PIC 9(05) VALUE 0.
+       01 WS-I                              PIC 9(05) VALUE 0.
+       01 WS-RETORNO-JOB                    PIC 9(02) VALUE 0.
+       01 WS-TAB-LIMITE                     PIC 9(05) VALUE 1000.
+       01 WS-TABELA-VALORES.
+           02 WS-VALOR-TAB   OCCURS 1000 TIMES PIC 9(04).
+       01 WS-TABELA-QUADRADOS.
+           02 WS-QUADRADO-TAB OCCURS 1000 TIMES PIC 9(08).
+       01 SOMA                              PIC 9(11).
+       01 SOMA-MASK                         PIC Z(10)9.
+       01 VALOR-MASK                        PIC ZZZ9.
+       01 QUADRADO-MASK                     PIC Z(07)9.
       ******************************************************************
        PROCEDURE DIVISION.
-               MOVE 2 TO VALOR1
-               MOVE 4 TO VALOR2
-               MOVE 6 TO VALOR3
-               MOVE 8 TO VALOR4
+           PERFORM INICIO-PROGRAMA.
+           PERFORM PROCESSA-PROGRAMA.
+           PERFORM FINALIZA-PROGRAMA.
 
-               COMPUTE QUADRADO1 = VALOR1 * VALOR1
+       INICIO-PROGRAMA.
+           OPEN INPUT NUMEROS
 
-               COMPUTE QUADRADO2 = VALOR2 * VALOR2
+           IF WS-NUM-STATUS NOT = '00'
+               DISPLAY 'QUADRADOS.TXT NAO ENCONTRADO'
+               MOVE 4 TO WS-RETORNO-JOB
+               SET WS-FIM-NUM-SIM TO TRUE
+           ELSE
+               SET WS-NUM-ABERTA-SIM TO TRUE
+               PERFORM LER-NUMEROS
+           END-IF
+           EXIT.
+       FIM-INICIO.
 
-               COMPUTE QUADRADO3 = VALOR3 * VALOR3
+       PROCESSA-PROGRAMA.
+           PERFORM UNTIL WS-FIM-NUM-SIM
+               ADD 1 TO WS-QTD
+               IF WS-QTD <= WS-TAB-LIMITE
+                   MOVE NR-NUMERO TO WS-VALOR-TAB(WS-QTD)
+                   COMPUTE WS-QUADRADO-TAB(WS-QTD) =
+                           WS-VALOR-TAB(WS-QTD) * WS-VALOR-TAB(WS-QTD)
+               END-IF
+               PERFORM LER-NUMEROS
+           END-PERFORM
 
-               COMPUTE QUADRADO4 = VALOR4 * VALOR4
+           IF WS-QTD > WS-TAB-LIMITE
+               DISPLAY 'AVISO: QUADRADOS.TXT TEM MAIS DE '
+                       WS-TAB-LIMITE ' NUMEROS, EXCEDENTE IGNORADO'
+               MOVE WS-TAB-LIMITE TO WS-QTD
+           END-IF
+           EXIT.
+       FIM-PROCESSA.
 
-               COMPUTE SOMA = QUADRADO1 + QUADRADO2 + QUADRADO3 +
-                              QUADRADO4
+       LER-NUMEROS.
+           READ NUMEROS
+               AT END
+                   SET WS-FIM-NUM-SIM TO TRUE
+           END-READ
 
-               MOVE QUADRADO1 TO QUADRADO1-MASK
-               DISPLAY 'VALOR QUADRADO 1: ' QUADRADO1-MASK
-               MOVE QUADRADO2 TO QUADRADO2-MASK
-               DISPLAY 'VALOR QUADRADO 2: ' QUADRADO2-MASK
-               MOVE QUADRADO3 TO QUADRADO3-MASK
-               DISPLAY 'VALOR QUADRADO 3: ' QUADRADO3-MASK
-               MOVE QUADRADO4 TO QUADRADO4-MASK
-               DISPLAY 'VALOR QUADRADO 4: ' QUADRADO4-MASK
-               MOVE SOMA TO SOMA-MASK
-               DISPLAY '-----------------------------------'
-               DISPLAY 'SOMA DOS QUADRADOS: ' SOMA-MASK.
-               DISPLAY '-----------------------------------'
-            STOP RUN.
+           IF WS-NUM-STATUS NOT = '00' AND WS-NUM-STATUS NOT = '10'
+               DISPLAY 'ERRO NA LEITURA DE QUADRADOS.TXT - '
+                       'FILE STATUS: ' WS-NUM-STATUS
+               MOVE 4 TO WS-RETORNO-JOB
+               SET WS-FIM-NUM-SIM TO TRUE
+           END-IF
+           EXIT.
+       FIM-LER-NUMEROS.
+
+       FINALIZA-PROGRAMA.
+           IF WS-NUM-ABERTA-SIM
+               CLOSE NUMEROS
+           END-IF
+
+           MOVE 0 TO SOMA
+           PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > WS-QTD
+               MOVE WS-VALOR-TAB(WS-I) TO VALOR-MASK
+               MOVE WS-QUADRADO-TAB(WS-I) TO QUADRADO-MASK
+               DISPLAY 'VALOR: ' VALOR-MASK
+                       '  QUADRADO: ' QUADRADO-MASK
+               ADD WS-QUADRADO-TAB(WS-I) TO SOMA
+           END-PERFORM
+
+           MOVE SOMA TO SOMA-MASK
+           DISPLAY '-----------------------------------'
+           DISPLAY 'SOMA DOS QUADRADOS: ' SOMA-MASK
+           DISPLAY '-----------------------------------'
+
+           MOVE WS-RETORNO-JOB TO RETURN-CODE
+           STOP RUN.
       ******************************************************************
        END PROGRAM QUADRADO.
