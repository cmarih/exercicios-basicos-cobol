@@ -0,0 +1,332 @@
+      ******************************************************************
+      * Author: MARILENE COSTA
+      * Date: 09/08/2026
+      * Purpose: RELATORIO DE MINIMO/MAXIMO/MEDIA DO INDICE DE POLUICAO
+      *          POR ESTACAO, AGRUPADO POR SEMANA OU MES, LENDO O
+      *          HISTORICO GRAVADO PELO PROGRAMA INDICE-POLUICAO EM
+      *          POLUICAO-HIST.TXT
+      * Tectonics: cobc
+      * Modification History:
+      *   09/08/2026 MC  - Programa original
+      *   09/08/2026 MC  - RETURN-CODE 0 = execucao limpa, 4 = POLUICAO-
+      *                    HIST.TXT nao encontrado, para um job de lote
+      *                    conseguir parar o passo seguinte
+      *   09/08/2026 MC  - GOBACK trocado por STOP RUN: este programa,
+      *                    diferente de MEDIA/PESO-IDEAL/INDICE-POLUICAO/
+      *                    MAIOR-MENOR/VALIDACAO-DATA, nunca e chamado
+      *                    via CALL por MENU-OPERADOR ou BATCH-NOTURNO,
+      *                    entao nao precisa devolver controle a um
+      *                    programa chamador - mesma convencao dos
+      *                    demais programas standalone novos
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. POLUICAO-PERIODO.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+      *-----------------------------------------------------------------
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT POLUICAO-HIST ASSIGN TO DISK
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-HIST-STATUS.
+           SELECT POLUICAO-ROLLUP ASSIGN TO DISK
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-ROLLUP-STATUS.
+      ******************************************************************
+       DATA DIVISION.
+       FILE SECTION.
+       FD POLUICAO-HIST
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS 'POLUICAO-HIST.TXT'.
+       01 HIST-REG                     PIC X(90).
+
+       FD POLUICAO-ROLLUP
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS 'POLUROLLUP.TXT'.
+       01 ROLLUP-REG                   PIC X(100).
+      ******************************************************************
+       WORKING-STORAGE SECTION.
+       01 WS-HIST-STATUS               PIC X(02)   VALUE '00'.
+       01 WS-ROLLUP-STATUS             PIC X(02)   VALUE '00'.
+       01 WS-MODO-PERIODO              PIC X(01)   VALUE 'M'.
+           88 WS-MODO-MENSAL                  VALUE 'M' 'm'.
+           88 WS-MODO-SEMANAL                 VALUE 'S' 's'.
+       01 WS-FLAGS.
+           02 WS-FIM-HIST           PIC X(01) VALUE 'N'.
+               88 WS-FIM-HIST-SIM         VALUE 'S'.
+       01 WS-QTD-LIDOS                  PIC 9(04) VALUE ZERO.
+       01 WS-QTD-IGNORADOS              PIC 9(04) VALUE ZERO.
+       01 WS-RETORNO-JOB                PIC 9(02) VALUE ZERO.
+
+      *-----------------------------------------------------------------
+      * CAMPOS EXTRAIDOS DE CADA LINHA DO HISTORICO
+      *-----------------------------------------------------------------
+       01 WS-P-ESTACAO                 PIC X(15)   VALUE SPACES.
+       01 WS-P-DATA                    PIC X(15)   VALUE SPACES.
+       01 WS-P-INDICE-TXT               PIC X(20)   VALUE SPACES.
+       01 WS-P-CLASSIF                 PIC X(50)   VALUE SPACES.
+       01 WS-P-DIA                     PIC X(02)   VALUE SPACES.
+       01 WS-P-MES                     PIC X(02)   VALUE SPACES.
+       01 WS-P-ANO                     PIC X(04)   VALUE SPACES.
+       01 WS-P-INT-PART                PIC X(05)   VALUE SPACES.
+       01 WS-P-DEC-PART                PIC X(05)   VALUE SPACES.
+       01 WS-P-DUMMY                   PIC X(10)   VALUE SPACES.
+       01 WS-P-INDICE                  PIC 9(03)V99 VALUE ZERO.
+       01 WS-P-DIA-DO-ANO              PIC 9(03)   VALUE ZERO.
+       01 WS-P-SEMANA                  PIC 9(02)   VALUE ZERO.
+       01 WS-P-PERIODO                 PIC X(10)   VALUE SPACES.
+       01 WS-P-ANO-NUM                 PIC 9(04)   VALUE ZERO.
+       01 WS-P-MES-NUM                 PIC 9(02)   VALUE ZERO.
+       01 WS-P-DIA-NUM                 PIC 9(02)   VALUE ZERO.
+       01 WS-P-BISSEXTO-QUOC           PIC 9(04)   VALUE ZERO.
+       01 WS-P-BISSEXTO-RESTO          PIC 9(02)   VALUE ZERO.
+       01 WS-DIAS-ACUM-TAB.
+           02 WS-DIAS-ACUM OCCURS 12 TIMES PIC 9(03) VALUE ZERO.
+
+      *-----------------------------------------------------------------
+      * TABELA DE ACUMULACAO POR ESTACAO/PERIODO
+      *-----------------------------------------------------------------
+       01 WS-TAB-LIMITE                PIC 9(03)   VALUE 200.
+       01 WS-QTD-PERIODOS              PIC 9(03)   VALUE ZERO.
+       01 WS-TAB-ROLLUP.
+           02 WS-RP-ENTRADA OCCURS 200 TIMES.
+               03 WS-RP-ESTACAO        PIC X(15).
+               03 WS-RP-PERIODO        PIC X(10).
+               03 WS-RP-MIN            PIC 9(03)V99.
+               03 WS-RP-MAX            PIC 9(03)V99.
+               03 WS-RP-SOMA           PIC 9(06)V99.
+               03 WS-RP-QTD            PIC 9(04).
+       01 WS-RP-I                      PIC 9(03)   VALUE ZERO.
+       01 WS-RP-ACHOU                  PIC X(01)   VALUE 'N'.
+           88 WS-RP-ACHOU-SIM                VALUE 'S'.
+       01 WS-RP-MEDIA                  PIC 9(03)V99 VALUE ZERO.
+       01 WS-RP-MIN-MASK               PIC ZZ9,99.
+       01 WS-RP-MAX-MASK               PIC ZZ9,99.
+       01 WS-RP-MEDIA-MASK             PIC ZZ9,99.
+      ******************************************************************
+       PROCEDURE DIVISION.
+               PERFORM INICIO-PROGRAMA.
+               PERFORM PROCESSA-PROGRAMA.
+               PERFORM FINALIZA-PROGRAMA.
+
+       INICIO-PROGRAMA.
+           MOVE 31 TO WS-DIAS-ACUM(1)
+           MOVE 59 TO WS-DIAS-ACUM(2)
+           MOVE 90 TO WS-DIAS-ACUM(3)
+           MOVE 120 TO WS-DIAS-ACUM(4)
+           MOVE 151 TO WS-DIAS-ACUM(5)
+           MOVE 181 TO WS-DIAS-ACUM(6)
+           MOVE 212 TO WS-DIAS-ACUM(7)
+           MOVE 243 TO WS-DIAS-ACUM(8)
+           MOVE 273 TO WS-DIAS-ACUM(9)
+           MOVE 304 TO WS-DIAS-ACUM(10)
+           MOVE 334 TO WS-DIAS-ACUM(11)
+           MOVE 365 TO WS-DIAS-ACUM(12)
+
+           DISPLAY 'AGRUPAR POR: (M) MES  (S) SEMANA'
+           ACCEPT WS-MODO-PERIODO
+           EXIT.
+       FIM-INICIO.
+
+       PROCESSA-PROGRAMA.
+           OPEN INPUT POLUICAO-HIST
+
+           IF WS-HIST-STATUS NOT = '00'
+               DISPLAY 'POLUICAO-HIST.TXT NAO ENCONTRADO'
+               MOVE 4 TO WS-RETORNO-JOB
+           ELSE
+               PERFORM LER-HIST
+
+               PERFORM UNTIL WS-FIM-HIST-SIM
+                   ADD 1 TO WS-QTD-LIDOS
+                   PERFORM PROCESSA-LINHA-HIST
+                   PERFORM LER-HIST
+               END-PERFORM
+
+               CLOSE POLUICAO-HIST
+
+               PERFORM GRAVA-ROLLUP
+           END-IF
+           EXIT.
+       FIM-PROCESSA.
+
+       LER-HIST.
+           READ POLUICAO-HIST
+               AT END
+                   SET WS-FIM-HIST-SIM TO TRUE
+           END-READ
+           EXIT.
+       FIM-LER-HIST.
+
+       PROCESSA-LINHA-HIST.
+           MOVE SPACES TO WS-P-ESTACAO
+           MOVE SPACES TO WS-P-DATA
+           MOVE SPACES TO WS-P-INDICE-TXT
+           MOVE SPACES TO WS-P-CLASSIF
+
+           UNSTRING HIST-REG DELIMITED BY ' - '
+               INTO WS-P-ESTACAO WS-P-DATA
+                    WS-P-INDICE-TXT WS-P-CLASSIF
+           END-UNSTRING
+
+           IF WS-P-ESTACAO = SPACES OR WS-P-DATA = SPACES
+               ADD 1 TO WS-QTD-IGNORADOS
+           ELSE
+               PERFORM EXTRAI-INDICE-LINHA
+               PERFORM EXTRAI-DATA-LINHA
+               PERFORM CALCULA-PERIODO-LINHA
+               PERFORM ACUMULA-ROLLUP
+           END-IF
+           EXIT.
+       FIM-PROCESSA-LINHA-HIST.
+
+       EXTRAI-INDICE-LINHA.
+           MOVE SPACES TO WS-P-INT-PART
+           MOVE SPACES TO WS-P-DEC-PART
+           MOVE SPACES TO WS-P-DUMMY
+
+           UNSTRING WS-P-INDICE-TXT DELIMITED BY ':'
+               INTO WS-P-DUMMY WS-P-INDICE-TXT
+           END-UNSTRING
+
+           UNSTRING WS-P-INDICE-TXT DELIMITED BY ','
+               INTO WS-P-INT-PART WS-P-DEC-PART
+           END-UNSTRING
+           IF WS-P-DEC-PART = SPACES
+               UNSTRING WS-P-INDICE-TXT DELIMITED BY '.'
+                   INTO WS-P-INT-PART WS-P-DEC-PART
+               END-UNSTRING
+           END-IF
+
+           COMPUTE WS-P-INDICE = FUNCTION NUMVAL(WS-P-INT-PART) +
+                   (FUNCTION NUMVAL(WS-P-DEC-PART) / 100)
+           EXIT.
+       FIM-EXTRAI-INDICE-LINHA.
+
+       EXTRAI-DATA-LINHA.
+           MOVE WS-P-DATA(1:2) TO WS-P-DIA
+           MOVE WS-P-DATA(4:2) TO WS-P-MES
+           MOVE WS-P-DATA(7:4) TO WS-P-ANO
+           MOVE WS-P-MES TO WS-P-MES-NUM
+           MOVE WS-P-ANO TO WS-P-ANO-NUM
+           MOVE WS-P-DIA TO WS-P-DIA-NUM
+           EXIT.
+       FIM-EXTRAI-DATA-LINHA.
+
+       CALCULA-PERIODO-LINHA.
+           MOVE SPACES TO WS-P-PERIODO
+
+           IF WS-MODO-SEMANAL
+               IF WS-P-MES-NUM = 1
+                   MOVE WS-P-DIA-NUM TO WS-P-DIA-DO-ANO
+               ELSE
+                   COMPUTE WS-P-DIA-DO-ANO =
+                       WS-DIAS-ACUM(WS-P-MES-NUM - 1) + WS-P-DIA-NUM
+               END-IF
+
+               DIVIDE WS-P-ANO-NUM BY 4
+                   GIVING WS-P-BISSEXTO-QUOC
+                   REMAINDER WS-P-BISSEXTO-RESTO
+               IF WS-P-BISSEXTO-RESTO = ZERO AND WS-P-MES-NUM > 2
+                   ADD 1 TO WS-P-DIA-DO-ANO
+               END-IF
+
+               COMPUTE WS-P-SEMANA = ((WS-P-DIA-DO-ANO - 1) / 7) + 1
+
+               STRING WS-P-ANO '-S' WS-P-SEMANA
+                      DELIMITED BY SIZE
+                      INTO WS-P-PERIODO
+               END-STRING
+           ELSE
+               STRING WS-P-ANO '-' WS-P-MES
+                      DELIMITED BY SIZE
+                      INTO WS-P-PERIODO
+               END-STRING
+           END-IF
+           EXIT.
+       FIM-CALCULA-PERIODO-LINHA.
+
+       ACUMULA-ROLLUP.
+           MOVE 'N' TO WS-RP-ACHOU
+           MOVE 1 TO WS-RP-I
+
+           PERFORM UNTIL WS-RP-I > WS-QTD-PERIODOS OR WS-RP-ACHOU-SIM
+               IF WS-RP-ESTACAO(WS-RP-I) = WS-P-ESTACAO AND
+                  WS-RP-PERIODO(WS-RP-I) = WS-P-PERIODO
+                   MOVE 'S' TO WS-RP-ACHOU
+               ELSE
+                   ADD 1 TO WS-RP-I
+               END-IF
+           END-PERFORM
+
+           IF WS-RP-ACHOU-SIM
+               IF WS-P-INDICE < WS-RP-MIN(WS-RP-I)
+                   MOVE WS-P-INDICE TO WS-RP-MIN(WS-RP-I)
+               END-IF
+               IF WS-P-INDICE > WS-RP-MAX(WS-RP-I)
+                   MOVE WS-P-INDICE TO WS-RP-MAX(WS-RP-I)
+               END-IF
+               ADD WS-P-INDICE TO WS-RP-SOMA(WS-RP-I)
+               ADD 1 TO WS-RP-QTD(WS-RP-I)
+           ELSE
+               IF WS-QTD-PERIODOS < WS-TAB-LIMITE
+                   ADD 1 TO WS-QTD-PERIODOS
+                   MOVE WS-P-ESTACAO TO WS-RP-ESTACAO(WS-QTD-PERIODOS)
+                   MOVE WS-P-PERIODO TO WS-RP-PERIODO(WS-QTD-PERIODOS)
+                   MOVE WS-P-INDICE  TO WS-RP-MIN(WS-QTD-PERIODOS)
+                   MOVE WS-P-INDICE  TO WS-RP-MAX(WS-QTD-PERIODOS)
+                   MOVE WS-P-INDICE  TO WS-RP-SOMA(WS-QTD-PERIODOS)
+                   MOVE 1            TO WS-RP-QTD(WS-QTD-PERIODOS)
+               END-IF
+           END-IF
+           EXIT.
+       FIM-ACUMULA-ROLLUP.
+
+       GRAVA-ROLLUP.
+           OPEN OUTPUT POLUICAO-ROLLUP
+
+           MOVE 1 TO WS-RP-I
+           PERFORM UNTIL WS-RP-I > WS-QTD-PERIODOS
+               COMPUTE WS-RP-MEDIA =
+                       WS-RP-SOMA(WS-RP-I) / WS-RP-QTD(WS-RP-I)
+
+               MOVE WS-RP-MIN(WS-RP-I)   TO WS-RP-MIN-MASK
+               MOVE WS-RP-MAX(WS-RP-I)   TO WS-RP-MAX-MASK
+               MOVE WS-RP-MEDIA          TO WS-RP-MEDIA-MASK
+
+               MOVE SPACES TO ROLLUP-REG
+               STRING WS-RP-ESTACAO(WS-RP-I)  DELIMITED BY SPACE
+                      ',' DELIMITED BY SIZE
+                      WS-RP-PERIODO(WS-RP-I)  DELIMITED BY SPACE
+                      ',MIN:' DELIMITED BY SIZE
+                      WS-RP-MIN-MASK          DELIMITED BY SIZE
+                      ',MAX:' DELIMITED BY SIZE
+                      WS-RP-MAX-MASK          DELIMITED BY SIZE
+                      ',MEDIA:' DELIMITED BY SIZE
+                      WS-RP-MEDIA-MASK        DELIMITED BY SIZE
+                      INTO ROLLUP-REG
+               END-STRING
+               WRITE ROLLUP-REG
+
+               DISPLAY ROLLUP-REG
+
+               ADD 1 TO WS-RP-I
+           END-PERFORM
+
+           CLOSE POLUICAO-ROLLUP
+           EXIT.
+       FIM-GRAVA-ROLLUP.
+
+       FINALIZA-PROGRAMA.
+           DISPLAY '-----------------------------------'
+           DISPLAY 'LINHAS LIDAS DO HISTORICO : ' WS-QTD-LIDOS
+           DISPLAY 'LINHAS IGNORADAS          : ' WS-QTD-IGNORADOS
+           DISPLAY 'ESTACAO/PERIODO GERADOS   : ' WS-QTD-PERIODOS
+           DISPLAY '-----------------------------------'
+           MOVE WS-RETORNO-JOB TO RETURN-CODE
+           STOP RUN.
+       FIM-FINALIZA.
+      ******************************************************************
+       END PROGRAM POLUICAO-PERIODO.
