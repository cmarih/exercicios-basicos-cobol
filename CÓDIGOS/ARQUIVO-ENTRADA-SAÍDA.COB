@@ -1,8 +1,27 @@
       ******************************************************************
       * Author: MARILENE COSTA
       * Date: 04/05/2021
-      * Purpose: ARQUIVO - LEITURA -SA�DA
+      * Purpose: ARQUIVO - LEITURA -SAÍDA
       * Tectonics: cobc
+      * Modification History:
+      *   04/05/2021 MC  - Programa original (contador de 1 a 10)
+      *   09/08/2026 MC  - OPEN/READ real de ARQ1.TXT, listagem de
+      *                    alunos (nome e idade) no lugar do contador
+      *   09/08/2026 MC  - Trailer padrao de totais de controle (lidos/
+      *                    processados/rejeitados) ao final do job
+      *   09/08/2026 MC  - RETURN-CODE 0 = execucao limpa, para um job
+      *                    de lote conseguir parar o passo seguinte
+      *   09/08/2026 MC  - FILE STATUS de ARQ1 passou a ser conferido
+      *                    apos OPEN/READ/CLOSE, com mensagem clara para
+      *                    arquivo nao encontrado/ja aberto em outro
+      *                    lugar, em vez de deixar o runtime abortar
+      *   09/08/2026 MC  - FINALIZA-PROGRAMA passou a decidir o CLOSE
+      *                    por uma flag propria (WS-ARQ1-ABERTA-SIM),
+      *                    ligada so apos OPEN bem sucedido, em vez do
+      *                    FILE STATUS da ultima operacao: um erro de
+      *                    leitura que nao fosse fim de arquivo deixava
+      *                    WS-ARQ1-STATUS diferente de '00'/'10' e o
+      *                    arquivo nunca era fechado
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. ARQ-ENT-SAI.
@@ -13,19 +32,27 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT ARQ1 ASSIGN TO DISK
-                   ORGANIZATION IS LINE SEQUENTIAL.
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-ARQ1-STATUS.
       ******************************************************************
        DATA DIVISION.
        FILE SECTION.
        FD ARQ1
            LABEL RECORD  STANDARD
            VALUE OF FILE-ID IS 'ARQ1.TXT'.
-       01 FD-ARQ-ALUNO.
-           03 FD-NOME          PIC X(08).
-           03 FD-IDADE         PIC 9(03).
+       COPY ALUNO.CPY.
       *-----------------------------------------------------------------
        WORKING-STORAGE SECTION.
        01 WS-CONTADOR          PIC 9(03).
+       01 WS-QTD-LIDOS         PIC 9(03) VALUE 0.
+       01 WS-QTD-REJEITADOS    PIC 9(03) VALUE 0.
+       01 WS-RETORNO-JOB       PIC 9(02) VALUE 0.
+       01 WS-ARQ1-STATUS       PIC X(02) VALUE '00'.
+       01 WS-FLAGS.
+           02 WS-FIM-ARQ1       PIC X(01) VALUE 'N'.
+               88 WS-FIM-ARQ1-SIM  VALUE 'S'.
+           02 WS-ARQ1-ABERTA    PIC X(01) VALUE 'N'.
+               88 WS-ARQ1-ABERTA-SIM VALUE 'S'.
       ******************************************************************
        PROCEDURE DIVISION.
                PERFORM INICIO-PROGRAMA.
@@ -36,22 +63,80 @@
            MOVE 0 TO WS-CONTADOR
 
            DISPLAY 'INICIO PROGRAMA'
+
+           OPEN INPUT ARQ1
+
+           IF WS-ARQ1-STATUS = '35'
+               DISPLAY 'ARQ1.TXT NAO ENCONTRADO'
+               MOVE 4 TO WS-RETORNO-JOB
+               SET WS-FIM-ARQ1-SIM TO TRUE
+           ELSE
+               IF WS-ARQ1-STATUS NOT = '00'
+                   DISPLAY 'ARQ1.TXT JA ABERTO EM OUTRO LUGAR OU '
+                           'INACESSIVEL - FILE STATUS: ' WS-ARQ1-STATUS
+                   MOVE 4 TO WS-RETORNO-JOB
+                   SET WS-FIM-ARQ1-SIM TO TRUE
+               ELSE
+                   SET WS-ARQ1-ABERTA-SIM TO TRUE
+               END-IF
+           END-IF
            EXIT.
        FIM-INICIO.
 
        PROCESSA-PROGRAMA.
-           PERFORM UNTIL WS-CONTADOR = 10
-               ADD 1 TO WS-CONTADOR
-               DISPLAY 'CONTADOR: ' WS-CONTADOR
-           END-PERFORM
+           IF NOT WS-FIM-ARQ1-SIM
+               DISPLAY '-----------------------------------'
+               DISPLAY 'LISTAGEM DE ALUNOS - ARQ1.TXT'
+               DISPLAY '-----------------------------------'
+
+               PERFORM LER-ARQ1
+
+               PERFORM UNTIL WS-FIM-ARQ1-SIM
+                   ADD 1 TO WS-QTD-LIDOS
+                   ADD 1 TO WS-CONTADOR
+                   DISPLAY 'NOME: ' FD-NOME '  IDADE: ' FD-IDADE
+                   PERFORM LER-ARQ1
+               END-PERFORM
 
-           DISPLAY 'PROCESSA PROGRAMA'
+               DISPLAY '-----------------------------------'
+               DISPLAY 'PROCESSA PROGRAMA'
+           END-IF
            EXIT.
        FIM-PROCESSA.
 
+       LER-ARQ1.
+           READ ARQ1
+               AT END
+                   SET WS-FIM-ARQ1-SIM TO TRUE
+               NOT AT END
+                   CONTINUE
+           END-READ
+
+           IF WS-ARQ1-STATUS NOT = '00' AND WS-ARQ1-STATUS NOT = '10'
+               DISPLAY 'ERRO NA LEITURA DE ARQ1.TXT - FILE STATUS: '
+                       WS-ARQ1-STATUS
+               MOVE 4 TO WS-RETORNO-JOB
+               SET WS-FIM-ARQ1-SIM TO TRUE
+           END-IF
+           EXIT.
+       FIM-LER-ARQ1.
+
        FINALIZA-PROGRAMA.
+           IF WS-ARQ1-ABERTA-SIM
+               CLOSE ARQ1
+               IF WS-ARQ1-STATUS NOT = '00'
+                   DISPLAY 'ERRO AO FECHAR ARQ1.TXT - FILE STATUS: '
+                           WS-ARQ1-STATUS
+               END-IF
+           END-IF
 
+           DISPLAY '-----------------------------------'
+           DISPLAY 'REGISTROS LIDOS      : ' WS-QTD-LIDOS
+           DISPLAY 'REGISTROS PROCESSADOS: ' WS-CONTADOR
+           DISPLAY 'REGISTROS REJEITADOS : ' WS-QTD-REJEITADOS
+           DISPLAY '-----------------------------------'
            DISPLAY 'FINALIZA PROGRAMA'
+           MOVE WS-RETORNO-JOB TO RETURN-CODE
            EXIT.
            STOP RUN.
        FIM-FINALIZA.
