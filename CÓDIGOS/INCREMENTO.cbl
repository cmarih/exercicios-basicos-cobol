@@ -3,37 +3,141 @@
       * Date: 30/04/2021
       * Purpose: INCREMENTO
       * Tectonics: cobc
+      * Modification History:
+      *   30/04/2021 MC  - Programa original (limite fixo em 10)
+      *   09/08/2026 MC  - Limite superior passou a ser informado na
+      *                    execucao, e a contagem passou a gravar um
+      *                    checkpoint periodico (CKPT-INCREMENTO.TXT)
+      *                    para retomar de onde parou em caso de abend
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. INCREMENTO.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+      *-----------------------------------------------------------------
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CHECKPOINT-FILE ASSIGN TO DISK
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-CKPT-STATUS.
+      ******************************************************************
        DATA DIVISION.
        FILE SECTION.
+       FD CHECKPOINT-FILE
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS 'CKPT-INCREMENTO.TXT'.
+       COPY CKPT.CPY.
       ******************************************************************
        WORKING-STORAGE SECTION.
+       01 WS-CKPT-STATUS           PIC X(02) VALUE '00'.
+       01 WS-LIMITE                PIC 9(04) VALUE 10.
+       01 WS-INTERVALO-CKPT        PIC 9(04) VALUE 5.
+       01 WS-RESTO-DIV             PIC 9(04) VALUE 0.
+       01 WS-RESULT-DIV            PIC 9(04) VALUE 0.
        01 WS-VARIAVEIS.
-           02 CONTADOR             PIC 9(02).
-
+           02 CONTADOR             PIC 9(04) VALUE 0.
+       01 WS-FASE                  PIC X(01) VALUE 'C'.
+           88 WS-FASE-CRESCENTE           VALUE 'C'.
+           88 WS-FASE-DECRESCENTE         VALUE 'D'.
       ******************************************************************
        PROCEDURE DIVISION.
-            MOVE 0 TO CONTADOR
-               DISPLAY "********************************"
-               DISPLAY "***********CRESCENTE************"
-               DISPLAY "********************************"
+               PERFORM INICIO-PROGRAMA.
+               PERFORM PROCESSA-PROGRAMA.
+               PERFORM FINALIZA-PROGRAMA.
+
+       INICIO-PROGRAMA.
+           DISPLAY 'INFORME O LIMITE SUPERIOR DA CONTAGEM: '
+           ACCEPT WS-LIMITE
+
+           PERFORM LER-CHECKPOINT
+           EXIT.
+       FIM-INICIO.
+
+       LER-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-FILE
+
+           IF WS-CKPT-STATUS = '00'
+               READ CHECKPOINT-FILE
+                   NOT AT END
+                       MOVE CKPT-FASE     TO WS-FASE
+                       MOVE CKPT-CONTADOR TO CONTADOR
+                       DISPLAY 'RETOMANDO DO CHECKPOINT - FASE: '
+                               WS-FASE ' CONTADOR: ' CONTADOR
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF
+           EXIT.
+       FIM-LER-CHECKPOINT.
+
+       PROCESSA-PROGRAMA.
+           IF WS-FASE-CRESCENTE
+               PERFORM CRESCENTE
+               SET WS-FASE-DECRESCENTE TO TRUE
+           END-IF
+
+           PERFORM DECRESCENTE
+           EXIT.
+       FIM-PROCESSA.
 
-               PERFORM UNTIL CONTADOR EQUAL 10
-                   ADD 1 TO CONTADOR
+       CRESCENTE.
+           DISPLAY "********************************"
+           DISPLAY "***********CRESCENTE************"
+           DISPLAY "********************************"
 
-                   DISPLAY "CONTADOR: " CONTADOR
-               END-PERFORM.
+           PERFORM UNTIL CONTADOR >= WS-LIMITE
+               ADD 1 TO CONTADOR
 
-               DISPLAY "********************************"
-               DISPLAY "**********DECRESCENTE***********"
-               DISPLAY "********************************"
-               PERFORM UNTIL CONTADOR EQUAL 0
-                   DISPLAY "CONTADOR: " CONTADOR
+               DISPLAY "CONTADOR: " CONTADOR
 
-                   ADD -1 TO CONTADOR
+               DIVIDE CONTADOR BY WS-INTERVALO-CKPT
+                   GIVING WS-RESULT-DIV REMAINDER WS-RESTO-DIV
+               IF WS-RESTO-DIV = 0
+                   PERFORM GRAVA-CHECKPOINT
+               END-IF
+           END-PERFORM
+           EXIT.
+       FIM-CRESCENTE.
 
-               END-PERFORM.
-            STOP RUN.
+       DECRESCENTE.
+           DISPLAY "********************************"
+           DISPLAY "**********DECRESCENTE***********"
+           DISPLAY "********************************"
+
+           PERFORM UNTIL CONTADOR EQUAL 0
+               DISPLAY "CONTADOR: " CONTADOR
+
+               ADD -1 TO CONTADOR
+
+               DIVIDE CONTADOR BY WS-INTERVALO-CKPT
+                   GIVING WS-RESULT-DIV REMAINDER WS-RESTO-DIV
+               IF WS-RESTO-DIV = 0
+                   PERFORM GRAVA-CHECKPOINT
+               END-IF
+           END-PERFORM
+           EXIT.
+       FIM-DECRESCENTE.
+
+       GRAVA-CHECKPOINT.
+           MOVE WS-FASE  TO CKPT-FASE
+           MOVE CONTADOR TO CKPT-CONTADOR
+
+           OPEN OUTPUT CHECKPOINT-FILE
+           WRITE CKPT-REG
+           CLOSE CHECKPOINT-FILE
+           EXIT.
+       FIM-GRAVA-CHECKPOINT.
+
+       FINALIZA-PROGRAMA.
+           OPEN OUTPUT CHECKPOINT-FILE
+           CLOSE CHECKPOINT-FILE
+
+           DISPLAY "********************************"
+           DISPLAY "CONTAGEM CONCLUIDA"
+           DISPLAY "********************************"
+           MOVE 0 TO RETURN-CODE
+           EXIT.
+           STOP RUN.
+       FIM-FINALIZA.
+      ******************************************************************
        END PROGRAM INCREMENTO.
