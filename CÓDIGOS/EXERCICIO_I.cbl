@@ -3,6 +3,65 @@
       * Date: 20/04/2020
       * Purpose: CALCULO DA MEDIA
       * Tectonics: cobc
+      * Modification History:
+      *   20/04/2020 MC  - Programa original (4 notas fixas)
+      *   09/08/2026 MC  - Processamento em lote da turma a partir de
+      *                    um arquivo de alunos (layout de LAYOUT-
+      *                    ARQUIVO), com media da turma ao final
+      *   09/08/2026 MC  - Trailer padrao de totais de controle (lidos/
+      *                    processados/rejeitados) ao final do job
+      *   09/08/2026 MC  - RETURN-CODE 0 = nenhum aluno rejeitado, 4 =
+      *                    houve rejeicao, para um job de lote conseguir
+      *                    parar o passo seguinte
+      *   09/08/2026 MC  - STOP RUN trocado por GOBACK para permitir
+      *                    chamada como subprograma de um job controlador
+      *   09/08/2026 MC  - Grava um resumo do passo em RESUMO.TXT, para
+      *                    o job noturno consolidar o resultado de cada
+      *                    passo ao final
+      *   09/08/2026 MC  - Exporta o resultado de cada aluno em formato
+      *                    CSV (MEDIACSV.TXT) para abrir direto em
+      *                    planilha
+      *   09/08/2026 MC  - Critica de registro (nome em branco, notas
+      *                    nao numericas ou fora da faixa 0-10, data
+      *                    invalida via DATA-VALIDA) antes de entrar na
+      *                    media da turma; registro rejeitado vai para
+      *                    ALUNOSREJ.TXT com o motivo, sem contar para
+      *                    a media nem gerar NOTAS.TXT/MEDIACSV.TXT
+      *   09/08/2026 MC  - NOTAS.TXT reorganizado como INDEXED, chave
+      *                    FDS-ID (matricula do aluno, novo campo FD-ID
+      *                    em LAYOUT-ARQUIVO), para permitir localizar e
+      *                    regravar a nota de um unico aluno diretamente
+      *   09/08/2026 MC  - Quadro de honra (top 5) ao final do lote,
+      *                    ordenando os alunos processados por MEDIA
+      *                    decrescente (mesma logica de bolha de
+      *                    ORDENA-TABELA em MAIOR-MENOR)
+      *   09/08/2026 MC  - Pesos opcionais por nota (PARAM-PESO1-4 em
+      *                    MEDIAPAR.TXT): se informados, MEDIA pondera
+      *                    as notas; senao mantem a media aritmetica
+      *                    simples de sempre
+      *   09/08/2026 MC  - ALUNOS-NOTAS (ALUNOS.TXT) voltou a ter seu
+      *                    proprio layout de 29 bytes (sem FD-ID): o
+      *                    FD-ID so existe na matricula do NOTAS.TXT
+      *                    indexado, ALUNOS.TXT e o cadastro de entrada
+      *                    antigo e nao tem coluna de matricula
+      *   09/08/2026 MC  - FDS-ID deixou de vir de WS-QTD-ALUNOS (um
+      *                    contador que pula numero quando um registro
+      *                    e rejeitado, o que desalinhava a chave de um
+      *                    aluno de uma execucao para a outra e fazia o
+      *                    REWRITE sobrepor a nota de outro aluno) e
+      *                    passou a vir dos 5 primeiros caracteres de
+      *                    FD-NOME, que e intrinseco ao aluno
+      *   09/08/2026 MC  - Dois alunos com os mesmos 5 primeiros
+      *                    caracteres do nome colidem nesse prefixo; o
+      *                    WRITE em NOTAS.TXT que cai em INVALID KEY
+      *                    agora le o registro ja gravado sob a mesma
+      *                    FDS-ID antes de decidir: se for do mesmo
+      *                    aluno (FDS-NOME bate com FD-NOME), e uma
+      *                    regravacao legitima e segue com REWRITE; se
+      *                    for de outro aluno, e uma colisao de
+      *                    matricula de verdade e a nota do aluno atual
+      *                    nao e gravada em NOTAS.TXT (fica contabilizada
+      *                    em WS-QTD-COLISOES-ID e reportada no total)
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. MEDIA.
@@ -10,42 +69,450 @@
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+      *-----------------------------------------------------------------
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ALUNOS-NOTAS ASSIGN TO DISK
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-ALUNOS-STATUS.
+           SELECT NOTAS ASSIGN TO DISK
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS DYNAMIC
+                   RECORD KEY IS FDS-ID
+                   FILE STATUS IS WS-NOTAS-STATUS.
+           SELECT MEDIA-PARAM ASSIGN TO DISK
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-PARAM-STATUS.
+           SELECT RESUMO ASSIGN TO DISK
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-RESUMO-STATUS.
+           SELECT MEDIA-CSV ASSIGN TO DISK
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-CSV-STATUS.
+           SELECT ALUNOS-REJ ASSIGN TO DISK
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-REJ-STATUS.
       ******************************************************************
        DATA DIVISION.
        FILE SECTION.
+       FD ALUNOS-NOTAS
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS 'ALUNOS.TXT'.
+       01 ALUNOS-NOTAS-REC.
+           02 FD-NOME             PIC X(11).
+           02 FD-NOTA1            PIC 9(02).
+           02 FD-NOTA2            PIC 9(02).
+           02 FD-NOTA3            PIC 9(02).
+           02 FD-NOTA4            PIC 9(02).
+           02 FD-DATA             PIC X(10).
+
+       FD MEDIA-PARAM
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS 'MEDIAPAR.TXT'.
+       01 PARAM-REC.
+           02 PARAM-LIMITE-RECUPERACAO     PIC 9(02)V99.
+           02 PARAM-LIMITE-APROVACAO       PIC 9(02)V99.
+           02 PARAM-PESO1                  PIC 9(01)V99.
+           02 PARAM-PESO2                  PIC 9(01)V99.
+           02 PARAM-PESO3                  PIC 9(01)V99.
+           02 PARAM-PESO4                  PIC 9(01)V99.
+
+       FD NOTAS
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS 'NOTAS.TXT'.
+       COPY NOTAS.CPY REPLACING LAYOUT-ARQUIVO-REC BY NOTAS-SAIDA-REC
+                                FD-ID    BY FDS-ID
+                                FD-NOME  BY FDS-NOME
+                                FD-NOTA1 BY FDS-NOTA1
+                                FD-NOTA2 BY FDS-NOTA2
+                                FD-NOTA3 BY FDS-NOTA3
+                                FD-NOTA4 BY FDS-NOTA4
+                                FD-DATA  BY FDS-DATA.
+
+       FD RESUMO
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS 'RESUMO.TXT'.
+       COPY RESUMO.CPY.
+
+       FD MEDIA-CSV
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS 'MEDIACSV.TXT'.
+       01 MEDIA-CSV-REG                    PIC X(100).
+
+       FD ALUNOS-REJ
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS 'ALUNOSREJ.TXT'.
+       01 ALUNOS-REJ-REG                   PIC X(80).
       ******************************************************************
        WORKING-STORAGE SECTION.
-       01 MEDIA                            PIC 9(4)V99.
+       01 WS-RESUMO-STATUS                 PIC X(02) VALUE '00'.
+       01 WS-RES-LIDOS-MASK                PIC Z(03)9.
+       01 WS-RES-PROC-MASK                 PIC Z(03)9.
+       01 WS-RES-REJ-MASK                  PIC Z(03)9.
+       01 WS-CSV-STATUS                    PIC X(02) VALUE '00'.
+       01 WS-REJ-STATUS                    PIC X(02) VALUE '00'.
+       01 WS-REGISTRO-VALIDO                PIC X(01) VALUE 'S'.
+           88 WS-REGISTRO-OK                      VALUE 'S'.
+       01 WS-MOTIVO-REJEICAO                PIC X(30) VALUE SPACES.
+       01 WS-DATA-OK                        PIC X(01) VALUE 'S'.
+       01 WS-DATA-MOTIVO                    PIC X(30) VALUE SPACES.
+       01 WS-DATA-AAAAMMDD                  PIC 9(08) VALUE ZERO.
+       01 WS-ALUNOS-STATUS                 PIC X(02) VALUE '00'.
+           88 WS-ALUNOS-OK                       VALUE '00'.
+           88 WS-ALUNOS-FIM                      VALUE '10'.
+       01 WS-NOTAS-STATUS                  PIC X(02) VALUE '00'.
+       01 WS-PARAM-STATUS                  PIC X(02) VALUE '00'.
+       01 WS-LIMITE-RECUPERACAO            PIC 9(02)V99 VALUE 5,00.
+       01 WS-LIMITE-APROVACAO              PIC 9(02)V99 VALUE 7,00.
+       01 WS-PESO1                         PIC 9(01)V99 VALUE 0.
+       01 WS-PESO2                         PIC 9(01)V99 VALUE 0.
+       01 WS-PESO3                         PIC 9(01)V99 VALUE 0.
+       01 WS-PESO4                         PIC 9(01)V99 VALUE 0.
+       01 WS-SOMA-PESOS                    PIC 9(02)V99 VALUE 0.
+       01 WS-FLAGS.
+           02 WS-FIM-ALUNOS             PIC X(01) VALUE 'N'.
+               88 WS-FIM-ALUNOS-SIM            VALUE 'S'.
+       01 MEDIA                            PIC 9(2)V99.
        01 MEDIA-MASCARA                    PIC ZZ.V99.
-       01 NOTA1                            PIC 9(4)V99.
-       01 NOTA2                            PIC 9(4)V99.
-       01 NOTA3                            PIC 9(4)V99.
-       01 NOTA4                            PIC 9(4)V99.
+       01 WS-SOMA-MEDIAS                   PIC 9(6)V99 VALUE ZERO.
+       01 WS-QTD-LIDOS                     PIC 9(4)    VALUE ZERO.
+       01 WS-QTD-ALUNOS                    PIC 9(4)    VALUE ZERO.
+       01 WS-QTD-REJEITADOS                PIC 9(4)    VALUE ZERO.
+       01 WS-QTD-COLISOES-ID               PIC 9(4)    VALUE ZERO.
+       01 WS-MEDIA-TURMA                   PIC 9(2)V99 VALUE ZERO.
+       01 WS-MEDIA-TURMA-MASCARA           PIC ZZ.V99.
+       01 WS-TOP-N                         PIC 9(02) VALUE 5.
+       01 WS-TABELA-RANKING.
+           02 WS-RANK-ENTRADA OCCURS 500 TIMES.
+               03 WS-RANK-NOME             PIC X(11).
+               03 WS-RANK-MEDIA            PIC 9(2)V99.
+       01 WS-RANK-MEDIA-MASCARA            PIC ZZ.V99.
+       01 WS-RANK-I                        PIC 9(05) VALUE 0.
+       01 WS-RANK-J                        PIC 9(05) VALUE 0.
+       01 WS-RANK-LIMITE                   PIC 9(05) VALUE 0.
+       01 WS-RANK-TEMP-NOME                PIC X(11).
+       01 WS-RANK-TEMP-MEDIA               PIC 9(2)V99.
       ******************************************************************
        PROCEDURE DIVISION.
-               MOVE 5,5 TO NOTA1
-               MOVE 0,5 TO NOTA2
-               MOVE 0,0 TO NOTA3
-               MOVE 8,5 TO NOTA4
-
-               COMPUTE
-                   MEDIA = (NOTA1 + NOTA2 + NOTA3 + NOTA4) / 4
-                END-COMPUTE
-
-               IF MEDIA >= 5
-                   IF MEDIA >= 7 THEN
-                       DISPLAY 'ALUNO APROVADO'
+               PERFORM INICIO-PROGRAMA.
+               PERFORM PROCESSA-PROGRAMA.
+               PERFORM FINALIZA-PROGRAMA.
+
+       INICIO-PROGRAMA.
+           DISPLAY '-----------------------------------'
+           DISPLAY 'CALCULO DA MEDIA DA TURMA'
+           DISPLAY '-----------------------------------'
+
+           OPEN INPUT ALUNOS-NOTAS
+
+           OPEN I-O NOTAS
+           IF WS-NOTAS-STATUS = '35'
+               OPEN OUTPUT NOTAS
+               CLOSE NOTAS
+               OPEN I-O NOTAS
+           END-IF
+
+           OPEN EXTEND MEDIA-CSV
+           IF WS-CSV-STATUS = '35'
+               OPEN OUTPUT MEDIA-CSV
+           END-IF
+
+           OPEN EXTEND ALUNOS-REJ
+           IF WS-REJ-STATUS = '35'
+               OPEN OUTPUT ALUNOS-REJ
+           END-IF
+
+           OPEN INPUT MEDIA-PARAM
+           IF WS-PARAM-STATUS = '00'
+               READ MEDIA-PARAM
+                   NOT AT END
+                       MOVE PARAM-LIMITE-RECUPERACAO
+                            TO WS-LIMITE-RECUPERACAO
+                       MOVE PARAM-LIMITE-APROVACAO
+                            TO WS-LIMITE-APROVACAO
+                       MOVE PARAM-PESO1 TO WS-PESO1
+                       MOVE PARAM-PESO2 TO WS-PESO2
+                       MOVE PARAM-PESO3 TO WS-PESO3
+                       MOVE PARAM-PESO4 TO WS-PESO4
+               END-READ
+               CLOSE MEDIA-PARAM
+           ELSE
+               DISPLAY 'MEDIAPAR.TXT NAO ENCONTRADO - USANDO '
+                       'LIMITES PADRAO (5,00 / 7,00)'
+           END-IF
+
+           COMPUTE WS-SOMA-PESOS = WS-PESO1 + WS-PESO2
+                                  + WS-PESO3 + WS-PESO4
+           IF WS-SOMA-PESOS > 0
+               DISPLAY 'PESOS INFORMADOS - MEDIA PONDERADA ATIVA'
+           END-IF
+           EXIT.
+       FIM-INICIO.
+
+       PROCESSA-PROGRAMA.
+           PERFORM LER-ALUNOS-NOTAS
+
+           PERFORM UNTIL WS-FIM-ALUNOS-SIM
+               ADD 1 TO WS-QTD-LIDOS
+
+               PERFORM VALIDA-REGISTRO-ALUNO
+
+               IF WS-REGISTRO-OK
+                   IF WS-SOMA-PESOS > 0
+                       COMPUTE MEDIA =
+                           (FD-NOTA1 * WS-PESO1 + FD-NOTA2 * WS-PESO2
+                          + FD-NOTA3 * WS-PESO3 + FD-NOTA4 * WS-PESO4)
+                           / WS-SOMA-PESOS
+                       END-COMPUTE
+                   ELSE
+                       COMPUTE MEDIA =
+                         (FD-NOTA1 + FD-NOTA2 + FD-NOTA3 + FD-NOTA4) / 4
+                       END-COMPUTE
+                   END-IF
+
+                   IF MEDIA >= WS-LIMITE-RECUPERACAO
+                       IF MEDIA >= WS-LIMITE-APROVACAO THEN
+                           DISPLAY FD-NOME ' - ALUNO APROVADO'
+                       ELSE
+                           DISPLAY FD-NOME
+                               ' - ALUNO NECESSITA REFAZER AVALIACAO'
+                       END-IF
                    ELSE
-                   DISPLAY 'ALUNO NECESSITA REFAZER AVALIACAO'
-      *
+                       DISPLAY FD-NOME ' - ALUNO REPROVADO'
+                   END-IF
+
+                   MOVE MEDIA TO MEDIA-MASCARA
+                   DISPLAY '   MEDIA: ' MEDIA-MASCARA
+
+                   ADD MEDIA TO WS-SOMA-MEDIAS
+                   ADD 1 TO WS-QTD-ALUNOS
+
+                   IF WS-QTD-ALUNOS <= 500
+                       MOVE FD-NOME TO WS-RANK-NOME(WS-QTD-ALUNOS)
+                       MOVE MEDIA   TO WS-RANK-MEDIA(WS-QTD-ALUNOS)
+                   END-IF
+
+                   MOVE FD-NOME(1:5) TO FDS-ID
+                   MOVE FD-NOME  TO FDS-NOME
+                   MOVE FD-NOTA1 TO FDS-NOTA1
+                   MOVE FD-NOTA2 TO FDS-NOTA2
+                   MOVE FD-NOTA3 TO FDS-NOTA3
+                   MOVE FD-NOTA4 TO FDS-NOTA4
+                   MOVE FD-DATA  TO FDS-DATA
+                   WRITE NOTAS-SAIDA-REC
+                       INVALID KEY
+                           READ NOTAS
+                               INVALID KEY
+                                   CONTINUE
+                           END-READ
+                           IF FDS-NOME = FD-NOME
+                               MOVE FD-NOME  TO FDS-NOME
+                               MOVE FD-NOTA1 TO FDS-NOTA1
+                               MOVE FD-NOTA2 TO FDS-NOTA2
+                               MOVE FD-NOTA3 TO FDS-NOTA3
+                               MOVE FD-NOTA4 TO FDS-NOTA4
+                               MOVE FD-DATA  TO FDS-DATA
+                               REWRITE NOTAS-SAIDA-REC
+                           ELSE
+                               DISPLAY FD-NOME ' - MATRICULA ' FDS-ID
+                                       ' EM USO POR ' FDS-NOME
+                                       ' - NOTA NAO GRAVADA'
+                               ADD 1 TO WS-QTD-COLISOES-ID
+                           END-IF
+                   END-WRITE
+
+                   MOVE SPACES TO MEDIA-CSV-REG
+                   STRING FD-NOME    DELIMITED BY SPACE
+                          ',' DELIMITED BY SIZE
+                          FD-NOTA1   DELIMITED BY SIZE
+                          ',' DELIMITED BY SIZE
+                          FD-NOTA2   DELIMITED BY SIZE
+                          ',' DELIMITED BY SIZE
+                          FD-NOTA3   DELIMITED BY SIZE
+                          ',' DELIMITED BY SIZE
+                          FD-NOTA4   DELIMITED BY SIZE
+                          ',' DELIMITED BY SIZE
+                          MEDIA-MASCARA DELIMITED BY SIZE
+                          INTO MEDIA-CSV-REG
+                   END-STRING
+                   WRITE MEDIA-CSV-REG
                ELSE
-                   DISPLAY 'ALUNO REPROVADO'
+                   DISPLAY FD-NOME ' - REGISTRO REJEITADO: '
+                           WS-MOTIVO-REJEICAO
+                   ADD 1 TO WS-QTD-REJEITADOS
+
+                   MOVE SPACES TO ALUNOS-REJ-REG
+                   STRING FD-NOME           DELIMITED BY SPACE
+                          ' - MOTIVO: '     DELIMITED BY SIZE
+                          WS-MOTIVO-REJEICAO DELIMITED BY SIZE
+                          INTO ALUNOS-REJ-REG
+                   END-STRING
+                   WRITE ALUNOS-REJ-REG
                END-IF
 
-               MOVE MEDIA TO MEDIA-MASCARA
-               DISPLAY '-----------------------------------'
-               DISPLAY 'RESULTADO DA MEDIA: ' MEDIA-MASCARA.
-               DISPLAY '-----------------------------------'
-            STOP RUN.
+               PERFORM LER-ALUNOS-NOTAS
+           END-PERFORM
+           EXIT.
+       FIM-PROCESSA.
+
+       VALIDA-REGISTRO-ALUNO.
+           MOVE 'S' TO WS-REGISTRO-VALIDO
+           MOVE SPACES TO WS-MOTIVO-REJEICAO
+
+           IF FD-NOME = SPACES
+               MOVE 'N' TO WS-REGISTRO-VALIDO
+               MOVE 'NOME EM BRANCO' TO WS-MOTIVO-REJEICAO
+           END-IF
+
+           IF WS-REGISTRO-OK
+               IF FD-NOTA1 NOT NUMERIC OR FD-NOTA2 NOT NUMERIC
+                  OR FD-NOTA3 NOT NUMERIC OR FD-NOTA4 NOT NUMERIC
+                   MOVE 'N' TO WS-REGISTRO-VALIDO
+                   MOVE 'NOTA NAO NUMERICA' TO WS-MOTIVO-REJEICAO
+               END-IF
+           END-IF
+
+           IF WS-REGISTRO-OK
+               IF FD-NOTA1 > 10 OR FD-NOTA2 > 10
+                  OR FD-NOTA3 > 10 OR FD-NOTA4 > 10
+                   MOVE 'N' TO WS-REGISTRO-VALIDO
+                   MOVE 'NOTA FORA DA FAIXA (0-10)'
+                        TO WS-MOTIVO-REJEICAO
+               END-IF
+           END-IF
+
+           IF WS-REGISTRO-OK
+               CALL 'DATA-VALIDA' USING FD-DATA
+                                        WS-DATA-OK
+                                        WS-DATA-MOTIVO
+                                        WS-DATA-AAAAMMDD
+               END-CALL
+               IF WS-DATA-OK = 'N'
+                   MOVE 'N' TO WS-REGISTRO-VALIDO
+                   MOVE WS-DATA-MOTIVO TO WS-MOTIVO-REJEICAO
+               END-IF
+           END-IF
+           EXIT.
+       FIM-VALIDA-REGISTRO-ALUNO.
+
+       LER-ALUNOS-NOTAS.
+           READ ALUNOS-NOTAS
+               AT END
+                   SET WS-FIM-ALUNOS-SIM TO TRUE
+           END-READ
+           EXIT.
+       FIM-LER-ALUNOS-NOTAS.
+
+       FINALIZA-PROGRAMA.
+           CLOSE ALUNOS-NOTAS
+           CLOSE NOTAS
+           CLOSE MEDIA-CSV
+           CLOSE ALUNOS-REJ
+
+           IF WS-QTD-ALUNOS > 0
+               COMPUTE WS-MEDIA-TURMA = WS-SOMA-MEDIAS / WS-QTD-ALUNOS
+               MOVE WS-MEDIA-TURMA TO WS-MEDIA-TURMA-MASCARA
+           END-IF
+
+           DISPLAY '-----------------------------------'
+           DISPLAY 'REGISTROS LIDOS    : ' WS-QTD-LIDOS
+           DISPLAY 'ALUNOS PROCESSADOS : ' WS-QTD-ALUNOS
+           DISPLAY 'ALUNOS REJEITADOS  : ' WS-QTD-REJEITADOS
+           DISPLAY 'COLISOES DE MATRICULA: ' WS-QTD-COLISOES-ID
+           DISPLAY 'MEDIA DA TURMA     : ' WS-MEDIA-TURMA-MASCARA
+           DISPLAY '-----------------------------------'
+
+           IF WS-QTD-ALUNOS > 0
+               PERFORM ORDENA-RANKING
+               PERFORM EXIBE-QUADRO-HONRA
+           END-IF
+
+           IF WS-QTD-REJEITADOS > 0 OR WS-QTD-COLISOES-ID > 0
+               MOVE 4 TO RETURN-CODE
+           ELSE
+               MOVE 0 TO RETURN-CODE
+           END-IF
+
+           PERFORM GRAVA-RESUMO
+           EXIT.
+           GOBACK.
+       FIM-FINALIZA.
+
+       ORDENA-RANKING.
+           IF WS-QTD-ALUNOS > 500
+               MOVE 500 TO WS-RANK-LIMITE
+           ELSE
+               MOVE WS-QTD-ALUNOS TO WS-RANK-LIMITE
+           END-IF
+
+           PERFORM VARYING WS-RANK-I FROM 1 BY 1
+                   UNTIL WS-RANK-I > WS-RANK-LIMITE - 1
+               PERFORM VARYING WS-RANK-J FROM 1 BY 1
+                       UNTIL WS-RANK-J > WS-RANK-LIMITE - WS-RANK-I
+                   IF WS-RANK-MEDIA(WS-RANK-J) <
+                      WS-RANK-MEDIA(WS-RANK-J + 1)
+                       MOVE WS-RANK-NOME(WS-RANK-J)
+                            TO WS-RANK-TEMP-NOME
+                       MOVE WS-RANK-MEDIA(WS-RANK-J)
+                            TO WS-RANK-TEMP-MEDIA
+                       MOVE WS-RANK-NOME(WS-RANK-J + 1)
+                            TO WS-RANK-NOME(WS-RANK-J)
+                       MOVE WS-RANK-MEDIA(WS-RANK-J + 1)
+                            TO WS-RANK-MEDIA(WS-RANK-J)
+                       MOVE WS-RANK-TEMP-NOME
+                            TO WS-RANK-NOME(WS-RANK-J + 1)
+                       MOVE WS-RANK-TEMP-MEDIA
+                            TO WS-RANK-MEDIA(WS-RANK-J + 1)
+                   END-IF
+               END-PERFORM
+           END-PERFORM
+           EXIT.
+       FIM-ORDENA-RANKING.
+
+       EXIBE-QUADRO-HONRA.
+           IF WS-RANK-LIMITE < WS-TOP-N
+               MOVE WS-RANK-LIMITE TO WS-RANK-I
+           ELSE
+               MOVE WS-TOP-N TO WS-RANK-I
+           END-IF
+
+           DISPLAY '-----------------------------------'
+           DISPLAY 'QUADRO DE HONRA - TOP ' WS-RANK-I
+           DISPLAY '-----------------------------------'
+           PERFORM VARYING WS-RANK-J FROM 1 BY 1
+                   UNTIL WS-RANK-J > WS-RANK-I
+               MOVE WS-RANK-MEDIA(WS-RANK-J) TO WS-RANK-MEDIA-MASCARA
+               DISPLAY WS-RANK-J ' LUGAR - ' WS-RANK-NOME(WS-RANK-J)
+                       ' - MEDIA: ' WS-RANK-MEDIA-MASCARA
+           END-PERFORM
+           DISPLAY '-----------------------------------'
+           EXIT.
+       FIM-EXIBE-QUADRO-HONRA.
+
+       GRAVA-RESUMO.
+           MOVE WS-QTD-LIDOS      TO WS-RES-LIDOS-MASK
+           MOVE WS-QTD-ALUNOS     TO WS-RES-PROC-MASK
+           MOVE WS-QTD-REJEITADOS TO WS-RES-REJ-MASK
+
+           OPEN EXTEND RESUMO
+           IF WS-RESUMO-STATUS = '35'
+               OPEN OUTPUT RESUMO
+           END-IF
+
+           MOVE SPACES TO RESUMO-REG
+           STRING 'MEDIA' DELIMITED BY SIZE
+                  ' - LIDOS: ' DELIMITED BY SIZE
+                  WS-RES-LIDOS-MASK DELIMITED BY SIZE
+                  ' PROCESSADOS: ' DELIMITED BY SIZE
+                  WS-RES-PROC-MASK DELIMITED BY SIZE
+                  ' REJEITADOS: ' DELIMITED BY SIZE
+                  WS-RES-REJ-MASK DELIMITED BY SIZE
+                  INTO RESUMO-REG
+           END-STRING
+           WRITE RESUMO-REG
+
+           CLOSE RESUMO
+           EXIT.
+       FIM-GRAVA-RESUMO.
       ******************************************************************
        END PROGRAM MEDIA.
