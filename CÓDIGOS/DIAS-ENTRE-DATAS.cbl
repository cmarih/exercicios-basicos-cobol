@@ -0,0 +1,93 @@
+      ******************************************************************
+      * Author: MARILENE COSTA
+      * Date: 09/08/2026
+      * Purpose: CALCULO DO NUMERO DE DIAS ENTRE DUAS DATAS VALIDADAS
+      *          PELA ROTINA COMPARTILHADA DATA-VALIDA
+      * Tectonics: cobc
+      * Modification History:
+      *   09/08/2026 MC  - Programa original
+      *   09/08/2026 MC  - RETURN-CODE 0 = datas validas, 4 = alguma
+      *                    data rejeitada, para um job de lote conseguir
+      *                    parar o passo seguinte
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DIAS-ENTRE-DATAS.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+      ******************************************************************
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-DATA-1             PIC X(10) VALUE SPACES.
+       01 WS-DATA-2             PIC X(10) VALUE SPACES.
+       01 WS-DATA-1-VALIDA      PIC X(01).
+           88 WS-DATA-1-OK            VALUE 'S'.
+       01 WS-DATA-2-VALIDA      PIC X(01).
+           88 WS-DATA-2-OK            VALUE 'S'.
+       01 WS-MOTIVO             PIC X(30).
+       01 WS-AAAAMMDD-1         PIC 9(08).
+       01 WS-AAAAMMDD-2         PIC 9(08).
+       01 WS-DIAS-1             PIC 9(08).
+       01 WS-DIAS-2             PIC 9(08).
+       01 WS-DIAS-ENTRE         PIC 9(08).
+       01 WS-DIAS-ENTRE-MASK    PIC ZZZ.ZZ9.
+      ******************************************************************
+       PROCEDURE DIVISION.
+               PERFORM INICIO-PROGRAMA.
+               PERFORM PROCESSA-PROGRAMA.
+               PERFORM FINALIZA-PROGRAMA.
+
+       INICIO-PROGRAMA.
+           DISPLAY 'INFORME A PRIMEIRA DATA: ' ACCEPT WS-DATA-1
+           DISPLAY 'INFORME A SEGUNDA DATA: '  ACCEPT WS-DATA-2
+           EXIT.
+       FIM-INICIO.
+
+       PROCESSA-PROGRAMA.
+           CALL 'DATA-VALIDA' USING WS-DATA-1
+                                    WS-DATA-1-VALIDA
+                                    WS-MOTIVO
+                                    WS-AAAAMMDD-1
+           END-CALL
+           IF NOT WS-DATA-1-OK
+               DISPLAY 'PRIMEIRA DATA: ' WS-MOTIVO
+               MOVE 4 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           CALL 'DATA-VALIDA' USING WS-DATA-2
+                                    WS-DATA-2-VALIDA
+                                    WS-MOTIVO
+                                    WS-AAAAMMDD-2
+           END-CALL
+           IF NOT WS-DATA-2-OK
+               DISPLAY 'SEGUNDA DATA: ' WS-MOTIVO
+               MOVE 4 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           COMPUTE WS-DIAS-1 =
+               FUNCTION INTEGER-OF-DATE(WS-AAAAMMDD-1)
+           COMPUTE WS-DIAS-2 =
+               FUNCTION INTEGER-OF-DATE(WS-AAAAMMDD-2)
+
+           IF WS-DIAS-2 >= WS-DIAS-1
+               COMPUTE WS-DIAS-ENTRE = WS-DIAS-2 - WS-DIAS-1
+           ELSE
+               COMPUTE WS-DIAS-ENTRE = WS-DIAS-1 - WS-DIAS-2
+           END-IF
+           EXIT.
+       FIM-PROCESSA.
+
+       FINALIZA-PROGRAMA.
+           MOVE WS-DIAS-ENTRE TO WS-DIAS-ENTRE-MASK
+           DISPLAY '-----------------------------------'
+           DISPLAY 'DIAS ENTRE AS DATAS: ' WS-DIAS-ENTRE-MASK
+           DISPLAY '-----------------------------------'
+           MOVE 0 TO RETURN-CODE
+           EXIT.
+           STOP RUN.
+       FIM-FINALIZA.
+      ******************************************************************
+       END PROGRAM DIAS-ENTRE-DATAS.
