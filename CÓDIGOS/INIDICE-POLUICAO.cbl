@@ -3,6 +3,41 @@
       * Date: 22/04/2021
       * Purpose: CALCULO DE INDICE DE POLUIÇÃO
       * Tectonics: cobc
+      * Modification History:
+      *   22/04/2021 MC  - Programa original (modo interativo)
+      *   09/08/2026 MC  - Modo em lote (boletim diario) contra um
+      *                    arquivo com leituras de varias estacoes
+      *   09/08/2026 MC  - Historico de leituras gravado em
+      *                    POLUICAO-HIST.TXT (interativo e lote)
+      *   09/08/2026 MC  - Faixas de classificacao lidas de um arquivo
+      *                    de controle (POLUPAR.TXT), com faixas padrao
+      *                    quando o arquivo nao existe
+      *   09/08/2026 MC  - Pior faixa (TODOS OS GRUPOS) tambem grava
+      *                    excecao em POLUICAO-EXC.TXT
+      *   09/08/2026 MC  - RETURN-CODE 0 = execucao limpa, 4 = ESTACOES.
+      *                    TXT nao encontrado, para um job de lote
+      *                    conseguir parar o passo seguinte
+      *   09/08/2026 MC  - STOP RUN trocado por GOBACK para permitir
+      *                    chamada como subprograma de um job controlador
+      *   09/08/2026 MC  - Grava um resumo do passo em RESUMO.TXT, para
+      *                    o job noturno consolidar o resultado de cada
+      *                    passo ao final
+      *   09/08/2026 MC  - Exporta o resultado de cada leitura em
+      *                    formato CSV (POLUCSV.TXT) para abrir direto
+      *                    em planilha
+      *   09/08/2026 MC  - PROCESSA-LOTE passou a gravar tambem a linha
+      *                    de resumo (PIOR CLASSIFICACAO) no proprio
+      *                    BOLETIM.TXT antes do CLOSE, em vez de so
+      *                    fazer DISPLAY dela em FINALIZA-PROGRAMA
+      *   09/08/2026 MC  - CLASSIFICA-INDICE passou a ter uma faixa
+      *                    default para indice que nao cai em nenhuma
+      *                    das faixas configuradas (gaps possiveis tanto
+      *                    nas faixas padrao quanto em POLUPAR.TXT
+      *                    informado pelo operador): antes ficava
+      *                    WS-CLASSIFICACAO em branco, e esse branco
+      *                    agora e persistido em BOLETIM.TXT/POLUICAO-
+      *                    HIST.TXT/POLUICAO-EXC.TXT/POLUCSV.TXT, nao so
+      *                    exibido na tela como no programa original
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. INDICE-POLUICAO.
@@ -10,12 +45,106 @@
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+      *-----------------------------------------------------------------
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ESTACOES ASSIGN TO DISK
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-ESTACOES-STATUS.
+           SELECT BOLETIM ASSIGN TO DISK
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-BOLETIM-STATUS.
+           SELECT POLUICAO-HIST ASSIGN TO DISK
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-HIST-STATUS.
+           SELECT POLUICAO-PARAM ASSIGN TO DISK
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-PARAM-STATUS.
+           SELECT POLUICAO-EXC ASSIGN TO DISK
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-EXC-STATUS.
+           SELECT RESUMO ASSIGN TO DISK
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-RESUMO-STATUS.
+           SELECT POLUICAO-CSV ASSIGN TO DISK
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-CSV-STATUS.
       ******************************************************************
        DATA DIVISION.
        FILE SECTION.
+       FD ESTACOES
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS 'ESTACOES.TXT'.
+       COPY POLU.CPY.
+
+       FD BOLETIM
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS 'BOLETIM.TXT'.
+       01 BOLETIM-REG                  PIC X(60).
+
+       FD POLUICAO-HIST
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS 'POLUICAO-HIST.TXT'.
+       01 HIST-REG                     PIC X(90).
+
+       FD POLUICAO-PARAM
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS 'POLUPAR.TXT'.
+       01 PARAM-FAIXAS-REC.
+           02 PARAM-ACEITAVEL-MIN      PIC 9(01)V9(2).
+           02 PARAM-ACEITAVEL-MAX      PIC 9(01)V9(2).
+           02 PARAM-GRUPO-I-MIN        PIC 9(01)V9(2).
+           02 PARAM-GRUPO-I-E-II-MIN   PIC 9(01)V9(2).
+           02 PARAM-TODOS-MIN          PIC 9(01)V9(2).
+
+       FD POLUICAO-EXC
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS 'POLUICAO-EXC.TXT'.
+       01 EXC-REG                      PIC X(90).
+
+       FD RESUMO
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS 'RESUMO.TXT'.
+       COPY RESUMO.CPY.
+
+       FD POLUICAO-CSV
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS 'POLUCSV.TXT'.
+       01 POLUICAO-CSV-REG             PIC X(100).
       ******************************************************************
        WORKING-STORAGE SECTION.
+       01 WS-RESUMO-STATUS             PIC X(02)   VALUE '00'.
+       01 WS-RES-LIDOS-MASK            PIC Z(03)9.
+       01 WS-RES-PROC-MASK             PIC Z(03)9.
+       01 WS-RES-REJ-MASK              PIC Z(03)9.
+       01 WS-CSV-STATUS                PIC X(02)   VALUE '00'.
+       01 WS-MODO-EXEC                 PIC X(1)    VALUE 'I'.
+           88 WS-MODO-LOTE                    VALUE 'L' 'l'.
+       01 WS-ESTACOES-STATUS           PIC X(02)   VALUE '00'.
+       01 WS-BOLETIM-STATUS            PIC X(02)   VALUE '00'.
+       01 WS-HIST-STATUS               PIC X(02)   VALUE '00'.
+       01 WS-PARAM-STATUS              PIC X(02)   VALUE '00'.
+       01 WS-EXC-STATUS                PIC X(02)   VALUE '00'.
+       01 WS-HIST-ESTACAO              PIC X(10)   VALUE SPACES.
+       01 WS-HIST-DATA                 PIC X(10)   VALUE SPACES.
+       01 WS-INDICE-MASK               PIC ZZ9.V99.
+       01 WS-LIMITE-ACEITAVEL-MIN      PIC 9(01)V9(2) VALUE 0,05.
+       01 WS-LIMITE-ACEITAVEL-MAX      PIC 9(01)V9(2) VALUE 0,25.
+       01 WS-LIMITE-GRUPO-I-MIN        PIC 9(01)V9(2) VALUE 0,30.
+       01 WS-LIMITE-GRUPO-I-E-II-MIN   PIC 9(01)V9(2) VALUE 0,40.
+       01 WS-LIMITE-TODOS-MIN          PIC 9(01)V9(2) VALUE 0,50.
+       01 WS-FLAGS.
+           02 WS-FIM-ESTACOES       PIC X(01) VALUE 'N'.
+               88 WS-FIM-ESTACOES-SIM     VALUE 'S'.
+       01 WS-QTD-ESTACOES               PIC 9(04) VALUE ZERO.
+       01 WS-QTD-LIDOS                  PIC 9(04) VALUE ZERO.
+       01 WS-QTD-REJEITADOS             PIC 9(04) VALUE ZERO.
+       01 WS-RETORNO-JOB                PIC 9(02) VALUE ZERO.
+
        01 INDICE-POLUICAO                          PIC 9(03)V9(2).
+       01 WS-CLASSIFICACAO             PIC X(45)   VALUE SPACES.
+       01 WS-PIOR-CLASSIFICACAO        PIC X(45)   VALUE SPACES.
+       01 WS-PIOR-INDICE               PIC 9(03)V9(2) VALUE ZERO.
 
        01 DATA-ATUAL.
            02 ANO              PIC 9(04).
@@ -34,8 +163,59 @@
 
       ******************************************************************
        PROCEDURE DIVISION.
+               PERFORM INICIO-PROGRAMA.
+               PERFORM PROCESSA-PROGRAMA.
+               PERFORM FINALIZA-PROGRAMA.
+
+       INICIO-PROGRAMA.
            MOVE FUNCTION CURRENT-DATE TO DATA-ATUAL
 
+           OPEN EXTEND POLUICAO-HIST
+           IF WS-HIST-STATUS = '35'
+               OPEN OUTPUT POLUICAO-HIST
+           END-IF
+
+           OPEN EXTEND POLUICAO-EXC
+           IF WS-EXC-STATUS = '35'
+               OPEN OUTPUT POLUICAO-EXC
+           END-IF
+
+           OPEN INPUT POLUICAO-PARAM
+           IF WS-PARAM-STATUS = '00'
+               READ POLUICAO-PARAM
+                   NOT AT END
+                       MOVE PARAM-ACEITAVEL-MIN
+                            TO WS-LIMITE-ACEITAVEL-MIN
+                       MOVE PARAM-ACEITAVEL-MAX
+                            TO WS-LIMITE-ACEITAVEL-MAX
+                       MOVE PARAM-GRUPO-I-MIN
+                            TO WS-LIMITE-GRUPO-I-MIN
+                       MOVE PARAM-GRUPO-I-E-II-MIN
+                            TO WS-LIMITE-GRUPO-I-E-II-MIN
+                       MOVE PARAM-TODOS-MIN
+                            TO WS-LIMITE-TODOS-MIN
+               END-READ
+               CLOSE POLUICAO-PARAM
+           ELSE
+               DISPLAY 'POLUPAR.TXT NAO ENCONTRADO - USANDO FAIXAS '
+                       'PADRAO'
+           END-IF
+
+           DISPLAY 'MODO DE EXECUCAO: (I) INTERATIVO  (L) LOTE'
+           ACCEPT WS-MODO-EXEC
+           EXIT.
+       FIM-INICIO.
+
+       PROCESSA-PROGRAMA.
+           IF WS-MODO-LOTE
+               PERFORM PROCESSA-LOTE
+           ELSE
+               PERFORM PROCESSA-INTERATIVO
+           END-IF
+           EXIT.
+       FIM-PROCESSA.
+
+       PROCESSA-INTERATIVO.
                DISPLAY '-----------------------------------'
                DISPLAY 'DATA ATUAL:  ' DIA '/' MES '/' ANO
                DISPLAY '-----------------------------------'
@@ -46,19 +226,11 @@
            DISPLAY 'DIGITE O INDICE DE POLUICAO: '
            ACCEPT INDICE-POLUICAO
 
-            IF INDICE-POLUICAO >= 0,05 AND INDICE-POLUICAO <= 0,25
-              DISPLAY 'INDICE ACEITAVEL'
-            END-IF
-              IF INDICE-POLUICAO >= 0,3 AND INDICE-POLUICAO < 0,4
-                DISPLAY 'GRUPO I INTIMADO A SUSPENDER ATIVIDADE'
-              END-IF
-              IF INDICE-POLUICAO >= 0,4 AND INDICE-POLUICAO < 0,5
-                DISPLAY 'GRUPO I E II INTIMADO A SUSPENDER ATIVIDADE'
-              END-IF
-              IF INDICE-POLUICAO >= 0,5
-                DISPLAY 'TODOS OS GRUPOS DEVEM SUSPENDER ATIVIDADES'
-              END-IF
+           PERFORM CLASSIFICA-INDICE
+           DISPLAY WS-CLASSIFICACAO
 
+           MOVE 'INTERATIVO' TO WS-HIST-ESTACAO
+           PERFORM GRAVA-HISTORICO
 
            MOVE FUNCTION CURRENT-DATE TO DATA-FINAL
 
@@ -68,7 +240,202 @@
                DISPLAY '-----------------------------------'
                DISPLAY 'HORA FINAL:  ' HORAS ':' MINS ':' SEGS
                DISPLAY '-----------------------------------'
+           EXIT.
+       FIM-PROCESSA-INTERATIVO.
+
+       PROCESSA-LOTE.
+           OPEN INPUT ESTACOES
+
+           IF WS-ESTACOES-STATUS NOT = '00'
+               DISPLAY 'ESTACOES.TXT NAO ENCONTRADO'
+               MOVE 4 TO WS-RETORNO-JOB
+           ELSE
+               OPEN OUTPUT BOLETIM
+
+               PERFORM LER-ESTACOES
+
+               PERFORM UNTIL WS-FIM-ESTACOES-SIM
+                   ADD 1 TO WS-QTD-LIDOS
+                   MOVE PO-INDICE TO INDICE-POLUICAO
+
+                   PERFORM CLASSIFICA-INDICE
+
+                   IF INDICE-POLUICAO > WS-PIOR-INDICE
+                       MOVE INDICE-POLUICAO  TO WS-PIOR-INDICE
+                       MOVE WS-CLASSIFICACAO TO WS-PIOR-CLASSIFICACAO
+                   END-IF
+
+                   MOVE SPACES TO BOLETIM-REG
+                   STRING PO-ESTACAO DELIMITED BY SPACE
+                          ' - ' DELIMITED BY SIZE
+                          WS-CLASSIFICACAO DELIMITED BY SIZE
+                          INTO BOLETIM-REG
+                   END-STRING
+                   WRITE BOLETIM-REG
+
+                   MOVE PO-ESTACAO TO WS-HIST-ESTACAO
+                   PERFORM GRAVA-HISTORICO
+
+                   DISPLAY PO-ESTACAO ' - ' WS-CLASSIFICACAO
+
+                   ADD 1 TO WS-QTD-ESTACOES
+
+                   PERFORM LER-ESTACOES
+               END-PERFORM
+
+               MOVE SPACES TO BOLETIM-REG
+               STRING 'RESUMO DO DIA - PIOR CLASSIFICACAO: '
+                      DELIMITED BY SIZE
+                      WS-PIOR-CLASSIFICACAO DELIMITED BY SIZE
+                      INTO BOLETIM-REG
+               END-STRING
+               WRITE BOLETIM-REG
+
+               CLOSE BOLETIM
+           END-IF
+
+           CLOSE ESTACOES
+           EXIT.
+       FIM-PROCESSA-LOTE.
+
+       LER-ESTACOES.
+           READ ESTACOES
+               AT END
+                   SET WS-FIM-ESTACOES-SIM TO TRUE
+           END-READ
+           EXIT.
+       FIM-LER-ESTACOES.
+
+       CLASSIFICA-INDICE.
+           MOVE SPACES TO WS-CLASSIFICACAO
+
+           IF INDICE-POLUICAO >= WS-LIMITE-ACEITAVEL-MIN AND
+              INDICE-POLUICAO <= WS-LIMITE-ACEITAVEL-MAX
+               MOVE 'INDICE ACEITAVEL' TO WS-CLASSIFICACAO
+           END-IF
+           IF INDICE-POLUICAO >= WS-LIMITE-GRUPO-I-MIN AND
+              INDICE-POLUICAO < WS-LIMITE-GRUPO-I-E-II-MIN
+               MOVE 'GRUPO I INTIMADO A SUSPENDER ATIVIDADE'
+                    TO WS-CLASSIFICACAO
+           END-IF
+           IF INDICE-POLUICAO >= WS-LIMITE-GRUPO-I-E-II-MIN AND
+              INDICE-POLUICAO < WS-LIMITE-TODOS-MIN
+               MOVE 'GRUPO I E II INTIMADO A SUSPENDER ATIVIDADE'
+                    TO WS-CLASSIFICACAO
+           END-IF
+           IF INDICE-POLUICAO >= WS-LIMITE-TODOS-MIN
+               MOVE 'TODOS OS GRUPOS DEVEM SUSPENDER ATIVIDADES'
+                    TO WS-CLASSIFICACAO
+           END-IF
+
+           IF WS-CLASSIFICACAO = SPACES
+               MOVE 'INDICE FORA DAS FAIXAS DE PARAMETRO DEFINIDAS'
+                    TO WS-CLASSIFICACAO
+           END-IF
+           EXIT.
+       FIM-CLASSIFICA-INDICE.
+
+       GRAVA-HISTORICO.
+           STRING DIA '/' MES '/' ANO DELIMITED BY SIZE
+                  INTO WS-HIST-DATA
+           END-STRING
+
+           MOVE INDICE-POLUICAO TO WS-INDICE-MASK
+
+           MOVE SPACES TO HIST-REG
+           STRING WS-HIST-ESTACAO DELIMITED BY SPACE
+                  ' - ' DELIMITED BY SIZE
+                  WS-HIST-DATA DELIMITED BY SIZE
+                  ' - INDICE: ' DELIMITED BY SIZE
+                  WS-INDICE-MASK DELIMITED BY SIZE
+                  ' - ' DELIMITED BY SIZE
+                  WS-CLASSIFICACAO DELIMITED BY SIZE
+                  INTO HIST-REG
+           END-STRING
+           WRITE HIST-REG
+
+           IF INDICE-POLUICAO >= WS-LIMITE-TODOS-MIN
+               MOVE SPACES TO EXC-REG
+               STRING WS-HIST-ESTACAO DELIMITED BY SPACE
+                      ' - ' DELIMITED BY SIZE
+                      WS-HIST-DATA DELIMITED BY SIZE
+                      ' - INDICE: ' DELIMITED BY SIZE
+                      WS-INDICE-MASK DELIMITED BY SIZE
+                      ' - ' DELIMITED BY SIZE
+                      WS-CLASSIFICACAO DELIMITED BY SIZE
+                      INTO EXC-REG
+               END-STRING
+               WRITE EXC-REG
+           END-IF
+
+           PERFORM GRAVA-CSV
+           EXIT.
+       FIM-GRAVA-HISTORICO.
+
+       GRAVA-CSV.
+           OPEN EXTEND POLUICAO-CSV
+           IF WS-CSV-STATUS = '35'
+               OPEN OUTPUT POLUICAO-CSV
+           END-IF
+
+           MOVE SPACES TO POLUICAO-CSV-REG
+           STRING WS-HIST-ESTACAO DELIMITED BY SPACE
+                  ',' DELIMITED BY SIZE
+                  WS-HIST-DATA    DELIMITED BY SIZE
+                  ',' DELIMITED BY SIZE
+                  WS-INDICE-MASK  DELIMITED BY SIZE
+                  ',' DELIMITED BY SIZE
+                  WS-CLASSIFICACAO DELIMITED BY SIZE
+                  INTO POLUICAO-CSV-REG
+           END-STRING
+           WRITE POLUICAO-CSV-REG
+
+           CLOSE POLUICAO-CSV
+           EXIT.
+       FIM-GRAVA-CSV.
+
+       FINALIZA-PROGRAMA.
+           CLOSE POLUICAO-HIST
+           CLOSE POLUICAO-EXC
+
+           IF WS-MODO-LOTE
+               DISPLAY '-----------------------------------'
+               DISPLAY 'REGISTROS LIDOS      : ' WS-QTD-LIDOS
+               DISPLAY 'ESTACOES PROCESSADAS : ' WS-QTD-ESTACOES
+               DISPLAY 'ESTACOES REJEITADAS  : ' WS-QTD-REJEITADOS
+               DISPLAY 'PIOR CLASSIFICACAO   : ' WS-PIOR-CLASSIFICACAO
+               DISPLAY '-----------------------------------'
+           END-IF
+           PERFORM GRAVA-RESUMO
+           MOVE WS-RETORNO-JOB TO RETURN-CODE
+           EXIT.
+           GOBACK.
+       FIM-FINALIZA.
+
+       GRAVA-RESUMO.
+           MOVE WS-QTD-LIDOS      TO WS-RES-LIDOS-MASK
+           MOVE WS-QTD-ESTACOES   TO WS-RES-PROC-MASK
+           MOVE WS-QTD-REJEITADOS TO WS-RES-REJ-MASK
+
+           OPEN EXTEND RESUMO
+           IF WS-RESUMO-STATUS = '35'
+               OPEN OUTPUT RESUMO
+           END-IF
+
+           MOVE SPACES TO RESUMO-REG
+           STRING 'INDICE-POLUICAO' DELIMITED BY SIZE
+                  ' - LIDOS: ' DELIMITED BY SIZE
+                  WS-RES-LIDOS-MASK DELIMITED BY SIZE
+                  ' PROCESSADOS: ' DELIMITED BY SIZE
+                  WS-RES-PROC-MASK DELIMITED BY SIZE
+                  ' REJEITADOS: ' DELIMITED BY SIZE
+                  WS-RES-REJ-MASK DELIMITED BY SIZE
+                  INTO RESUMO-REG
+           END-STRING
+           WRITE RESUMO-REG
 
-            STOP RUN.
+           CLOSE RESUMO
+           EXIT.
+       FIM-GRAVA-RESUMO.
       ******************************************************************
        END PROGRAM INDICE-POLUICAO.
