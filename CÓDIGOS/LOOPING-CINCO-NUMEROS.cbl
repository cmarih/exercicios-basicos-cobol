@@ -3,38 +3,97 @@
       * Date: 30/04/2021
       * Purpose: LER 5 NUMEROS E SOMAR O TOTAL
       * Tectonics: cobc
+      * Modification History:
+      *   30/04/2021 MC  - Programa original
+      *   09/08/2026 MC  - SOMA, MAIOR e MENOR das mesmas 5 digitacoes
+      *                    passaram a ser apurados tambem em uma unica
+      *                    execucao pelo MAIOR-MENOR (LER-NUMEROS-
+      *                    MAIOR-MENOR.cbl), sem precisar digitar os
+      *                    numeros duas vezes em dois programas
+      *   09/08/2026 MC  - SOMA passou a ser gravada em SOMA.TXT, para
+      *                    sobreviver ao STOP RUN e alimentar um passo
+      *                    de relatorio posterior
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. CONTADOR-SOMA.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+      *-----------------------------------------------------------------
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SOMA-SAIDA ASSIGN TO DISK
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-SOMA-STATUS.
+      ******************************************************************
        DATA DIVISION.
        FILE SECTION.
+       FD SOMA-SAIDA
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS 'SOMA.TXT'.
+       COPY SOMA.CPY.
       ******************************************************************
        WORKING-STORAGE SECTION.
+       01 WS-SOMA-STATUS           PIC X(02) VALUE '00'.
+       01 WS-DATA-ATUAL.
+           02 WS-ANO-ATUAL         PIC 9(04).
+           02 WS-MES-ATUAL         PIC 9(02).
+           02 WS-DIA-ATUAL         PIC 9(02).
        01 WS-VARIAVEIS.
-           02 CONTADOR             PIC 9(04).
+           02 CONTADOR             PIC 9(04) VALUE 0.
            02 NUMERO               PIC 9(04).
-           02 SOMA                 PIC 9(04).
+           02 SOMA                 PIC 9(04) VALUE 0.
            02 SOMA-MASK            PIC  ZZZZ.
       ******************************************************************
        PROCEDURE DIVISION.
-            MOVE 0 TO CONTADOR
+               PERFORM INICIO-PROGRAMA.
+               PERFORM PROCESSA-PROGRAMA.
+               PERFORM FINALIZA-PROGRAMA.
+
+       INICIO-PROGRAMA.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-DATA-ATUAL
 
-               PERFORM UNTIL CONTADOR >= 5
+           OPEN EXTEND SOMA-SAIDA
+           IF WS-SOMA-STATUS = '35'
+               OPEN OUTPUT SOMA-SAIDA
+           END-IF
+           EXIT.
+       FIM-INICIO.
 
-                   DISPLAY "DIGITE UM NUMERO MAIOR QUE 0 : "
-                   ACCEPT NUMERO
+       PROCESSA-PROGRAMA.
+           PERFORM UNTIL CONTADOR >= 5
 
-                   ADD 1 TO CONTADOR
+               DISPLAY "DIGITE UM NUMERO MAIOR QUE 0 : "
+               ACCEPT NUMERO
 
-                   ADD NUMERO TO SOMA
+               ADD 1 TO CONTADOR
 
-               END-PERFORM.
+               ADD NUMERO TO SOMA
 
-                   MOVE SOMA TO SOMA-MASK
+           END-PERFORM
+           EXIT.
+       FIM-PROCESSA.
 
-                   DISPLAY "****************************"
-                   DISPLAY '* A SOMA DOS NUMEROS: ' SOMA-MASK ' *'
-                   DISPLAY "****************************"
+       FINALIZA-PROGRAMA.
+           MOVE SOMA TO SOMA-MASK
 
-            STOP RUN.
+           DISPLAY "****************************"
+           DISPLAY '* A SOMA DOS NUMEROS: ' SOMA-MASK ' *'
+           DISPLAY "****************************"
+
+           MOVE SPACES TO SOMA-REG
+           STRING WS-DIA-ATUAL '/' WS-MES-ATUAL '/' WS-ANO-ATUAL
+                  DELIMITED BY SIZE
+                  ' - SOMA: ' DELIMITED BY SIZE
+                  SOMA-MASK DELIMITED BY SIZE
+                  INTO SOMA-REG
+           END-STRING
+           WRITE SOMA-REG
+
+           CLOSE SOMA-SAIDA
+           MOVE 0 TO RETURN-CODE
+           EXIT.
+           STOP RUN.
+       FIM-FINALIZA.
+      ******************************************************************
        END PROGRAM CONTADOR-SOMA.
