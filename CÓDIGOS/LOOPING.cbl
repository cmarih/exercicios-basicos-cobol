@@ -22,5 +22,6 @@
 
                    DISPLAY "CONTADOR: " CONTADOR
                END-PERFORM.
+            MOVE 0 TO RETURN-CODE
             STOP RUN.
        END PROGRAM LOOPING.
