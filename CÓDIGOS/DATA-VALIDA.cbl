@@ -0,0 +1,188 @@
+      ******************************************************************
+      * Author: MARILENE COSTA
+      * Date: 09/08/2026
+      * Purpose: ROTINA COMPARTILHADA DE VALIDACAO DE DATA, EXTRAIDA DE
+      *          VALIDACAO-DATA PARA SER CHAMADA PELOS PROGRAMAS QUE
+      *          PRECISAM VALIDAR CAMPOS DE DATA (MEDIA, PESO-IDEAL,
+      *          INDICE-POLUICAO, ETC) ALEM DO PROPRIO VALIDACAO-DATA
+      * Tectonics: cobc
+      * Modification History:
+      *   09/08/2026 MC  - Programa original, logica extraida de
+      *                    VALIDACAO-DATA (dia/mes/ano/ano bissexto)
+      *   09/08/2026 MC  - Datas futuras (posteriores ao CURRENT-DATE
+      *                    da execucao) passaram a ser rejeitadas
+      *   09/08/2026 MC  - Passou a aceitar tambem o formato ISO
+      *                    (AAAA-MM-DD), alem do formato DD/MM/AAAA
+      *   09/08/2026 MC  - Devolve a data normalizada (AAAAMMDD) para
+      *                    quem chama calcular dias entre datas
+      *   09/08/2026 MC  - DETECTA-FORMATO-DATA passou a exigir que os
+      *                    dois separadores da data sejam o mesmo
+      *                    caractere, em vez de cada um ser validado
+      *                    independentemente contra '/' '-' '.'
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DATA-VALIDA.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+      ******************************************************************
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-RESULT-DIV        PIC 9(04) VALUE 0.
+       01 WS-RESTO-DIV         PIC 9(04) VALUE 0.
+       01 WS-DATA-ATUAL        PIC 9(08) VALUE 0.
+       01 WS-AAAAMMDD-ENTRADA  PIC 9(08) VALUE 0.
+       01 WS-FORMATO-DATA      PIC X(01) VALUE 'B'.
+           88 WS-FORMATO-BR          VALUE 'B'.
+           88 WS-FORMATO-ISO         VALUE 'I'.
+           88 WS-FORMATO-DESCONHECIDO VALUE '?'.
+       01 WS-DIA               PIC X(02) VALUE SPACES.
+       01 WS-MES               PIC X(02) VALUE SPACES.
+       01 WS-ANO               PIC X(04) VALUE SPACES.
+      ******************************************************************
+       LINKAGE SECTION.
+       01 LNK-DATA-ENTRADA     PIC X(10).
+       01 LNK-DATA-VALIDA      PIC X(01).
+           88 LNK-VALIDA-SIM         VALUE 'S'.
+           88 LNK-VALIDA-NAO         VALUE 'N'.
+       01 LNK-MOTIVO           PIC X(30).
+       01 LNK-AAAAMMDD         PIC 9(08).
+      ******************************************************************
+       PROCEDURE DIVISION USING LNK-DATA-ENTRADA
+                                LNK-DATA-VALIDA
+                                LNK-MOTIVO
+                                LNK-AAAAMMDD.
+       INICIO-PROGRAMA.
+           PERFORM INICIALIZA-RETORNO.
+
+           IF LNK-DATA-ENTRADA EQUAL SPACES
+               SET LNK-VALIDA-NAO TO TRUE
+               MOVE 'CAMPO OBRIGATORIO - DATA' TO LNK-MOTIVO
+           ELSE
+               PERFORM DETECTA-FORMATO-DATA
+               IF LNK-VALIDA-SIM
+                   PERFORM EXTRAI-CAMPOS-DATA
+                   PERFORM VALIDA-CAMPOS-DATA
+               END-IF
+               IF LNK-VALIDA-SIM
+                   PERFORM VALIDA-DATA-FUTURA
+               END-IF
+           END-IF
+
+           MOVE WS-AAAAMMDD-ENTRADA TO LNK-AAAAMMDD
+           GOBACK.
+
+       INICIALIZA-RETORNO.
+           SET LNK-VALIDA-SIM TO TRUE
+           MOVE SPACES TO LNK-MOTIVO
+           MOVE SPACES TO WS-DIA
+           MOVE SPACES TO WS-MES
+           MOVE SPACES TO WS-ANO
+           EXIT.
+       FIM-INICIALIZA-RETORNO.
+
+       DETECTA-FORMATO-DATA.
+           IF (LNK-DATA-ENTRADA(3:1) = '/' OR '-' OR '.') AND
+              LNK-DATA-ENTRADA(6:1) = LNK-DATA-ENTRADA(3:1)
+               SET WS-FORMATO-BR TO TRUE
+           ELSE
+               IF (LNK-DATA-ENTRADA(5:1) = '/' OR '-' OR '.') AND
+                  LNK-DATA-ENTRADA(8:1) = LNK-DATA-ENTRADA(5:1)
+                   SET WS-FORMATO-ISO TO TRUE
+               ELSE
+                   SET WS-FORMATO-DESCONHECIDO TO TRUE
+                   SET LNK-VALIDA-NAO TO TRUE
+                   MOVE 'DATA INVALIDA' TO LNK-MOTIVO
+               END-IF
+           END-IF
+           EXIT.
+       FIM-DETECTA-FORMATO-DATA.
+
+       EXTRAI-CAMPOS-DATA.
+           IF WS-FORMATO-BR
+               MOVE LNK-DATA-ENTRADA(1:2) TO WS-DIA
+               MOVE LNK-DATA-ENTRADA(4:2) TO WS-MES
+               MOVE LNK-DATA-ENTRADA(7:4) TO WS-ANO
+           ELSE
+               MOVE LNK-DATA-ENTRADA(1:4) TO WS-ANO
+               MOVE LNK-DATA-ENTRADA(6:2) TO WS-MES
+               MOVE LNK-DATA-ENTRADA(9:2) TO WS-DIA
+           END-IF
+
+           MOVE WS-ANO TO WS-AAAAMMDD-ENTRADA(1:4)
+           MOVE WS-MES TO WS-AAAAMMDD-ENTRADA(5:2)
+           MOVE WS-DIA TO WS-AAAAMMDD-ENTRADA(7:2)
+           EXIT.
+       FIM-EXTRAI-CAMPOS-DATA.
+
+       VALIDA-CAMPOS-DATA.
+           IF WS-DIA = '00'
+               SET LNK-VALIDA-NAO TO TRUE
+               MOVE 'DIA INVALIDO' TO LNK-MOTIVO
+           END-IF
+
+           IF LNK-VALIDA-SIM
+               IF WS-MES = '00' OR WS-MES > '12'
+                   SET LNK-VALIDA-NAO TO TRUE
+                   MOVE 'MES INVALIDO' TO LNK-MOTIVO
+               END-IF
+           END-IF
+
+           IF LNK-VALIDA-SIM
+               IF WS-ANO = '0000'
+                   SET LNK-VALIDA-NAO TO TRUE
+                   MOVE 'ANO INVALIDO' TO LNK-MOTIVO
+               END-IF
+           END-IF
+
+           IF LNK-VALIDA-SIM
+               IF WS-MES = '01' OR '03' OR '05' OR
+                  '07' OR '08' OR '10' OR '12'
+                   IF WS-DIA > '31'
+                       SET LNK-VALIDA-NAO TO TRUE
+                       MOVE 'DATA INVALIDA' TO LNK-MOTIVO
+                   END-IF
+               END-IF
+           END-IF
+
+           IF LNK-VALIDA-SIM
+               IF WS-MES = '04' OR '06' OR '09' OR '11'
+                   IF WS-DIA > '30'
+                       SET LNK-VALIDA-NAO TO TRUE
+                       MOVE 'DATA INVALIDA' TO LNK-MOTIVO
+                   END-IF
+               END-IF
+           END-IF
+
+           IF LNK-VALIDA-SIM
+               IF WS-MES = '02'
+                   DIVIDE WS-ANO BY 4
+                       GIVING WS-RESULT-DIV REMAINDER WS-RESTO-DIV
+                   IF WS-RESTO-DIV = ZEROS *> ANO BISSEXTO
+                       IF WS-DIA > '29'
+                           SET LNK-VALIDA-NAO TO TRUE
+                           MOVE 'DATA INVALIDA' TO LNK-MOTIVO
+                       END-IF
+                   ELSE
+                       IF WS-DIA > '28'
+                           SET LNK-VALIDA-NAO TO TRUE
+                           MOVE 'DATA INVALIDA' TO LNK-MOTIVO
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF
+           EXIT.
+       FIM-VALIDA-CAMPOS-DATA.
+
+       VALIDA-DATA-FUTURA.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-DATA-ATUAL
+
+           IF WS-AAAAMMDD-ENTRADA > WS-DATA-ATUAL
+               SET LNK-VALIDA-NAO TO TRUE
+               MOVE 'DATA INVALIDA - DATA FUTURA' TO LNK-MOTIVO
+           END-IF
+           EXIT.
+       FIM-VALIDA-DATA-FUTURA.
+      ******************************************************************
+       END PROGRAM DATA-VALIDA.
