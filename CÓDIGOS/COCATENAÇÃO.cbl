@@ -3,6 +3,23 @@
       * Date: 23/04/2021
       * Purpose: CONCATENAÇÃO
       * Tectonics: cobc
+      * Modification History:
+      *   09/08/2026 MC  - Opcao de mascarar o CPF formatado (mostra so
+      *                    os 2 ultimos digitos), para relatorios
+      *                    impressos que nao precisam do CPF completo
+      *   09/08/2026 MC  - DATAHORA/DATAHORA-FIM viraram um par real de
+      *                    carimbos de inicio/fim de job, com a duracao
+      *                    em segundos entre eles calculada e exibida
+      *   09/08/2026 MC  - Digitos verificadores do CPF calculados e
+      *                    conferidos (algoritmo padrao modulo 11)
+      *                    antes da formatacao; CPF com DV invalido e
+      *                    sinalizado e o job termina com RETURN-CODE 4
+      *   09/08/2026 MC  - O CPF fixo de teste (12345678901) nao passava
+      *                    no proprio digito verificador que acabou de
+      *                    ser acrescentado, fazendo o job sempre cair
+      *                    no ATENCAO/RETURN-CODE 4; trocado pelo CPF de
+      *                    teste classico 111.444.777-35, que tem DV
+      *                    valido
       **********************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. CONCATENACAO.
@@ -17,13 +34,47 @@
            02 MIN PIC 9(2).
            02 SEG PIC 9(2).
        01 TEXTODATAHORA PIC X(40).
-       01 CPF     PIC 9(11) VALUE 12345678901.
+       01 CPF     PIC 9(11) VALUE 11144477735.
        01 CPF-FMT PIC X(14).
+       01 WS-MASCARA-CPF          PIC X(01) VALUE 'N'.
+           88 WS-MASCARA-CPF-SIM        VALUE 'S' 's'.
+       01 CPF-FMT-MASCARADO      PIC X(14).
+       01 DATAHORA-FIM.
+           02 ANO-FIM PIC 9(4).
+           02 MES-FIM PIC 9(2).
+           02 DIA-FIM PIC 9(2).
+           02 HOR-FIM PIC 9(2).
+           02 MIN-FIM PIC 9(2).
+           02 SEG-FIM PIC 9(2).
+       01 WS-SEGUNDOS-INICIO      PIC 9(05) VALUE ZERO.
+       01 WS-SEGUNDOS-FIM         PIC 9(05) VALUE ZERO.
+       01 WS-DURACAO-SEGUNDOS     PIC 9(05) VALUE ZERO.
+       01 WS-CPF-DIGITO PIC 9(01) OCCURS 11 TIMES.
+       01 WS-CPF-I                PIC 9(02) VALUE ZERO.
+       01 WS-CPF-SOMA1            PIC 9(04) VALUE ZERO.
+       01 WS-CPF-SOMA2            PIC 9(04) VALUE ZERO.
+       01 WS-CPF-QUOC             PIC 9(04) VALUE ZERO.
+       01 WS-CPF-RESTO1           PIC 9(02) VALUE ZERO.
+       01 WS-CPF-RESTO2           PIC 9(02) VALUE ZERO.
+       01 WS-CPF-DV1              PIC 9(01) VALUE ZERO.
+       01 WS-CPF-DV2              PIC 9(01) VALUE ZERO.
+       01 WS-CPF-VALIDO           PIC X(01) VALUE 'S'.
+           88 WS-CPF-VALIDO-SIM         VALUE 'S'.
+           88 WS-CPF-VALIDO-NAO         VALUE 'N'.
       **********************
        PROCEDURE DIVISION.
+           MOVE FUNCTION CURRENT-DATE TO DATAHORA
 
-            MOVE FUNCTION CURRENT-DATE TO DATAHORA
+           PERFORM EXIBE-DATA-HORA.
+           PERFORM FORMATA-CPF.
 
+           MOVE FUNCTION CURRENT-DATE TO DATAHORA-FIM
+           PERFORM CALCULA-DURACAO
+           DISPLAY 'DURACAO DO JOB (SEGUNDOS): ' WS-DURACAO-SEGUNDOS
+
+           STOP RUN.
+
+       EXIBE-DATA-HORA.
             DISPLAY 'DATA E HORA: '
             DATAHORA(1:4)'/'DATAHORA(5:2)'/'DATAHORA(7:2)
 
@@ -40,6 +91,11 @@
                 DELIMITED BY SIZE INTO TEXTODATAHORA
             END-STRING
             DISPLAY 'TEXTO DATA E HORA: ' TEXTODATAHORA
+           EXIT.
+       FIM-EXIBE-DATA-HORA.
+
+       FORMATA-CPF.
+            PERFORM VALIDA-CPF
 
             STRING
                CPF(1:3) '.' CPF(4:3) '.' CPF(7:3) '-' CPF(10:2)
@@ -48,5 +104,79 @@
 
             DISPLAY 'TEXTO DATA E HORA: ' CPF-FMT
 
-           STOP RUN.
+           IF WS-CPF-VALIDO-NAO
+               DISPLAY 'ATENCAO: CPF COM DIGITO VERIFICADOR INVALIDO'
+               MOVE 4 TO RETURN-CODE
+           END-IF
+
+           DISPLAY 'MASCARAR CPF NOS RELATORIOS? (S) SIM  (N) NAO'
+           ACCEPT WS-MASCARA-CPF
+
+           IF WS-MASCARA-CPF-SIM
+               STRING '***.***.**-' CPF(10:2)
+                      DELIMITED BY SIZE INTO CPF-FMT-MASCARADO
+               END-STRING
+               DISPLAY 'CPF MASCARADO: ' CPF-FMT-MASCARADO
+           END-IF
+           EXIT.
+       FIM-FORMATA-CPF.
+
+       VALIDA-CPF.
+           PERFORM VARYING WS-CPF-I FROM 1 BY 1 UNTIL WS-CPF-I > 11
+               MOVE CPF(WS-CPF-I:1) TO WS-CPF-DIGITO(WS-CPF-I)
+           END-PERFORM
+
+           COMPUTE WS-CPF-SOMA1 =
+                   (WS-CPF-DIGITO(1) * 10) + (WS-CPF-DIGITO(2) * 9)
+                 + (WS-CPF-DIGITO(3) * 8) + (WS-CPF-DIGITO(4) * 7)
+                 + (WS-CPF-DIGITO(5) * 6) + (WS-CPF-DIGITO(6) * 5)
+                 + (WS-CPF-DIGITO(7) * 4) + (WS-CPF-DIGITO(8) * 3)
+                 + (WS-CPF-DIGITO(9) * 2)
+           DIVIDE WS-CPF-SOMA1 BY 11 GIVING WS-CPF-QUOC
+                   REMAINDER WS-CPF-RESTO1
+           IF WS-CPF-RESTO1 < 2
+               MOVE 0 TO WS-CPF-DV1
+           ELSE
+               COMPUTE WS-CPF-DV1 = 11 - WS-CPF-RESTO1
+           END-IF
+
+           COMPUTE WS-CPF-SOMA2 =
+                   (WS-CPF-DIGITO(1) * 11) + (WS-CPF-DIGITO(2) * 10)
+                 + (WS-CPF-DIGITO(3) * 9) + (WS-CPF-DIGITO(4) * 8)
+                 + (WS-CPF-DIGITO(5) * 7) + (WS-CPF-DIGITO(6) * 6)
+                 + (WS-CPF-DIGITO(7) * 5) + (WS-CPF-DIGITO(8) * 4)
+                 + (WS-CPF-DIGITO(9) * 3) + (WS-CPF-DV1 * 2)
+           DIVIDE WS-CPF-SOMA2 BY 11 GIVING WS-CPF-QUOC
+                   REMAINDER WS-CPF-RESTO2
+           IF WS-CPF-RESTO2 < 2
+               MOVE 0 TO WS-CPF-DV2
+           ELSE
+               COMPUTE WS-CPF-DV2 = 11 - WS-CPF-RESTO2
+           END-IF
+
+           MOVE 'S' TO WS-CPF-VALIDO
+           IF WS-CPF-DIGITO(10) NOT = WS-CPF-DV1
+               MOVE 'N' TO WS-CPF-VALIDO
+           END-IF
+           IF WS-CPF-DIGITO(11) NOT = WS-CPF-DV2
+               MOVE 'N' TO WS-CPF-VALIDO
+           END-IF
+           EXIT.
+       FIM-VALIDA-CPF.
+
+       CALCULA-DURACAO.
+           COMPUTE WS-SEGUNDOS-INICIO =
+                   (HOR * 3600) + (MIN * 60) + SEG
+           COMPUTE WS-SEGUNDOS-FIM =
+                   (HOR-FIM * 3600) + (MIN-FIM * 60) + SEG-FIM
+
+           IF WS-SEGUNDOS-FIM >= WS-SEGUNDOS-INICIO
+               COMPUTE WS-DURACAO-SEGUNDOS =
+                       WS-SEGUNDOS-FIM - WS-SEGUNDOS-INICIO
+           ELSE
+               COMPUTE WS-DURACAO-SEGUNDOS =
+                       WS-SEGUNDOS-FIM + 86400 - WS-SEGUNDOS-INICIO
+           END-IF
+           EXIT.
+       FIM-CALCULA-DURACAO.
        END PROGRAM CONCATENACAO.
