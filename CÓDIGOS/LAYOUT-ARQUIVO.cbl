@@ -3,27 +3,54 @@
       * Date: 04/05/2021
       * Purpose: LAYOUT-ARQUIVO
       * Tectonics: cobc
+      * Modification History:
+      *   04/05/2021 MC  - Declaracao do layout do registro de notas
+      *   09/08/2026 MC  - FD real ligado a NOTAS.TXT (gravado pelo
+      *                    processamento em lote de MEDIA)
+      *   09/08/2026 MC  - SELECT/FD de NOTAS corrigidos para ficar
+      *                    consistentes com o NOTAS.TXT real: INDEXED,
+      *                    chave FDS-ID, FILE STATUS, do mesmo jeito que
+      *                    EXERCICIO_I.cbl e CONCILIA-ALUNOS.cbl ja
+      *                    declaram. O OPEN OUTPUT/CLOSE sem nada
+      *                    escrito no meio foi removido - ele truncava o
+      *                    arquivo real dos outros dois programas a
+      *                    cada execucao deste; este programa volta a
+      *                    ser so a declaracao do layout do registro
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. LAYOUT-ARQUIVO.
       ******************************************************************
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
+      *-----------------------------------------------------------------
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT NOTAS ASSIGN TO DISK
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS DYNAMIC
+                   RECORD KEY IS FDS-ID
+                   FILE STATUS IS WS-NOTAS-STATUS.
       ******************************************************************
        DATA DIVISION.
        FILE SECTION.
-       01 LAYOUT-ARQUIVO
-           02 FD-NOME             PIC X(11).
-           02 FD-NOTA1            PIC 9(02).
-           02 FD-NOTA2            PIC 9(02).
-           02 FD-NOTA3            PIC 9(02).
-           02 FD-NOTA4            PIC 9(02).
-           02 FD-DATA             PIC X(10).
+       FD NOTAS
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS 'NOTAS.TXT'.
+       COPY NOTAS.CPY REPLACING LAYOUT-ARQUIVO-REC BY NOTAS-SAIDA-REC
+                                FD-ID    BY FDS-ID
+                                FD-NOME  BY FDS-NOME
+                                FD-NOTA1 BY FDS-NOTA1
+                                FD-NOTA2 BY FDS-NOTA2
+                                FD-NOTA3 BY FDS-NOTA3
+                                FD-NOTA4 BY FDS-NOTA4
+                                FD-DATA  BY FDS-DATA.
 
        WORKING-STORAGE SECTION.
+       01 WS-NOTAS-STATUS          PIC X(02) VALUE '00'.
 
       ******************************************************************
        PROCEDURE DIVISION.
 
+            MOVE 0 TO RETURN-CODE
             STOP RUN.
        END PROGRAM LAYOUT-ARQUIVO.
