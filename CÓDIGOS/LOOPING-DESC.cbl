@@ -3,24 +3,56 @@
       * Date: 30/04/2021
       * Purpose: LOOPING DESCRECENTE
       * Tectonics: cobc
+      * Modification History:
+      *   30/04/2021 MC  - Programa original (inicio fixo em 10)
+      *   09/08/2026 MC  - Valor inicial passou a ser informado na
+      *                    execucao, e a sequencia descrescente passou
+      *                    a ser gravada em DESCLOG.TXT para arquivo
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. LOOPING-DESC.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+      *-----------------------------------------------------------------
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DESC-LOG ASSIGN TO DISK
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-DESC-LOG-STATUS.
+      ******************************************************************
        DATA DIVISION.
        FILE SECTION.
+       FD DESC-LOG
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS 'DESCLOG.TXT'.
+       COPY DESC.CPY.
       ******************************************************************
        WORKING-STORAGE SECTION.
+       01 WS-DESC-LOG-STATUS       PIC X(02) VALUE '00'.
        01 WS-VARIAVEIS.
            02 CONTADOR             PIC 9(02).
-
       ******************************************************************
        PROCEDURE DIVISION.
-            MOVE 10 TO CONTADOR
+            DISPLAY "INFORME O VALOR INICIAL: "
+            ACCEPT CONTADOR
+
+            OPEN OUTPUT DESC-LOG
 
                PERFORM UNTIL CONTADOR EQUAL 0
                    DISPLAY "CONTADOR: " CONTADOR
+
+                   MOVE CONTADOR TO DESC-REG
+                   WRITE DESC-REG
+
                    COMPUTE CONTADOR = CONTADOR - 1
 
                END-PERFORM.
+
+            MOVE 0 TO DESC-REG
+            WRITE DESC-REG
+
+            CLOSE DESC-LOG
+            MOVE 0 TO RETURN-CODE
             STOP RUN.
        END PROGRAM LOOPING-DESC.
