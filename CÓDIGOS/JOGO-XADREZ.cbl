@@ -3,42 +3,135 @@
       * Date: 04/05/2021
       * Purpose: JOGO XADREZ
       * Tectonics: cobc
+      * Modification History:
+      *   09/08/2026 MC  - Grava a tabua de dobras (CONTADOR/DOBRO/SOMA)
+      *                    em XADREZ.TXT, nao so na tela
+      *   09/08/2026 MC  - Valor inicial e quantidade de casas (iteracoes)
+      *                    passaram a ser informados pelo operador, em
+      *                    vez de fixos em 1 e 64, para reaproveitar o
+      *                    mesmo modelo de dobra em outras projecoes
+      *   09/08/2026 MC  - Verificacao de estouro de capacidade do
+      *                    PIC 9(20) antes de cada dobra de DOBRO, para
+      *                    nao truncar silenciosamente se a quantidade
+      *                    de casas informada passar de 64
+      *   09/08/2026 MC  - FINALIZA-PROGRAMA passou a ter o par EXIT./
+      *                    FIM-FINALIZA. usado nos demais paragrafos
+      *                    do programa
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. JOGO-XADREZ.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+      *-----------------------------------------------------------------
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT XADREZ ASSIGN TO DISK
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-XADREZ-STATUS.
       ******************************************************************
        DATA DIVISION.
        FILE SECTION.
+       FD XADREZ
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS 'XADREZ.TXT'.
+       COPY XADREZ.CPY.
+      ******************************************************************
        WORKING-STORAGE SECTION.
+       01 WS-XADREZ-STATUS         PIC X(02) VALUE '00'.
        01 WS-VARIAVEIS.
            02 CONTADOR             PIC 9(03).
            02 DOBRO                PIC 9(20).
            02 SOMA                 PIC 9(20).
+       01 WS-CONTADOR-MASK         PIC ZZ9.
+       01 WS-DOBRO-MASK            PIC Z(19)9.
+       01 WS-SOMA-MASK             PIC Z(19)9.
+       01 WS-VALOR-INICIAL         PIC 9(18) VALUE 1.
+       01 WS-QTD-ITERACOES         PIC 9(03) VALUE 64.
+       01 WS-DOBRO-LIMITE          PIC 9(20)
+                                   VALUE 50000000000000000000.
+       01 WS-FLAGS-XADREZ.
+           02 WS-ESTOURO-DOBRO     PIC X(01) VALUE 'N'.
+               88 WS-ESTOURO-DOBRO-SIM    VALUE 'S'.
+       01 WS-RETORNO-JOB           PIC 9(02) VALUE 0.
 
       ******************************************************************
        PROCEDURE DIVISION.
+            PERFORM INICIO-PROGRAMA.
+            PERFORM PROCESSA-PROGRAMA.
+            PERFORM FINALIZA-PROGRAMA.
+
+       INICIO-PROGRAMA.
             INITIALIZE SOMA
                        DOBRO
                        CONTADOR
 
-            MOVE 1 TO SOMA
-                      CONTADOR
-                      DOBRO
+            DISPLAY 'VALOR INICIAL (GRAO DE PARTIDA): '
+            ACCEPT WS-VALOR-INICIAL
+            DISPLAY 'QUANTIDADE DE CASAS (ITERACOES): '
+            ACCEPT WS-QTD-ITERACOES
+
+            MOVE 1 TO CONTADOR
+            MOVE WS-VALOR-INICIAL TO SOMA
+                                      DOBRO
+
+            OPEN OUTPUT XADREZ
+
             DISPLAY 'CONTADOR: ' CONTADOR ' SOMA: ' SOMA
                        ' DOBRO: ' DOBRO
+            PERFORM GRAVA-LINHA-XADREZ
+            EXIT.
+       FIM-INICIO.
 
-            PERFORM UNTIL CONTADOR = 64
-               ADD 1 TO CONTADOR
+       PROCESSA-PROGRAMA.
+            PERFORM UNTIL CONTADOR = WS-QTD-ITERACOES
+                        OR WS-ESTOURO-DOBRO-SIM
 
-               COMPUTE DOBRO = DOBRO * 2
+               IF DOBRO >= WS-DOBRO-LIMITE
+                   DISPLAY 'ESTOURO: A PROXIMA DOBRA DE DOBRO '
+                           'ULTRAPASSARIA A CAPACIDADE DO PIC 9(20)'
+                   SET WS-ESTOURO-DOBRO-SIM TO TRUE
+                   MOVE 4 TO WS-RETORNO-JOB
+               ELSE
+                   ADD 1 TO CONTADOR
 
-               COMPUTE SOMA = SOMA + DOBRO
+                   COMPUTE DOBRO = DOBRO * 2
 
-               DISPLAY 'CONTADOR: ' CONTADOR ' SOMA: ' SOMA
-                       ' DOBRO: ' DOBRO
+                   COMPUTE SOMA = SOMA + DOBRO
+
+                   DISPLAY 'CONTADOR: ' CONTADOR ' SOMA: ' SOMA
+                           ' DOBRO: ' DOBRO
+                   PERFORM GRAVA-LINHA-XADREZ
+               END-IF
 
             END-PERFORM
+            EXIT.
+       FIM-PROCESSA.
+
+       GRAVA-LINHA-XADREZ.
+            MOVE CONTADOR TO WS-CONTADOR-MASK
+            MOVE DOBRO    TO WS-DOBRO-MASK
+            MOVE SOMA     TO WS-SOMA-MASK
 
+            MOVE SPACES TO XADREZ-REG
+            STRING 'CONTADOR: ' DELIMITED BY SIZE
+                   WS-CONTADOR-MASK DELIMITED BY SIZE
+                   ' DOBRO: ' DELIMITED BY SIZE
+                   WS-DOBRO-MASK DELIMITED BY SIZE
+                   ' SOMA: ' DELIMITED BY SIZE
+                   WS-SOMA-MASK DELIMITED BY SIZE
+                   INTO XADREZ-REG
+            END-STRING
+            WRITE XADREZ-REG
+            EXIT.
+       FIM-GRAVA-LINHA-XADREZ.
 
+       FINALIZA-PROGRAMA.
+            CLOSE XADREZ
+
+            MOVE WS-RETORNO-JOB TO RETURN-CODE
+            EXIT.
             STOP RUN.
+       FIM-FINALIZA.
+      ******************************************************************
        END PROGRAM JOGO-XADREZ.
