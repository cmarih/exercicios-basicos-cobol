@@ -3,6 +3,50 @@
       * Date: 23/04/2020
       * Purpose: CALCULO DO PESO
       * Tectonics: cobc
+      * Modification History:
+      *   23/04/2020 MC  - Programa original (modo interativo)
+      *   09/08/2026 MC  - Modo em lote contra um arquivo de roteiro
+      *                    (PESOROL.TXT) para processar varias pessoas
+      *                    na mesma execucao
+      *   09/08/2026 MC  - RETURN-CODE 0 = nenhuma rejeicao, 4 = houve
+      *                    entrada rejeitada (sexo ou peso/altura fora
+      *                    da faixa), para um job de lote conseguir
+      *                    parar o passo seguinte
+      *   09/08/2026 MC  - STOP RUN trocado por GOBACK para permitir
+      *                    chamada como subprograma de um job controlador
+      *   09/08/2026 MC  - Grava um resumo do passo em RESUMO.TXT, para
+      *                    o job noturno consolidar o resultado de cada
+      *                    passo ao final
+      *   09/08/2026 MC  - Toda rejeicao de sexo ou peso/altura passou a
+      *                    gravar uma linha em AUDITORIA.TXT (programa/
+      *                    data-hora/campo/valor/motivo)
+      *   09/08/2026 MC  - Exporta o resultado de cada pessoa processada
+      *                    em formato CSV (PESOCSV.TXT) para abrir
+      *                    direto em planilha
+      *   09/08/2026 MC  - Historico de PESO-ATUAL por pessoa em
+      *                    PESOHIST.TXT (um registro por execucao); a
+      *                    leitura anterior da mesma pessoa e comparada
+      *                    com a atual para mostrar a tendencia (ganho/
+      *                    perda/manutencao de peso) nos check-ins
+      *   09/08/2026 MC  - Unidade de altura (M/C) e de peso (K/L)
+      *                    informada junto com os valores (interativo e
+      *                    PESOROL.TXT); CONVERTE-UNIDADES normaliza
+      *                    para metros/kg antes das formulas de PESO
+      *                    IDEAL/IMC rodarem, para nao exigir conversao
+      *                    manual na digitacao
+      *   09/08/2026 MC  - GRAVA-CSV passou a exportar WS-ALTURA-MASK
+      *                    (editado) em vez do campo numerico cru, para
+      *                    ficar consistente com as demais colunas do
+      *                    CSV que ja usam os campos -MASK
+      *   09/08/2026 MC  - PROCESSA-INTERATIVO nao sai mais da execucao
+      *                    via GOBACK direto nos dois pontos de rejeicao
+      *                    (sexo invalido, peso/altura invalidos): a
+      *                    nova flag WS-ENTRADA-INTERATIVA so pula o
+      *                    restante da coleta/calculo daquele paragrafo,
+      *                    deixando o fluxo normal (PERFORM
+      *                    FINALIZA-PROGRAMA, que chama GRAVA-RESUMO)
+      *                    acontecer, senao RESUMO.TXT nunca recebia uma
+      *                    linha para um passo de PESO-IDEAL rejeitado
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PESO-IDEAL.
@@ -10,20 +54,139 @@
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+      *-----------------------------------------------------------------
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PESO-ROL ASSIGN TO DISK
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-ROL-STATUS.
+           SELECT RESUMO ASSIGN TO DISK
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-RESUMO-STATUS.
+           SELECT AUDITORIA ASSIGN TO DISK
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-AUDITORIA-STATUS.
+           SELECT PESO-CSV ASSIGN TO DISK
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-CSV-STATUS.
+           SELECT PESO-HIST ASSIGN TO DISK
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-HIST-STATUS.
       ******************************************************************
        DATA DIVISION.
        FILE SECTION.
+       FD PESO-ROL
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS 'PESOROL.TXT'.
+       COPY PESO.CPY.
+       FD RESUMO
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS 'RESUMO.TXT'.
+       COPY RESUMO.CPY.
+       FD AUDITORIA
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS 'AUDITORIA.TXT'.
+       COPY AUDITORIA.CPY.
+       FD PESO-CSV
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS 'PESOCSV.TXT'.
+       01 PESO-CSV-REG                 PIC X(100).
+       FD PESO-HIST
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS 'PESOHIST.TXT'.
+       01 PESO-HIST-REG.
+           02 PH-NOME                  PIC X(30).
+           02 PH-DATA                  PIC X(10).
+           02 PH-PESO-ATUAL            PIC 9(4).
+           02 PH-PESO-IDEAL            PIC 9(3)V99.
       ******************************************************************
        WORKING-STORAGE SECTION.
+       01 WS-CSV-STATUS                PIC X(02) VALUE '00'.
+       01 WS-RESUMO-STATUS             PIC X(02) VALUE '00'.
+       01 WS-RES-LIDOS-MASK            PIC Z(03)9.
+       01 WS-RES-PROC-MASK             PIC Z(03)9.
+       01 WS-RES-REJ-MASK              PIC Z(03)9.
+       01 WS-AUDITORIA-STATUS          PIC X(02) VALUE '00'.
+       01 WS-AUDIT-DATA-HORA.
+           02 WS-AUDIT-ANO     PIC 9(04).
+           02 WS-AUDIT-MES     PIC 9(02).
+           02 WS-AUDIT-DIA     PIC 9(02).
+           02 WS-AUDIT-HORA    PIC 9(02).
+           02 WS-AUDIT-MIN     PIC 9(02).
+           02 WS-AUDIT-SEG     PIC 9(02).
+       01 WS-AUDIT-CARIMBO             PIC X(19).
+       01 WS-AUDIT-CAMPO               PIC X(15).
+       01 WS-AUDIT-VALOR               PIC X(30).
+       01 WS-AUDIT-MOTIVO              PIC X(40).
+       01 WS-MODO-EXEC                 PIC X(1)    VALUE 'I'.
+           88 WS-MODO-LOTE                    VALUE 'L' 'l'.
+       01 WS-ROL-STATUS                PIC X(02)   VALUE '00'.
+       01 WS-FLAGS.
+           02 WS-FIM-ROL            PIC X(01) VALUE 'N'.
+               88 WS-FIM-ROL-SIM          VALUE 'S'.
+       01 WS-QTD-PROCESSADOS            PIC 9(04) VALUE ZERO.
+       01 WS-QTD-LIDOS                  PIC 9(04) VALUE ZERO.
+       01 WS-QTD-REJEITADOS             PIC 9(04) VALUE ZERO.
+
        01 WS-SEXO                      PIC X(1)    VALUE ' '.
        01 WS-ALTURA                    PIC 9(4)V99 VALUE ZERO.
+       01 WS-ALTURA-MASK               PIC Z(03)9.V99.
        01 WS-NOME                      PIC X(30)   VALUE SPACES.
        01 WS-PESO-ATUAL                PIC 9(4)    VALUE ZEROS.
        01 WS-PESO-IDEAL                PIC 9(3)V99 VALUE ZERO.
        01 WS-PESO-IDEAL-MASK           PIC ZZZ.VZZ.
        01 WS-PESO-ATUAL-MASK           PIC ZZZ.VZZ.
+       01 WS-IMC                       PIC 9(2)V99 VALUE ZERO.
+       01 WS-IMC-MASK                  PIC Z9.V99.
+       01 WS-IMC-CLASSIFICACAO         PIC X(20)   VALUE SPACES.
+       01 WS-DADOS-VALIDOS             PIC X(1)    VALUE 'S'.
+           88 WS-DADOS-OK                     VALUE 'S'.
+       01 WS-ENTRADA-INTERATIVA        PIC X(1)    VALUE 'S'.
+           88 WS-ENTRADA-INTERATIVA-OK        VALUE 'S'.
+       01 WS-RETORNO-JOB               PIC 9(02)   VALUE ZERO.
+       01 WS-HIST-STATUS               PIC X(02)   VALUE '00'.
+       01 WS-HIST-DATA-ATUAL.
+           02 WS-HIST-ANO      PIC 9(04).
+           02 WS-HIST-MES      PIC 9(02).
+           02 WS-HIST-DIA      PIC 9(02).
+       01 WS-HIST-DATA-FMT             PIC X(10)   VALUE SPACES.
+       01 WS-HIST-FLAGS.
+           02 WS-HIST-FIM           PIC X(01) VALUE 'N'.
+               88 WS-HIST-FIM-SIM           VALUE 'S'.
+           02 WS-HIST-ACHOU         PIC X(01) VALUE 'N'.
+               88 WS-HIST-ACHOU-SIM         VALUE 'S'.
+       01 WS-HIST-PESO-ANTERIOR        PIC 9(4)    VALUE ZERO.
+       01 WS-UNID-ALTURA               PIC X(01)   VALUE 'M'.
+           88 WS-UNID-ALTURA-METROS           VALUE 'M' 'm'.
+           88 WS-UNID-ALTURA-CM               VALUE 'C' 'c'.
+       01 WS-UNID-PESO                 PIC X(01)   VALUE 'K'.
+           88 WS-UNID-PESO-KG                 VALUE 'K' 'k'.
+           88 WS-UNID-PESO-LIBRAS             VALUE 'L' 'l'.
+       01 WS-LIBRA-PARA-KG             PIC 9(01)V9(04) VALUE 0,4536.
       ******************************************************************
        PROCEDURE DIVISION.
+               PERFORM INICIO-PROGRAMA.
+               PERFORM PROCESSA-PROGRAMA.
+               PERFORM FINALIZA-PROGRAMA.
+
+       INICIO-PROGRAMA.
+           DISPLAY 'MODO DE EXECUCAO: (I) INTERATIVO  (L) LOTE'
+           ACCEPT WS-MODO-EXEC
+           EXIT.
+       FIM-INICIO.
+
+       PROCESSA-PROGRAMA.
+           IF WS-MODO-LOTE
+               PERFORM PROCESSA-LOTE
+           ELSE
+               PERFORM PROCESSA-INTERATIVO
+           END-IF
+           EXIT.
+       FIM-PROCESSA.
+
+       PROCESSA-INTERATIVO.
+           MOVE 'S' TO WS-ENTRADA-INTERATIVA
+
            DISPLAY 'INFORME NOME: ' ACCEPT WS-NOME
 
            DISPLAY 'INFORME SEXO: "M" OU "F"' ACCEPT WS-SEXO
@@ -33,51 +196,386 @@
                DISPLAY  'SEXO INFORMADO NÃO ENCONTRADO'
                DISPLAY '--------------------------------------'
 
-               STOP RUN
+               MOVE 'WS-SEXO'       TO WS-AUDIT-CAMPO
+               MOVE WS-SEXO         TO WS-AUDIT-VALOR
+               MOVE 'SEXO INFORMADO NAO ENCONTRADO' TO WS-AUDIT-MOTIVO
+               PERFORM GRAVA-AUDITORIA
+
+               MOVE 4 TO WS-RETORNO-JOB
+               ADD 1 TO WS-QTD-REJEITADOS
+               MOVE 'N' TO WS-ENTRADA-INTERATIVA
            END-IF
 
-           DISPLAY 'INFORME PESO ATUAL: ' ACCEPT WS-PESO-ATUAL
+           IF WS-ENTRADA-INTERATIVA-OK
+               DISPLAY 'INFORME PESO ATUAL: ' ACCEPT WS-PESO-ATUAL
+               DISPLAY 'UNIDADE DO PESO: (K) QUILOS  (L) LIBRAS'
+               ACCEPT WS-UNID-PESO
+
+               DISPLAY 'INFORME SUA ALTURA:' ACCEPT WS-ALTURA
+               DISPLAY 'UNIDADE DA ALTURA: (M) METROS  (C) CENTIMETROS'
+               ACCEPT WS-UNID-ALTURA
+
+               PERFORM CONVERTE-UNIDADES
 
-           DISPLAY 'INFORME SUA ALTURA EM M:' ACCEPT WS-ALTURA
+               PERFORM VALIDA-DADOS-PESO
+               IF NOT WS-DADOS-OK
+                   MOVE 'PESO/ALTURA'   TO WS-AUDIT-CAMPO
+                   MOVE WS-PESO-ATUAL   TO WS-AUDIT-VALOR
+                   MOVE 'PESO/ALTURA INFORMADOS INVALIDOS'
+                        TO WS-AUDIT-MOTIVO
+                   PERFORM GRAVA-AUDITORIA
+
+                   MOVE 4 TO WS-RETORNO-JOB
+                   ADD 1 TO WS-QTD-REJEITADOS
+                   MOVE 'N' TO WS-ENTRADA-INTERATIVA
+               END-IF
+           END-IF
 
-           MOVE WS-PESO-ATUAL TO WS-PESO-ATUAL-MASK
+           IF WS-ENTRADA-INTERATIVA-OK
+               MOVE WS-PESO-ATUAL TO WS-PESO-ATUAL-MASK
 
                DISPLAY '......................................'
                DISPLAY 'NOME: ' WS-NOME
                DISPLAY 'PESO ATUAL: ' WS-PESO-ATUAL-MASK ' KG'
                DISPLAY '......................................'
 
-           IF WS-SEXO = 'M'
-               COMPUTE WS-PESO-IDEAL = (WS-ALTURA * 72,7) - 58
-               MOVE WS-PESO-IDEAL TO WS-PESO-IDEAL-MASK
+               PERFORM CALCULA-PESO-IDEAL
+
+               DISPLAY 'PESO IDEAL: ' WS-PESO-IDEAL-MASK ' KG'
+               DISPLAY '......................................'
+
+               PERFORM CONSULTA-HISTORICO-PESO
+               PERFORM EXIBE-TENDENCIA-PESO
+               PERFORM GRAVA-HISTORICO-PESO
+
+               PERFORM GRAVA-CSV
 
-                   IF WS-PESO-ATUAL > WS-PESO-IDEAL
-                       DISPLAY 'ACIMA DO PESO IDEAL!!!'
+               ADD 1 TO WS-QTD-PROCESSADOS
+           END-IF
+           EXIT.
+       FIM-PROCESSA-INTERATIVO.
+
+       PROCESSA-LOTE.
+           OPEN INPUT PESO-ROL
+
+           IF WS-ROL-STATUS NOT = '00'
+               DISPLAY 'PESOROL.TXT NAO ENCONTRADO'
+           ELSE
+               PERFORM LER-PESO-ROL
+
+               PERFORM UNTIL WS-FIM-ROL-SIM
+                   ADD 1 TO WS-QTD-LIDOS
+                   MOVE PR-NOME       TO WS-NOME
+                   MOVE PR-SEXO       TO WS-SEXO
+                   MOVE PR-ALTURA     TO WS-ALTURA
+                   MOVE PR-PESO-ATUAL TO WS-PESO-ATUAL
+                   MOVE 'M'           TO WS-UNID-ALTURA
+                   MOVE 'K'           TO WS-UNID-PESO
+                   IF PR-UNID-ALTURA NOT = SPACES
+                       MOVE PR-UNID-ALTURA TO WS-UNID-ALTURA
                    END-IF
-                   IF WS-PESO-ATUAL < WS-PESO-IDEAL
-                       DISPLAY 'ABAIXO DO PESO IDEAL!!!'
+                   IF PR-UNID-PESO NOT = SPACES
+                       MOVE PR-UNID-PESO TO WS-UNID-PESO
                    END-IF
-                   IF WS-PESO-ATUAL = WS-PESO-IDEAL
-                       DISPLAY 'PESO IDEAL!!!'
+
+                   PERFORM CONVERTE-UNIDADES
+
+                   PERFORM VALIDA-DADOS-PESO
+
+                   IF WS-SEXO <> 'M' AND WS-SEXO <> 'F'
+                       DISPLAY WS-NOME
+                               ' - SEXO INFORMADO NAO ENCONTRADO'
+                       MOVE 'WS-SEXO'       TO WS-AUDIT-CAMPO
+                       MOVE WS-SEXO         TO WS-AUDIT-VALOR
+                       MOVE 'SEXO INFORMADO NAO ENCONTRADO'
+                            TO WS-AUDIT-MOTIVO
+                       PERFORM GRAVA-AUDITORIA
+                       MOVE 4 TO WS-RETORNO-JOB
+                       ADD 1 TO WS-QTD-REJEITADOS
+                   ELSE
+                   IF NOT WS-DADOS-OK
+                       DISPLAY WS-NOME
+                               ' - PESO/ALTURA INFORMADOS INVALIDOS'
+                       MOVE 'PESO/ALTURA' TO WS-AUDIT-CAMPO
+                       MOVE WS-PESO-ATUAL TO WS-AUDIT-VALOR
+                       MOVE 'PESO/ALTURA INFORMADOS INVALIDOS'
+                            TO WS-AUDIT-MOTIVO
+                       PERFORM GRAVA-AUDITORIA
+                       MOVE 4 TO WS-RETORNO-JOB
+                       ADD 1 TO WS-QTD-REJEITADOS
+                   ELSE
+                       PERFORM CALCULA-PESO-IDEAL
+
+                       MOVE WS-PESO-ATUAL TO WS-PESO-ATUAL-MASK
+                       DISPLAY WS-NOME ' PESO: ' WS-PESO-ATUAL-MASK
+                               ' IDEAL: ' WS-PESO-IDEAL-MASK
+                               ' IMC: ' WS-IMC-MASK
+                               ' (' WS-IMC-CLASSIFICACAO ')'
+
+                       PERFORM CONSULTA-HISTORICO-PESO
+                       PERFORM EXIBE-TENDENCIA-PESO
+                       PERFORM GRAVA-HISTORICO-PESO
+
+                       PERFORM GRAVA-CSV
+
+                       ADD 1 TO WS-QTD-PROCESSADOS
                    END-IF
+                   END-IF
+
+                   PERFORM LER-PESO-ROL
+               END-PERFORM
+
+               CLOSE PESO-ROL
+           END-IF
+           EXIT.
+       FIM-PROCESSA-LOTE.
+
+       LER-PESO-ROL.
+           READ PESO-ROL
+               AT END
+                   SET WS-FIM-ROL-SIM TO TRUE
+           END-READ
+           EXIT.
+       FIM-LER-PESO-ROL.
+
+       CONVERTE-UNIDADES.
+           IF WS-UNID-ALTURA-CM
+               COMPUTE WS-ALTURA = WS-ALTURA / 100
+           END-IF
+           IF WS-UNID-PESO-LIBRAS
+               COMPUTE WS-PESO-ATUAL ROUNDED =
+                       WS-PESO-ATUAL * WS-LIBRA-PARA-KG
+           END-IF
+           EXIT.
+       FIM-CONVERTE-UNIDADES.
+
+       VALIDA-DADOS-PESO.
+           MOVE 'S' TO WS-DADOS-VALIDOS
+
+           IF WS-ALTURA < 0,50 OR WS-ALTURA > 2,50
+               MOVE 'N' TO WS-DADOS-VALIDOS
+               DISPLAY 'ALTURA INFORMADA FORA DA FAIXA VALIDA'
+           END-IF
+           IF WS-PESO-ATUAL = 0 OR WS-PESO-ATUAL > 500
+               MOVE 'N' TO WS-DADOS-VALIDOS
+               DISPLAY 'PESO ATUAL INFORMADO FORA DA FAIXA VALIDA'
+           END-IF
+           EXIT.
+       FIM-VALIDA-DADOS-PESO.
+
+       CALCULA-PESO-IDEAL.
+           IF WS-SEXO = 'M'
+               COMPUTE WS-PESO-IDEAL = (WS-ALTURA * 72,7) - 58
            END-IF
            IF WS-SEXO = 'F'
                COMPUTE WS-PESO-IDEAL = (WS-ALTURA * 62,1) - 44,7
-               MOVE WS-PESO-IDEAL TO WS-PESO-IDEAL-MASK
+           END-IF
 
-                   IF WS-PESO-ATUAL > WS-PESO-IDEAL
-                       DISPLAY 'ACIMA DO PESO IDEAL!!!'
-                   END-IF
-                   IF WS-PESO-ATUAL < WS-PESO-IDEAL
-                       DISPLAY 'ABAIXO DO PESO IDEAL!!!'
-                   END-IF
-                   IF WS-PESO-ATUAL = WS-PESO-IDEAL
-                       DISPLAY 'PESO IDEAL!!!'
+           MOVE WS-PESO-IDEAL TO WS-PESO-IDEAL-MASK
+
+           IF WS-PESO-ATUAL > WS-PESO-IDEAL
+               DISPLAY 'ACIMA DO PESO IDEAL!!!'
+           END-IF
+           IF WS-PESO-ATUAL < WS-PESO-IDEAL
+               DISPLAY 'ABAIXO DO PESO IDEAL!!!'
+           END-IF
+           IF WS-PESO-ATUAL = WS-PESO-IDEAL
+               DISPLAY 'PESO IDEAL!!!'
+           END-IF
+
+           PERFORM CALCULA-IMC
+
+           DISPLAY 'IMC: ' WS-IMC-MASK ' - ' WS-IMC-CLASSIFICACAO
+           EXIT.
+       FIM-CALCULA-PESO-IDEAL.
+
+       CALCULA-IMC.
+           COMPUTE WS-IMC = WS-PESO-ATUAL / (WS-ALTURA * WS-ALTURA)
+
+           MOVE WS-IMC TO WS-IMC-MASK
+
+           IF WS-IMC < 18,5
+               MOVE 'ABAIXO DO PESO' TO WS-IMC-CLASSIFICACAO
+           END-IF
+           IF WS-IMC >= 18,5 AND WS-IMC < 25
+               MOVE 'PESO NORMAL' TO WS-IMC-CLASSIFICACAO
+           END-IF
+           IF WS-IMC >= 25 AND WS-IMC < 30
+               MOVE 'SOBREPESO' TO WS-IMC-CLASSIFICACAO
+           END-IF
+           IF WS-IMC >= 30
+               MOVE 'OBESIDADE' TO WS-IMC-CLASSIFICACAO
+           END-IF
+           EXIT.
+       FIM-CALCULA-IMC.
+
+       FINALIZA-PROGRAMA.
+           DISPLAY '......................................'
+           DISPLAY 'REGISTROS LIDOS     : ' WS-QTD-LIDOS
+           DISPLAY 'PESSOAS PROCESSADAS : ' WS-QTD-PROCESSADOS
+           DISPLAY 'PESSOAS REJEITADAS  : ' WS-QTD-REJEITADOS
+           DISPLAY '......................................'
+           PERFORM GRAVA-RESUMO
+           MOVE WS-RETORNO-JOB TO RETURN-CODE
+           EXIT.
+           GOBACK.
+       FIM-FINALIZA.
+
+       GRAVA-RESUMO.
+           MOVE WS-QTD-LIDOS       TO WS-RES-LIDOS-MASK
+           MOVE WS-QTD-PROCESSADOS TO WS-RES-PROC-MASK
+           MOVE WS-QTD-REJEITADOS  TO WS-RES-REJ-MASK
+
+           OPEN EXTEND RESUMO
+           IF WS-RESUMO-STATUS = '35'
+               OPEN OUTPUT RESUMO
+           END-IF
+
+           MOVE SPACES TO RESUMO-REG
+           STRING 'PESO-IDEAL' DELIMITED BY SIZE
+                  ' - LIDOS: ' DELIMITED BY SIZE
+                  WS-RES-LIDOS-MASK DELIMITED BY SIZE
+                  ' PROCESSADOS: ' DELIMITED BY SIZE
+                  WS-RES-PROC-MASK DELIMITED BY SIZE
+                  ' REJEITADOS: ' DELIMITED BY SIZE
+                  WS-RES-REJ-MASK DELIMITED BY SIZE
+                  INTO RESUMO-REG
+           END-STRING
+           WRITE RESUMO-REG
+
+           CLOSE RESUMO
+           EXIT.
+       FIM-GRAVA-RESUMO.
+
+       GRAVA-AUDITORIA.
+           MOVE FUNCTION CURRENT-DATE TO WS-AUDIT-DATA-HORA
+
+           STRING WS-AUDIT-DIA '/' WS-AUDIT-MES '/' WS-AUDIT-ANO
+                  ' ' WS-AUDIT-HORA ':' WS-AUDIT-MIN ':' WS-AUDIT-SEG
+                  DELIMITED BY SIZE
+                  INTO WS-AUDIT-CARIMBO
+           END-STRING
+
+           OPEN EXTEND AUDITORIA
+           IF WS-AUDITORIA-STATUS = '35'
+               OPEN OUTPUT AUDITORIA
+           END-IF
+
+           MOVE SPACES TO AUDITORIA-REG
+           STRING 'PESO-IDEAL' DELIMITED BY SIZE
+                  ' - ' DELIMITED BY SIZE
+                  WS-AUDIT-CARIMBO DELIMITED BY SIZE
+                  ' - CAMPO: ' DELIMITED BY SIZE
+                  WS-AUDIT-CAMPO DELIMITED BY SIZE
+                  ' - VALOR: ' DELIMITED BY SIZE
+                  WS-AUDIT-VALOR DELIMITED BY SIZE
+                  ' - MOTIVO: ' DELIMITED BY SIZE
+                  WS-AUDIT-MOTIVO DELIMITED BY SIZE
+                  INTO AUDITORIA-REG
+           END-STRING
+           WRITE AUDITORIA-REG
+
+           CLOSE AUDITORIA
+           EXIT.
+       FIM-GRAVA-AUDITORIA.
+
+       GRAVA-CSV.
+           OPEN EXTEND PESO-CSV
+           IF WS-CSV-STATUS = '35'
+               OPEN OUTPUT PESO-CSV
+           END-IF
+
+           MOVE WS-ALTURA TO WS-ALTURA-MASK
+
+           MOVE SPACES TO PESO-CSV-REG
+           STRING WS-NOME             DELIMITED BY SPACE
+                  ',' DELIMITED BY SIZE
+                  WS-SEXO             DELIMITED BY SIZE
+                  ',' DELIMITED BY SIZE
+                  WS-ALTURA-MASK      DELIMITED BY SIZE
+                  ',' DELIMITED BY SIZE
+                  WS-PESO-ATUAL-MASK  DELIMITED BY SIZE
+                  ',' DELIMITED BY SIZE
+                  WS-PESO-IDEAL-MASK  DELIMITED BY SIZE
+                  ',' DELIMITED BY SIZE
+                  WS-IMC-MASK         DELIMITED BY SIZE
+                  ',' DELIMITED BY SIZE
+                  WS-IMC-CLASSIFICACAO DELIMITED BY SIZE
+                  INTO PESO-CSV-REG
+           END-STRING
+           WRITE PESO-CSV-REG
+
+           CLOSE PESO-CSV
+           EXIT.
+       FIM-GRAVA-CSV.
+
+       CONSULTA-HISTORICO-PESO.
+           MOVE 'N' TO WS-HIST-FIM
+           MOVE 'N' TO WS-HIST-ACHOU
+           MOVE ZERO TO WS-HIST-PESO-ANTERIOR
+
+           OPEN INPUT PESO-HIST
+           IF WS-HIST-STATUS = '00'
+               PERFORM LER-PESO-HIST
+               PERFORM UNTIL WS-HIST-FIM-SIM
+                   IF PH-NOME = WS-NOME
+                       MOVE PH-PESO-ATUAL TO WS-HIST-PESO-ANTERIOR
+                       MOVE 'S' TO WS-HIST-ACHOU
                    END-IF
+                   PERFORM LER-PESO-HIST
+               END-PERFORM
+               CLOSE PESO-HIST
+           END-IF
+           EXIT.
+       FIM-CONSULTA-HISTORICO-PESO.
+
+       LER-PESO-HIST.
+           READ PESO-HIST
+               AT END
+                   SET WS-HIST-FIM-SIM TO TRUE
+           END-READ
+           EXIT.
+       FIM-LER-PESO-HIST.
+
+       EXIBE-TENDENCIA-PESO.
+           IF WS-HIST-ACHOU-SIM
+               IF WS-PESO-ATUAL > WS-HIST-PESO-ANTERIOR
+                   DISPLAY 'TENDENCIA: GANHO DE PESO DESDE A ULTIMA '
+                           'LEITURA'
+               END-IF
+               IF WS-PESO-ATUAL < WS-HIST-PESO-ANTERIOR
+                   DISPLAY 'TENDENCIA: PERDA DE PESO DESDE A ULTIMA '
+                           'LEITURA'
+               END-IF
+               IF WS-PESO-ATUAL = WS-HIST-PESO-ANTERIOR
+                   DISPLAY 'TENDENCIA: PESO MANTIDO DESDE A ULTIMA '
+                           'LEITURA'
+               END-IF
            END-IF
+           EXIT.
+       FIM-EXIBE-TENDENCIA-PESO.
+
+       GRAVA-HISTORICO-PESO.
+           MOVE FUNCTION CURRENT-DATE TO WS-HIST-DATA-ATUAL
+           STRING WS-HIST-DIA '/' WS-HIST-MES '/' WS-HIST-ANO
+                  DELIMITED BY SIZE
+                  INTO WS-HIST-DATA-FMT
+           END-STRING
+
+           OPEN EXTEND PESO-HIST
+           IF WS-HIST-STATUS = '35'
+               OPEN OUTPUT PESO-HIST
+           END-IF
+
+           MOVE SPACES TO PESO-HIST-REG
+           MOVE WS-NOME        TO PH-NOME
+           MOVE WS-HIST-DATA-FMT TO PH-DATA
+           MOVE WS-PESO-ATUAL  TO PH-PESO-ATUAL
+           MOVE WS-PESO-IDEAL  TO PH-PESO-IDEAL
+           WRITE PESO-HIST-REG
 
-            DISPLAY 'PESO IDEAL: ' WS-PESO-IDEAL-MASK' KG'
-            DISPLAY '......................................'
-            STOP RUN.
+           CLOSE PESO-HIST
+           EXIT.
+       FIM-GRAVA-HISTORICO-PESO.
       ******************************************************************
        END PROGRAM PESO-IDEAL.
