@@ -1,32 +1,157 @@
       ******************************************************************
       * Author: MARILENE COSTA
       * Date: 30/04/2021
-      * Purpose: LER 5 NUMEROS E SOMAR O TOTAL
+      * Purpose: LER NUMEROS E APURAR O MAIOR E O MENOR
       * Tectonics: cobc
+      * Modification History:
+      *   30/04/2021 MC  - Programa original (5 numeros digitados)
+      *   09/08/2026 MC  - Modo em lote contra um arquivo (NUMEROS.TXT)
+      *                    para apurar MAIOR/MENOR em lotes de qualquer
+      *                    tamanho, alem dos 5 numeros digitados
+      *   09/08/2026 MC  - Passou a calcular tambem a media e a
+      *                    mediana dos numeros lidos, nos dois modos
+      *   09/08/2026 MC  - Passou a exibir tambem a SOMA dos numeros,
+      *                    absorvendo o que CONTADOR-SOMA apurava em
+      *                    uma execucao separada com a mesma digitacao
+      *   09/08/2026 MC  - Trailer padrao de totais de controle (lidos/
+      *                    processados/rejeitados) ao final do job
+      *   09/08/2026 MC  - RETURN-CODE 0 = execucao limpa, 4 = NUMEROS.
+      *                    TXT nao encontrado, para um job de lote
+      *                    conseguir parar o passo seguinte
+      *   09/08/2026 MC  - STOP RUN trocado por GOBACK para permitir
+      *                    chamada como subprograma de um job controlador
+      *   09/08/2026 MC  - Grava um resumo do passo em RESUMO.TXT, para
+      *                    o job noturno consolidar o resultado de cada
+      *                    passo ao final
+      *   09/08/2026 MC  - Acima de 10000 registros a MEDIANA nao e
+      *                    calculada (tabela OCCURS 10000); passou a
+      *                    exibir um AVISO e a linha final de MEDIANA
+      *                    informa que ela nao foi calculada, em vez de
+      *                    mostrar "0,00" (valor inicial do campo) como
+      *                    se fosse uma mediana de fato apurada
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. MAIOR-MENOR.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+      *-----------------------------------------------------------------
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT NUMEROS ASSIGN TO DISK
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-NUM-STATUS.
+           SELECT RESUMO ASSIGN TO DISK
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-RESUMO-STATUS.
+      ******************************************************************
        DATA DIVISION.
        FILE SECTION.
+       FD NUMEROS
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS 'NUMEROS.TXT'.
+       COPY NUMERO.CPY.
+       FD RESUMO
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS 'RESUMO.TXT'.
+       COPY RESUMO.CPY.
       ******************************************************************
        WORKING-STORAGE SECTION.
+       01 WS-RESUMO-STATUS         PIC X(02) VALUE '00'.
+       01 WS-RES-LIDOS-MASK        PIC Z(05)9.
+       01 WS-RES-PROC-MASK         PIC Z(05)9.
+       01 WS-RES-REJ-MASK          PIC Z(05)9.
+       01 WS-MODO-EXEC             PIC X(01) VALUE 'I'.
+           88 WS-MODO-LOTE                VALUE 'L' 'l'.
+       01 WS-NUM-STATUS            PIC X(02) VALUE '00'.
+       01 WS-FLAGS.
+           02 WS-FIM-NUM           PIC X(01) VALUE 'N'.
+               88 WS-FIM-NUM-SIM          VALUE 'S'.
+           02 WS-MEDIANA-OK        PIC X(01) VALUE 'S'.
+               88 WS-MEDIANA-OK-SIM       VALUE 'S'.
        01 WS-VARIAVEIS.
-           02 CONTADOR             PIC 9(06).
+           02 CONTADOR             PIC 9(06) VALUE 0.
            02 NUMERO               PIC 9(06).
-           02 MAIOR                PIC 9(06).
-           02 MENOR                PIC 9(06).
+           02 MAIOR                PIC 9(06) VALUE 0.
+           02 MENOR                PIC 9(06) VALUE 999999.
            02 MAIOR-MASK           PIC ZZZZZZ.
            02 MENOR-MASK           PIC ZZZZZZ.
+       01 WS-TABELA-NUMEROS.
+           02 WS-NUMERO-TAB OCCURS 10000 TIMES PIC 9(06).
+       01 WS-SOMA                  PIC 9(11) VALUE 0.
+       01 WS-SOMA-MASK             PIC Z(10)9.
+       01 WS-MEDIA                 PIC 9(06)V99 VALUE 0.
+       01 WS-MEDIA-MASK            PIC ZZZZZ9.V99.
+       01 WS-MEDIANA               PIC 9(06)V99 VALUE 0.
+       01 WS-MEDIANA-MASK          PIC ZZZZZ9.V99.
+       01 WS-RESULT-DIV            PIC 9(05) VALUE 0.
+       01 WS-RESTO-DIV             PIC 9(05) VALUE 0.
+       01 WS-I                     PIC 9(05) VALUE 0.
+       01 WS-J                     PIC 9(05) VALUE 0.
+       01 WS-TEMP                  PIC 9(06) VALUE 0.
+       01 WS-QTD-LIDOS             PIC 9(06) VALUE 0.
+       01 WS-QTD-REJEITADOS        PIC 9(06) VALUE 0.
+       01 WS-RETORNO-JOB           PIC 9(02) VALUE 0.
       ******************************************************************
        PROCEDURE DIVISION.
-               MOVE 0        TO CONTADOR
-               MOVE 0        TO MAIOR
-               MOVE 999999   TO MENOR
+               PERFORM INICIO-PROGRAMA.
+               PERFORM PROCESSA-PROGRAMA.
+               PERFORM FINALIZA-PROGRAMA.
+
+       INICIO-PROGRAMA.
+           DISPLAY 'MODO DE EXECUCAO: (I) INTERATIVO  (L) LOTE'
+           ACCEPT WS-MODO-EXEC
+           EXIT.
+       FIM-INICIO.
+
+       PROCESSA-PROGRAMA.
+           IF WS-MODO-LOTE
+               PERFORM PROCESSA-LOTE
+           ELSE
+               PERFORM PROCESSA-INTERATIVO
+           END-IF
+
+           IF CONTADOR > 0
+               PERFORM CALCULA-MEDIA-MEDIANA
+           END-IF
+           EXIT.
+       FIM-PROCESSA.
+
+       PROCESSA-INTERATIVO.
+           PERFORM UNTIL CONTADOR >= 5
 
-               PERFORM UNTIL CONTADOR >= 5
+               DISPLAY "DIGITE UM NUMERO MAIOR QUE 0: "
+               ACCEPT NUMERO
+               ADD 1 TO WS-QTD-LIDOS
 
-                   DISPLAY "DIGITE UM NUMERO MAIOR QUE 0: "
-                   ACCEPT NUMERO
+               IF NUMERO > MAIOR
+                   MOVE NUMERO TO MAIOR
+               END-IF
+               IF NUMERO < MENOR
+                   MOVE NUMERO TO MENOR
+               END-IF
+
+               ADD 1 TO CONTADOR
+               MOVE NUMERO TO WS-NUMERO-TAB(CONTADOR)
+               ADD NUMERO TO WS-SOMA
+
+           END-PERFORM
+           EXIT.
+       FIM-PROCESSA-INTERATIVO.
+
+       PROCESSA-LOTE.
+           OPEN INPUT NUMEROS
+
+           IF WS-NUM-STATUS NOT = '00'
+               DISPLAY 'NUMEROS.TXT NAO ENCONTRADO'
+               MOVE 4 TO WS-RETORNO-JOB
+           ELSE
+               PERFORM LER-NUMEROS
+
+               PERFORM UNTIL WS-FIM-NUM-SIM
+                   ADD 1 TO WS-QTD-LIDOS
+                   MOVE NR-NUMERO TO NUMERO
 
                    IF NUMERO > MAIOR
                        MOVE NUMERO TO MAIOR
@@ -36,18 +161,123 @@
                    END-IF
 
                    ADD 1 TO CONTADOR
+                   IF CONTADOR <= 10000
+                       MOVE NUMERO TO WS-NUMERO-TAB(CONTADOR)
+                   END-IF
+                   ADD NUMERO TO WS-SOMA
 
-               END-PERFORM.
-                   MOVE MENOR  TO MENOR-MASK
-                   MOVE MAIOR  TO MAIOR-MASK
-                   DISPLAY "****************************"
-                   DISPLAY '* MENOR NUMERO: ' MENOR-MASK'     *'
-                   DISPLAY "****************************"
+                   PERFORM LER-NUMEROS
+               END-PERFORM
 
-                   DISPLAY "****************************"
-                   DISPLAY '* MAIOR NUMERO: ' MAIOR-MASK'     *'
-                   DISPLAY "****************************"
+               CLOSE NUMEROS
+           END-IF
+           EXIT.
+       FIM-PROCESSA-LOTE.
 
+       CALCULA-MEDIA-MEDIANA.
+           COMPUTE WS-MEDIA = WS-SOMA / CONTADOR
 
-            STOP RUN.
+           IF CONTADOR <= 10000
+               PERFORM ORDENA-TABELA
+               DIVIDE CONTADOR BY 2
+                   GIVING WS-RESULT-DIV REMAINDER WS-RESTO-DIV
+               IF WS-RESTO-DIV = 0
+                   COMPUTE WS-MEDIANA =
+                       (WS-NUMERO-TAB(WS-RESULT-DIV) +
+                        WS-NUMERO-TAB(WS-RESULT-DIV + 1)) / 2
+               ELSE
+                   COMPUTE WS-MEDIANA = WS-NUMERO-TAB(WS-RESULT-DIV + 1)
+               END-IF
+           ELSE
+               DISPLAY 'AVISO: MAIS DE 10000 NUMEROS LIDOS - MEDIANA '
+                       'NAO SERA CALCULADA'
+               MOVE 'N' TO WS-MEDIANA-OK
+           END-IF
+           EXIT.
+       FIM-CALCULA-MEDIA-MEDIANA.
+
+       ORDENA-TABELA.
+           PERFORM VARYING WS-I FROM 1 BY 1
+                   UNTIL WS-I > CONTADOR - 1
+               PERFORM VARYING WS-J FROM 1 BY 1
+                       UNTIL WS-J > CONTADOR - WS-I
+                   IF WS-NUMERO-TAB(WS-J) > WS-NUMERO-TAB(WS-J + 1)
+                       MOVE WS-NUMERO-TAB(WS-J) TO WS-TEMP
+                       MOVE WS-NUMERO-TAB(WS-J + 1)
+                            TO WS-NUMERO-TAB(WS-J)
+                       MOVE WS-TEMP
+                            TO WS-NUMERO-TAB(WS-J + 1)
+                   END-IF
+               END-PERFORM
+           END-PERFORM
+           EXIT.
+       FIM-ORDENA-TABELA.
+
+       LER-NUMEROS.
+           READ NUMEROS
+               AT END
+                   SET WS-FIM-NUM-SIM TO TRUE
+           END-READ
+           EXIT.
+       FIM-LER-NUMEROS.
+
+       FINALIZA-PROGRAMA.
+           MOVE MENOR  TO MENOR-MASK
+           MOVE MAIOR  TO MAIOR-MASK
+           DISPLAY "****************************"
+           DISPLAY '* MENOR NUMERO: ' MENOR-MASK'     *'
+           DISPLAY "****************************"
+
+           DISPLAY "****************************"
+           DISPLAY '* MAIOR NUMERO: ' MAIOR-MASK'     *'
+           DISPLAY "****************************"
+
+           MOVE WS-SOMA    TO WS-SOMA-MASK
+           MOVE WS-MEDIA   TO WS-MEDIA-MASK
+           DISPLAY 'SOMA: ' WS-SOMA-MASK
+           DISPLAY 'MEDIA: ' WS-MEDIA-MASK
+           IF WS-MEDIANA-OK-SIM
+               MOVE WS-MEDIANA TO WS-MEDIANA-MASK
+               DISPLAY 'MEDIANA: ' WS-MEDIANA-MASK
+           ELSE
+               DISPLAY 'MEDIANA: NAO CALCULADA (MAIS DE 10000 '
+                       'REGISTROS)'
+           END-IF
+           DISPLAY '-----------------------------------'
+           DISPLAY 'REGISTROS LIDOS      : ' WS-QTD-LIDOS
+           DISPLAY 'REGISTROS PROCESSADOS: ' CONTADOR
+           DISPLAY 'REGISTROS REJEITADOS : ' WS-QTD-REJEITADOS
+           DISPLAY '-----------------------------------'
+           PERFORM GRAVA-RESUMO
+           MOVE WS-RETORNO-JOB TO RETURN-CODE
+           EXIT.
+           GOBACK.
+       FIM-FINALIZA.
+
+       GRAVA-RESUMO.
+           MOVE WS-QTD-LIDOS      TO WS-RES-LIDOS-MASK
+           MOVE CONTADOR          TO WS-RES-PROC-MASK
+           MOVE WS-QTD-REJEITADOS TO WS-RES-REJ-MASK
+
+           OPEN EXTEND RESUMO
+           IF WS-RESUMO-STATUS = '35'
+               OPEN OUTPUT RESUMO
+           END-IF
+
+           MOVE SPACES TO RESUMO-REG
+           STRING 'MAIOR-MENOR' DELIMITED BY SIZE
+                  ' - LIDOS: ' DELIMITED BY SIZE
+                  WS-RES-LIDOS-MASK DELIMITED BY SIZE
+                  ' PROCESSADOS: ' DELIMITED BY SIZE
+                  WS-RES-PROC-MASK DELIMITED BY SIZE
+                  ' REJEITADOS: ' DELIMITED BY SIZE
+                  WS-RES-REJ-MASK DELIMITED BY SIZE
+                  INTO RESUMO-REG
+           END-STRING
+           WRITE RESUMO-REG
+
+           CLOSE RESUMO
+           EXIT.
+       FIM-GRAVA-RESUMO.
+      ******************************************************************
        END PROGRAM MAIOR-MENOR.
