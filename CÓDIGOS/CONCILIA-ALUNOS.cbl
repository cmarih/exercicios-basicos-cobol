@@ -0,0 +1,269 @@
+      ******************************************************************
+      * Author: MARILENE COSTA
+      * Date: 09/08/2026
+      * Purpose: CONCILIACAO ENTRE O CADASTRO DE ALUNOS (ARQ1.TXT,
+      *          FD-ARQ-ALUNO) E O ARQUIVO DE NOTAS (NOTAS.TXT,
+      *          INDEXADO PELA MATRICULA FDS-ID) - APONTA ALUNO
+      *          CADASTRADO SEM NOTA E NOTA SEM CADASTRO CORRESPONDENTE
+      * Tectonics: cobc
+      * Modification History:
+      *   09/08/2026 MC  - FINALIZA-PROGRAMA passou a decidir o CLOSE de
+      *                    ARQ1, NOTAS e CONCILIA por flags proprias,
+      *                    ligadas so apos cada OPEN bem sucedido, em vez
+      *                    do FILE STATUS da ultima operacao de cada
+      *                    arquivo: um erro de leitura que nao fosse fim
+      *                    de arquivo deixava o respectivo FILE STATUS
+      *                    diferente de '00'/'10' e o arquivo nunca era
+      *                    fechado
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CONCILIA-ALUNOS.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+      *-----------------------------------------------------------------
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQ1 ASSIGN TO DISK
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-ARQ1-STATUS.
+           SELECT NOTAS ASSIGN TO DISK
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS DYNAMIC
+                   RECORD KEY IS FDS-ID
+                   FILE STATUS IS WS-NOTAS-STATUS.
+           SELECT CONCILIA ASSIGN TO DISK
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-CONCILIA-STATUS.
+      ******************************************************************
+       DATA DIVISION.
+       FILE SECTION.
+       FD ARQ1
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS 'ARQ1.TXT'.
+       COPY ALUNO.CPY.
+
+       FD NOTAS
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS 'NOTAS.TXT'.
+       COPY NOTAS.CPY REPLACING LAYOUT-ARQUIVO-REC BY NOTAS-SAIDA-REC
+                                FD-ID    BY FDS-ID
+                                FD-NOME  BY FDS-NOME
+                                FD-NOTA1 BY FDS-NOTA1
+                                FD-NOTA2 BY FDS-NOTA2
+                                FD-NOTA3 BY FDS-NOTA3
+                                FD-NOTA4 BY FDS-NOTA4
+                                FD-DATA  BY FDS-DATA.
+
+       FD CONCILIA
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS 'CONCILIA.TXT'.
+       01 CONCILIA-REG                     PIC X(80).
+      ******************************************************************
+       WORKING-STORAGE SECTION.
+       01 WS-ARQ1-STATUS                   PIC X(02) VALUE '00'.
+       01 WS-NOTAS-STATUS                  PIC X(02) VALUE '00'.
+       01 WS-CONCILIA-STATUS               PIC X(02) VALUE '00'.
+       01 WS-FLAGS.
+           02 WS-FIM-ARQ1               PIC X(01) VALUE 'N'.
+               88 WS-FIM-ARQ1-SIM              VALUE 'S'.
+           02 WS-FIM-NOTAS              PIC X(01) VALUE 'N'.
+               88 WS-FIM-NOTAS-SIM             VALUE 'S'.
+           02 WS-ACHOU                  PIC X(01) VALUE 'N'.
+               88 WS-ACHOU-SIM                 VALUE 'S'.
+           02 WS-ARQ1-ABERTO            PIC X(01) VALUE 'N'.
+               88 WS-ARQ1-ABERTO-SIM           VALUE 'S'.
+           02 WS-NOTAS-ABERTO           PIC X(01) VALUE 'N'.
+               88 WS-NOTAS-ABERTO-SIM          VALUE 'S'.
+           02 WS-CONCILIA-ABERTO        PIC X(01) VALUE 'N'.
+               88 WS-CONCILIA-ABERTO-SIM       VALUE 'S'.
+       01 WS-TAB-LIMITE                    PIC 9(05) VALUE 1000.
+       01 WS-TABELA-ARQ1.
+           02 WS-TAB-ARQ1-ENTRADA OCCURS 1000 TIMES.
+               03 WS-TAB-ARQ1-NOME        PIC X(08).
+               03 WS-TAB-ARQ1-ACHADO      PIC X(01) VALUE 'N'.
+                   88 WS-TAB-ARQ1-ACHADO-SIM   VALUE 'S'.
+       01 WS-NOME-COMP                     PIC X(08).
+       01 WS-I                             PIC 9(05) VALUE 0.
+       01 WS-QTD-ARQ1                      PIC 9(05) VALUE 0.
+       01 WS-QTD-NOTAS                     PIC 9(05) VALUE 0.
+       01 WS-QTD-CONCILIADOS               PIC 9(05) VALUE 0.
+       01 WS-QTD-SEM-NOTA                  PIC 9(05) VALUE 0.
+       01 WS-QTD-SEM-CADASTRO              PIC 9(05) VALUE 0.
+       01 WS-RETORNO-JOB                   PIC 9(02) VALUE 0.
+      ******************************************************************
+       PROCEDURE DIVISION.
+           PERFORM INICIO-PROGRAMA.
+           PERFORM PROCESSA-PROGRAMA.
+           PERFORM FINALIZA-PROGRAMA.
+
+       INICIO-PROGRAMA.
+           DISPLAY '-----------------------------------'
+           DISPLAY 'CONCILIACAO ARQ1.TXT x NOTAS.TXT'
+           DISPLAY '-----------------------------------'
+
+           OPEN INPUT ARQ1
+           IF WS-ARQ1-STATUS NOT = '00'
+               DISPLAY 'ARQ1.TXT NAO ENCONTRADO'
+               MOVE 4 TO WS-RETORNO-JOB
+               SET WS-FIM-ARQ1-SIM TO TRUE
+               SET WS-FIM-NOTAS-SIM TO TRUE
+           ELSE
+               SET WS-ARQ1-ABERTO-SIM TO TRUE
+               OPEN INPUT NOTAS
+               IF WS-NOTAS-STATUS NOT = '00'
+                   DISPLAY 'NOTAS.TXT NAO ENCONTRADO - TODOS OS '
+                           'ALUNOS DE ARQ1.TXT SERAO REPORTADOS '
+                           'SEM NOTA'
+                   SET WS-FIM-NOTAS-SIM TO TRUE
+               ELSE
+                   SET WS-NOTAS-ABERTO-SIM TO TRUE
+               END-IF
+
+               OPEN OUTPUT CONCILIA
+               SET WS-CONCILIA-ABERTO-SIM TO TRUE
+           END-IF
+           EXIT.
+       FIM-INICIO.
+
+       PROCESSA-PROGRAMA.
+           IF NOT WS-FIM-ARQ1-SIM
+               PERFORM CARREGA-ARQ1
+               PERFORM VARRE-NOTAS
+               PERFORM LISTA-SEM-NOTA
+           END-IF
+           EXIT.
+       FIM-PROCESSA.
+
+       CARREGA-ARQ1.
+           PERFORM LER-ARQ1
+
+           PERFORM UNTIL WS-FIM-ARQ1-SIM
+               IF WS-QTD-ARQ1 < WS-TAB-LIMITE
+                   ADD 1 TO WS-QTD-ARQ1
+                   MOVE FD-NOME TO WS-TAB-ARQ1-NOME(WS-QTD-ARQ1)
+                   MOVE 'N'     TO WS-TAB-ARQ1-ACHADO(WS-QTD-ARQ1)
+               ELSE
+                   DISPLAY 'AVISO: LIMITE DE ' WS-TAB-LIMITE
+                           ' ALUNOS ATINGIDO - ARQ1.TXT TEM MAIS '
+                           'REGISTROS DO QUE A TABELA SUPORTA'
+               END-IF
+               PERFORM LER-ARQ1
+           END-PERFORM
+           EXIT.
+       FIM-CARREGA-ARQ1.
+
+       LER-ARQ1.
+           READ ARQ1
+               AT END
+                   SET WS-FIM-ARQ1-SIM TO TRUE
+           END-READ
+           EXIT.
+       FIM-LER-ARQ1.
+
+       VARRE-NOTAS.
+           IF NOT WS-FIM-NOTAS-SIM
+               PERFORM LER-NOTAS
+
+               PERFORM UNTIL WS-FIM-NOTAS-SIM
+                   ADD 1 TO WS-QTD-NOTAS
+                   MOVE FDS-NOME(1:8) TO WS-NOME-COMP
+
+                   PERFORM LOCALIZA-ARQ1
+
+                   IF WS-ACHOU-SIM
+                       ADD 1 TO WS-QTD-CONCILIADOS
+                   ELSE
+                       ADD 1 TO WS-QTD-SEM-CADASTRO
+                       DISPLAY 'NOTA SEM CADASTRO EM ARQ1.TXT: '
+                               FDS-NOME
+                       PERFORM GRAVA-LINHA-CONCILIA
+                   END-IF
+
+                   PERFORM LER-NOTAS
+               END-PERFORM
+           END-IF
+           EXIT.
+       FIM-VARRE-NOTAS.
+
+       LER-NOTAS.
+           READ NOTAS NEXT RECORD
+               AT END
+                   SET WS-FIM-NOTAS-SIM TO TRUE
+           END-READ
+           EXIT.
+       FIM-LER-NOTAS.
+
+       LOCALIZA-ARQ1.
+           MOVE 'N' TO WS-ACHOU
+
+           PERFORM VARYING WS-I FROM 1 BY 1
+                   UNTIL WS-I > WS-QTD-ARQ1 OR WS-ACHOU-SIM
+               IF WS-TAB-ARQ1-NOME(WS-I) = WS-NOME-COMP
+                   MOVE 'S' TO WS-ACHOU
+                   MOVE 'S' TO WS-TAB-ARQ1-ACHADO(WS-I)
+               END-IF
+           END-PERFORM
+           EXIT.
+       FIM-LOCALIZA-ARQ1.
+
+       LISTA-SEM-NOTA.
+           PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > WS-QTD-ARQ1
+               IF NOT WS-TAB-ARQ1-ACHADO-SIM(WS-I)
+                   ADD 1 TO WS-QTD-SEM-NOTA
+                   MOVE WS-TAB-ARQ1-NOME(WS-I) TO WS-NOME-COMP
+                   DISPLAY 'ALUNO SEM NOTA EM NOTAS.TXT: '
+                           WS-TAB-ARQ1-NOME(WS-I)
+                   PERFORM GRAVA-LINHA-CONCILIA-SEM-NOTA
+               END-IF
+           END-PERFORM
+           EXIT.
+       FIM-LISTA-SEM-NOTA.
+
+       GRAVA-LINHA-CONCILIA.
+           MOVE SPACES TO CONCILIA-REG
+           STRING 'NOTA SEM CADASTRO EM ARQ1.TXT: ' DELIMITED BY SIZE
+                  FDS-NOME DELIMITED BY SIZE
+                  INTO CONCILIA-REG
+           END-STRING
+           WRITE CONCILIA-REG
+           EXIT.
+       FIM-GRAVA-LINHA-CONCILIA.
+
+       GRAVA-LINHA-CONCILIA-SEM-NOTA.
+           MOVE SPACES TO CONCILIA-REG
+           STRING 'ALUNO SEM NOTA EM NOTAS.TXT: ' DELIMITED BY SIZE
+                  WS-NOME-COMP DELIMITED BY SIZE
+                  INTO CONCILIA-REG
+           END-STRING
+           WRITE CONCILIA-REG
+           EXIT.
+       FIM-GRAVA-LINHA-CONCILIA-SEM-NOTA.
+
+       FINALIZA-PROGRAMA.
+           IF WS-ARQ1-ABERTO-SIM
+               CLOSE ARQ1
+           END-IF
+           IF WS-NOTAS-ABERTO-SIM
+               CLOSE NOTAS
+           END-IF
+           IF WS-CONCILIA-ABERTO-SIM
+               CLOSE CONCILIA
+           END-IF
+
+           DISPLAY '-----------------------------------'
+           DISPLAY 'ALUNOS EM ARQ1.TXT     : ' WS-QTD-ARQ1
+           DISPLAY 'NOTAS EM NOTAS.TXT     : ' WS-QTD-NOTAS
+           DISPLAY 'CONCILIADOS            : ' WS-QTD-CONCILIADOS
+           DISPLAY 'ALUNOS SEM NOTA        : ' WS-QTD-SEM-NOTA
+           DISPLAY 'NOTAS SEM CADASTRO     : ' WS-QTD-SEM-CADASTRO
+           DISPLAY '-----------------------------------'
+
+           IF WS-QTD-SEM-NOTA > 0 OR WS-QTD-SEM-CADASTRO > 0
+               MOVE 4 TO WS-RETORNO-JOB
+           END-IF
+
+           MOVE WS-RETORNO-JOB TO RETURN-CODE
+           STOP RUN.
+      ******************************************************************
+       END PROGRAM CONCILIA-ALUNOS.
