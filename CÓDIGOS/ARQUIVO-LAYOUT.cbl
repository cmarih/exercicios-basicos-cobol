@@ -41,6 +41,7 @@
        FINALIZA-PROGRAMA.
 
            DISPLAY 'FINALIZA PROGRAMA'
+           MOVE 0 TO RETURN-CODE
            EXIT.
            STOP RUN.
        FIM-FINALIZA.
