@@ -3,16 +3,66 @@
       * Date: 27/04/2021
       * Purpose: VALIDAÇÃO DE DATA
       * Tectonics: cobc
+      * Modification History:
+      *   27/04/2021 MC  - Programa original
+      *   09/08/2026 MC  - Validacao do dia/mes/ano passou a ser feita
+      *                    pela rotina compartilhada DATA-VALIDA, para
+      *                    que outros programas validem datas da mesma
+      *                    forma
+      *   09/08/2026 MC  - RETURN-CODE 0 = data valida, 4 = entrada
+      *                    rejeitada, para um job de lote conseguir
+      *                    parar o passo seguinte
+      *   09/08/2026 MC  - STOP RUN trocado por GOBACK para permitir
+      *                    chamada como subprograma de um job controlador
+      *   09/08/2026 MC  - Grava um resumo do passo em RESUMO.TXT, para
+      *                    o job noturno consolidar o resultado de cada
+      *                    passo ao final
+      *   09/08/2026 MC  - Rejeicao de data passou a gravar uma linha
+      *                    em AUDITORIA.TXT (programa/data-hora/campo/
+      *                    valor/motivo)
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. VALIDACAO-DATA.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RESUMO ASSIGN TO DISK
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-RESUMO-STATUS.
+           SELECT AUDITORIA ASSIGN TO DISK
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-AUDITORIA-STATUS.
        DATA DIVISION.
        FILE SECTION.
+       FD RESUMO
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS 'RESUMO.TXT'.
+       COPY RESUMO.CPY.
+       FD AUDITORIA
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS 'AUDITORIA.TXT'.
+       COPY AUDITORIA.CPY.
       ******************************************************************
        WORKING-STORAGE SECTION.
        01 DATA-ENTRADA         PIC X(10) VALUE ' '.
-       01 RESULT-DIV           PIC 9(04) VALUE 0.
-       01 RESTO-DIV            PIC 9(04) VALUE 0.
+       01 WS-DATA-VALIDA       PIC X(01).
+           88 WS-VALIDA-SIM          VALUE 'S'.
+           88 WS-VALIDA-NAO          VALUE 'N'.
+       01 WS-MOTIVO            PIC X(30).
+       01 WS-AAAAMMDD          PIC 9(08).
+       01 WS-RESUMO-STATUS     PIC X(02) VALUE '00'.
+       01 WS-RES-PROCESSADOS   PIC 9(01) VALUE 0.
+       01 WS-RES-REJEITADOS    PIC 9(01) VALUE 0.
+       01 WS-AUDITORIA-STATUS  PIC X(02) VALUE '00'.
+       01 WS-AUDIT-DATA-HORA.
+           02 WS-AUDIT-ANO     PIC 9(04).
+           02 WS-AUDIT-MES     PIC 9(02).
+           02 WS-AUDIT-DIA     PIC 9(02).
+           02 WS-AUDIT-HORA    PIC 9(02).
+           02 WS-AUDIT-MIN     PIC 9(02).
+           02 WS-AUDIT-SEG     PIC 9(02).
+       01 WS-AUDIT-CARIMBO     PIC X(19).
+       01 WS-AUDIT-MOTIVO      PIC X(30).
       ******************************************************************
        PROCEDURE DIVISION.
                DISPLAY 'DIGITE UMA DATA: '
@@ -21,62 +71,88 @@
 
                IF DATA-ENTRADA EQUAL ' '
                   DISPLAY 'CAMPO OBRIGATORIO - DATA'
-               STOP RUN
+               MOVE 4 TO RETURN-CODE
+               MOVE 'CAMPO OBRIGATORIO' TO WS-AUDIT-MOTIVO
+               PERFORM GRAVA-AUDITORIA
+               PERFORM GRAVA-RESUMO
+               GOBACK
                END-IF
 
-               IF (DATA-ENTRADA(3:1) NOT = '/' AND '-' AND '.') OR
-                  (DATA-ENTRADA(6:1) NOT = '/' AND '-' AND '.')
-                  DISPLAY 'DATA INVALIDA'
-               STOP RUN
-               END-IF
+               CALL 'DATA-VALIDA' USING DATA-ENTRADA
+                                        WS-DATA-VALIDA
+                                        WS-MOTIVO
+                                        WS-AAAAMMDD
+               END-CALL
 
-               IF DATA-ENTRADA(1:2) = '00'
-                  DISPLAY 'DIA INVALIDO'
-               STOP RUN
+               IF WS-VALIDA-NAO
+                   DISPLAY WS-MOTIVO
+                   MOVE 4 TO RETURN-CODE
+                   MOVE WS-MOTIVO TO WS-AUDIT-MOTIVO
+                   PERFORM GRAVA-AUDITORIA
+                   PERFORM GRAVA-RESUMO
+                   GOBACK
                END-IF
 
-               IF DATA-ENTRADA(4:2) = '00' OR DATA-ENTRADA(4:2) > '12'
-                  DISPLAY 'MES INVALIDO'
-               STOP RUN
-               END-IF
+               DISPLAY 'DATA INFORMADA: ' DATA-ENTRADA
+            MOVE 0 TO RETURN-CODE
+            PERFORM GRAVA-RESUMO
+            GOBACK.
 
+       GRAVA-RESUMO.
+           IF RETURN-CODE = 0
+               MOVE 1 TO WS-RES-PROCESSADOS
+               MOVE 0 TO WS-RES-REJEITADOS
+           ELSE
+               MOVE 0 TO WS-RES-PROCESSADOS
+               MOVE 1 TO WS-RES-REJEITADOS
+           END-IF
 
-               IF DATA-ENTRADA(7:4) = '0000'
-               DISPLAY 'ANO INVALIDO'
-               STOP RUN
-               END-IF
+           OPEN EXTEND RESUMO
+           IF WS-RESUMO-STATUS = '35'
+               OPEN OUTPUT RESUMO
+           END-IF
 
-               IF DATA-ENTRADA(4:2) = '01' OR '03' OR '05' OR
-               '07' OR '08' OR '10' OR '12'
-                   IF DATA-ENTRADA(1:2) > '31'
-                       DISPLAY 'DATA INVALIDA'
-                       STOP RUN
-               END-IF
-               END-IF
+           MOVE SPACES TO RESUMO-REG
+           STRING 'VALIDACAO-DATA' DELIMITED BY SIZE
+                  ' - LIDOS: 1 PROCESSADOS: ' DELIMITED BY SIZE
+                  WS-RES-PROCESSADOS DELIMITED BY SIZE
+                  ' REJEITADOS: ' DELIMITED BY SIZE
+                  WS-RES-REJEITADOS DELIMITED BY SIZE
+                  INTO RESUMO-REG
+           END-STRING
+           WRITE RESUMO-REG
 
-               IF DATA-ENTRADA(4:2) = '04' OR '06' OR '09' OR '11'
-                   IF DATA-ENTRADA(1:2) > '30'
-                       DISPLAY 'DATA INVALIDA'
-                       STOP RUN
-                   END-IF
-               END-IF
+           CLOSE RESUMO
+           EXIT.
+       FIM-GRAVA-RESUMO.
 
-               IF DATA-ENTRADA(4:2) = '02'
-                   DIVIDE DATA-ENTRADA(7:4) BY 4
-                       GIVING RESULT-DIV REMAINDER RESTO-DIV
-                           IF RESTO-DIV = ZEROS *> ANO BISSEXTO
-                               IF DATA-ENTRADA(1:2) > '29'
-                                   DISPLAY 'DATA INVALIDA'
-                                       STOP RUN
-                               END-IF
-                           ELSE
-                           IF DATA-ENTRADA(1:2) > '28'
-                               DISPLAY 'DATA INVALIDA'
-                               STOP RUN
-                           END-IF
-                        END-IF
-                       END-IF
+       GRAVA-AUDITORIA.
+           MOVE FUNCTION CURRENT-DATE TO WS-AUDIT-DATA-HORA
 
-               DISPLAY 'DATA INFORMADA: ' DATA-ENTRADA
-            STOP RUN.
+           STRING WS-AUDIT-DIA '/' WS-AUDIT-MES '/' WS-AUDIT-ANO
+                  ' ' WS-AUDIT-HORA ':' WS-AUDIT-MIN ':' WS-AUDIT-SEG
+                  DELIMITED BY SIZE
+                  INTO WS-AUDIT-CARIMBO
+           END-STRING
+
+           OPEN EXTEND AUDITORIA
+           IF WS-AUDITORIA-STATUS = '35'
+               OPEN OUTPUT AUDITORIA
+           END-IF
+
+           MOVE SPACES TO AUDITORIA-REG
+           STRING 'VALIDACAO-DATA' DELIMITED BY SIZE
+                  ' - ' DELIMITED BY SIZE
+                  WS-AUDIT-CARIMBO DELIMITED BY SIZE
+                  ' - CAMPO: DATA-ENTRADA - VALOR: ' DELIMITED BY SIZE
+                  DATA-ENTRADA DELIMITED BY SIZE
+                  ' - MOTIVO: ' DELIMITED BY SIZE
+                  WS-AUDIT-MOTIVO DELIMITED BY SIZE
+                  INTO AUDITORIA-REG
+           END-STRING
+           WRITE AUDITORIA-REG
+
+           CLOSE AUDITORIA
+           EXIT.
+       FIM-GRAVA-AUDITORIA.
        END PROGRAM VALIDACAO-DATA.
