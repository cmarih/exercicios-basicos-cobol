@@ -3,21 +3,47 @@
       * Date: 04/05/2021
       * Purpose: ARQUIVO - LEITURA -SAÍDA
       * Tectonics: cobc
+      * Modification History:
+      *   04/05/2021 MC  - Programa original (contador de 1 a 10, sem
+      *                    nenhum arquivo ligado)
+      *   09/08/2026 MC  - SELECT/FD proprios para TRANSACOES.TXT, um
+      *                    layout de transacao financeira diferente do
+      *                    layout de aluno do ARQ-ENT-SAI, para permitir
+      *                    reconciliar os dois formatos lado a lado
+      *   09/08/2026 MC  - RETURN-CODE 0 = execucao limpa, 4 = TRANSA-
+      *                    COES.TXT nao encontrado, para um job de lote
+      *                    conseguir parar o passo seguinte
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. ARQUIVO-ENTRADA-SAÍDA.
       ******************************************************************
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
+       SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
       *-----------------------------------------------------------------
        INPUT-OUTPUT SECTION.
-
+       FILE-CONTROL.
+           SELECT TRANSACOES ASSIGN TO DISK
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-TRANSACOES-STATUS.
       ******************************************************************
        DATA DIVISION.
        FILE SECTION.
+       FD TRANSACOES
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS 'TRANSACOES.TXT'.
+       COPY TRANSACAO.CPY.
 
        WORKING-STORAGE SECTION.
+       01 WS-TRANSACOES-STATUS PIC X(02) VALUE '00'.
        01 WS-CONTADOR          PIC 9(03).
+       01 WS-VALOR-MASK        PIC Z(6)9.V99.
+       01 WS-RETORNO-JOB       PIC 9(02) VALUE ZERO.
+       01 WS-FLAGS.
+           02 WS-FIM-TRANSACOES PIC X(01) VALUE 'N'.
+               88 WS-FIM-TRANSACOES-SIM   VALUE 'S'.
+           02 WS-TRANSACOES-ABERTA PIC X(01) VALUE 'N'.
+               88 WS-TRANSACOES-ABERTA-SIM VALUE 'S'.
       ******************************************************************
        PROCEDURE DIVISION.
                PERFORM INICIO-PROGRAMA.
@@ -28,24 +54,59 @@
            MOVE 0 TO WS-CONTADOR
 
            DISPLAY 'INICIO PROGRAMA'
+
+           OPEN INPUT TRANSACOES
+           IF WS-TRANSACOES-STATUS NOT = '00'
+               DISPLAY 'TRANSACOES.TXT NAO ENCONTRADO'
+               MOVE 4 TO WS-RETORNO-JOB
+           ELSE
+               SET WS-TRANSACOES-ABERTA-SIM TO TRUE
+           END-IF
            EXIT.
        FIM-INICIO.
 
        PROCESSA-PROGRAMA.
-           PERFORM UNTIL WS-CONTADOR = 10
-               ADD 1 TO WS-CONTADOR
-               DISPLAY 'CONTADOR: ' WS-CONTADOR
-           END-PERFORM
+           IF WS-TRANSACOES-ABERTA-SIM
+               DISPLAY '-----------------------------------'
+               DISPLAY 'LISTAGEM DE TRANSACOES - TRANSACOES.TXT'
+               DISPLAY '-----------------------------------'
+
+               PERFORM LER-TRANSACOES
+
+               PERFORM UNTIL WS-FIM-TRANSACOES-SIM
+                   ADD 1 TO WS-CONTADOR
+                   MOVE TX-VALOR TO WS-VALOR-MASK
+                   DISPLAY 'CONTA: ' TX-CONTA
+                           '  VALOR: ' WS-VALOR-MASK
+                           '  DATA: ' TX-DATA
+                   PERFORM LER-TRANSACOES
+               END-PERFORM
+
+               DISPLAY '-----------------------------------'
+           END-IF
 
            DISPLAY 'PROCESSA PROGRAMA'
            EXIT.
        FIM-PROCESSA.
 
+       LER-TRANSACOES.
+           READ TRANSACOES
+               AT END
+                   SET WS-FIM-TRANSACOES-SIM TO TRUE
+           END-READ
+           EXIT.
+       FIM-LER-TRANSACOES.
+
        FINALIZA-PROGRAMA.
+           IF WS-TRANSACOES-ABERTA-SIM
+               CLOSE TRANSACOES
+           END-IF
 
+           DISPLAY 'TRANSACOES PROCESSADAS: ' WS-CONTADOR
            DISPLAY 'FINALIZA PROGRAMA'
+           MOVE WS-RETORNO-JOB TO RETURN-CODE
            EXIT.
            STOP RUN.
        FIM-FINALIZA.
 
-       END PROGRAM ARQUIVO-ENTRADA-SAIDA.
+       END PROGRAM ARQUIVO-ENTRADA-SAÍDA.
